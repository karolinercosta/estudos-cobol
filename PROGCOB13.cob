@@ -0,0 +1,204 @@
+          IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGCOB13.
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *    OBJETIVO: MANUTENCAO DO CADASTRO MESTRE DE CLIENTES
+      *     (CPF, NOME, ENDERECO, UF, STATUS), PARA O PROG01-CPF E O
+      *     PROGCOB09 TEREM UM CADASTRO REAL PARA CONSULTAR NO LUGAR
+      *     DE PARTIR SEMPRE DE UM CONSOLE EM BRANCO
+      *    DATA= 09/08/26
+      ******************************
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CLIENTE-MASTER ASSIGN TO CLIMST
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS REG-CLI-CPF
+                   FILE STATUS IS WRK-CLIMST-STATUS.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  CLIENTE-MASTER.
+           01  REG-CLIENTE.
+               02 REG-CLI-CPF      PIC X(11).
+               02 REG-CLI-NOME     PIC X(40).
+               02 REG-CLI-ENDERECO PIC X(40).
+               02 REG-CLI-UF       PIC X(02).
+               02 REG-CLI-STATUS   PIC X(01).
+                   88 CLI-ATIVO    VALUE 'A'.
+                   88 CLI-INATIVO  VALUE 'I'.
+           WORKING-STORAGE SECTION.
+           77 WRK-CLIMST-STATUS PIC X(02) VALUE '00'.
+               88 MESTRE-OK          VALUE '00'.
+               88 MESTRE-NAO-EXISTE  VALUE '35'.
+               88 MESTRE-DUPLICADO   VALUE '22'.
+               88 MESTRE-NAO-ACHOU   VALUE '23'.
+           COPY CPYCPF.
+           COPY CPYERRO.
+           77 WRK-OPCAO       PIC 9(01) VALUE ZEROS.
+           77 WRK-OPCAO-ALFA  PIC X(01) VALUE SPACES.
+           77 WRK-OPCAO-CHECK PIC X(01) VALUE SPACES.
+           77 WRK-CPF         PIC X(11) VALUE SPACES.
+           77 WRK-NOME        PIC X(40) VALUE SPACES.
+           77 WRK-ENDERECO    PIC X(40) VALUE SPACES.
+           77 WRK-UF          PIC X(02) VALUE SPACES.
+           77 WRK-MENSAGEM    PIC X(40) VALUE SPACES.
+           PROCEDURE DIVISION.
+           0000-PRINCIPAL.
+               PERFORM 0100-EXIBIR-MENU.
+               PERFORM 0200-RECEBER-OPCAO.
+               PERFORM 0250-ABRIR-MESTRE.
+               PERFORM 0300-RECEBER-CPF.
+               EVALUATE WRK-OPCAO
+                   WHEN 1
+                       PERFORM 0400-INCLUIR
+                   WHEN 2
+                       PERFORM 0500-ALTERAR
+                   WHEN 3
+                       PERFORM 0600-INATIVAR
+                   WHEN 4
+                       PERFORM 0700-CONSULTAR
+                   WHEN OTHER
+                       MOVE 'OPCAO INVALIDA' TO WRK-MENSAGEM
+               END-EVALUATE.
+               DISPLAY WRK-MENSAGEM.
+               CLOSE CLIENTE-MASTER.
+               STOP RUN.
+      ******************************
+      **** LISTA AS OPCOES DE MANUTENCAO DO CADASTRO DE CLIENTES
+      ******************************
+           0100-EXIBIR-MENU.
+               DISPLAY '============================================'.
+               DISPLAY ' MANUTENCAO DO CADASTRO DE CLIENTES'.
+               DISPLAY '============================================'.
+               DISPLAY ' 1 - INCLUIR CLIENTE'.
+               DISPLAY ' 2 - ALTERAR CLIENTE'.
+               DISPLAY ' 3 - INATIVAR CLIENTE'.
+               DISPLAY ' 4 - CONSULTAR CLIENTE'.
+               DISPLAY '============================================'.
+      ******************************
+      **** PEDE A OPCAO ATE RECEBER UMA ENTRADA NUMERICA
+      ******************************
+           0200-RECEBER-OPCAO.
+               MOVE 'N' TO WRK-ENTRADA-SITUACAO.
+               PERFORM 0210-LER-OPCAO UNTIL ENTRADA-VALIDA.
+           0210-LER-OPCAO.
+               DISPLAY 'ESCOLHA UMA OPCAO'.
+               MOVE SPACES TO WRK-OPCAO-ALFA.
+               ACCEPT WRK-OPCAO-ALFA FROM CONSOLE.
+               MOVE WRK-OPCAO-ALFA TO WRK-OPCAO-CHECK.
+               INSPECT WRK-OPCAO-CHECK
+                   REPLACING TRAILING SPACES BY ZEROS.
+               IF WRK-OPCAO-CHECK IS NUMERIC
+                   MOVE WRK-OPCAO-ALFA TO WRK-OPCAO
+                   SET ENTRADA-VALIDA TO TRUE
+               ELSE
+                   DISPLAY WRK-MSG-ERRO-PADRAO
+               END-IF.
+      ******************************
+      **** ABRE O CADASTRO MESTRE, CRIANDO O ARQUIVO NO PRIMEIRO USO
+      **** SE ELE AINDA NAO EXISTIR
+      ******************************
+           0250-ABRIR-MESTRE.
+               OPEN I-O CLIENTE-MASTER.
+               IF MESTRE-NAO-EXISTE
+                   OPEN OUTPUT CLIENTE-MASTER
+                   CLOSE CLIENTE-MASTER
+                   OPEN I-O CLIENTE-MASTER
+               END-IF.
+           0300-RECEBER-CPF.
+               DISPLAY 'ENTRE COM O CPF DO CLIENTE (11 DIGITOS)'.
+               ACCEPT WRK-CPF FROM CONSOLE.
+      ******************************
+      **** INCLUI UM NOVO CLIENTE NO CADASTRO
+      ******************************
+           0400-INCLUIR.
+               DISPLAY 'NOME DO CLIENTE'.
+               ACCEPT WRK-NOME FROM CONSOLE.
+               DISPLAY 'ENDERECO DO CLIENTE'.
+               ACCEPT WRK-ENDERECO FROM CONSOLE.
+               DISPLAY 'UF DO CLIENTE'.
+               ACCEPT WRK-UF FROM CONSOLE.
+               MOVE WRK-CPF      TO REG-CLI-CPF.
+               MOVE WRK-NOME     TO REG-CLI-NOME.
+               MOVE WRK-ENDERECO TO REG-CLI-ENDERECO.
+               MOVE WRK-UF       TO REG-CLI-UF.
+               SET CLI-ATIVO TO TRUE.
+               WRITE REG-CLIENTE
+                   INVALID KEY CONTINUE
+               END-WRITE.
+               IF MESTRE-DUPLICADO
+                   MOVE 'CLIENTE JA CADASTRADO PARA ESSE CPF'
+                       TO WRK-MENSAGEM
+               ELSE
+                   MOVE 'CLIENTE INCLUIDO COM SUCESSO'
+                       TO WRK-MENSAGEM
+               END-IF.
+      ******************************
+      **** ALTERA NOME/ENDERECO/UF DE UM CLIENTE JA CADASTRADO
+      ******************************
+           0500-ALTERAR.
+               MOVE WRK-CPF TO REG-CLI-CPF.
+               READ CLIENTE-MASTER
+                   INVALID KEY CONTINUE
+               END-READ.
+               IF MESTRE-NAO-ACHOU
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MENSAGEM
+               ELSE
+                   DISPLAY 'NOVO NOME DO CLIENTE'
+                   ACCEPT WRK-NOME FROM CONSOLE
+                   DISPLAY 'NOVO ENDERECO DO CLIENTE'
+                   ACCEPT WRK-ENDERECO FROM CONSOLE
+                   DISPLAY 'NOVA UF DO CLIENTE'
+                   ACCEPT WRK-UF FROM CONSOLE
+                   MOVE WRK-NOME     TO REG-CLI-NOME
+                   MOVE WRK-ENDERECO TO REG-CLI-ENDERECO
+                   MOVE WRK-UF       TO REG-CLI-UF
+                   REWRITE REG-CLIENTE
+                       INVALID KEY CONTINUE
+                   END-REWRITE
+                   MOVE 'CLIENTE ALTERADO COM SUCESSO' TO WRK-MENSAGEM
+               END-IF.
+      ******************************
+      **** INATIVA UM CLIENTE JA CADASTRADO (NAO REMOVE O REGISTRO)
+      ******************************
+           0600-INATIVAR.
+               MOVE WRK-CPF TO REG-CLI-CPF.
+               READ CLIENTE-MASTER
+                   INVALID KEY CONTINUE
+               END-READ.
+               IF MESTRE-NAO-ACHOU
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MENSAGEM
+               ELSE
+                   SET CLI-INATIVO TO TRUE
+                   REWRITE REG-CLIENTE
+                       INVALID KEY CONTINUE
+                   END-REWRITE
+                   MOVE 'CLIENTE INATIVADO COM SUCESSO' TO WRK-MENSAGEM
+               END-IF.
+      ******************************
+      **** CONSULTA E EXIBE OS DADOS DE UM CLIENTE JA CADASTRADO
+      ******************************
+           0700-CONSULTAR.
+               MOVE WRK-CPF TO REG-CLI-CPF.
+               READ CLIENTE-MASTER
+                   INVALID KEY CONTINUE
+               END-READ.
+               IF MESTRE-NAO-ACHOU
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MENSAGEM
+               ELSE
+                   MOVE REG-CLI-CPF TO WRK-CPF-ED
+                   DISPLAY 'CPF      : ' WRK-CPF-ED
+                   DISPLAY 'NOME     : ' REG-CLI-NOME
+                   DISPLAY 'ENDERECO : ' REG-CLI-ENDERECO
+                   DISPLAY 'UF       : ' REG-CLI-UF
+                   IF CLI-ATIVO
+                       MOVE 'STATUS   : ATIVO' TO WRK-MENSAGEM
+                   ELSE
+                       MOVE 'STATUS   : INATIVO' TO WRK-MENSAGEM
+                   END-IF
+               END-IF.
