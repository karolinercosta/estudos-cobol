@@ -0,0 +1,93 @@
+          IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGCOB00.
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *    OBJETIVO: MENU PRINCIPAL DA SUITE DE UTILITARIOS PROGCOBXX,
+      *    PARA O OPERADOR ESCOLHER QUAL ROTINA RODAR SEM PRECISAR
+      *    DECORAR/DIGITAR O PROGRAM-ID DE CADA UMA NA LINHA DE COMANDO
+      *    DATA= 09/08/26
+      ******************************
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           77 WRK-OPCAO PIC 9(02) VALUE ZEROS.
+           77 WRK-OPCAO-ALFA PIC X(02) VALUE SPACES.
+           77 WRK-OPCAO-CHECK PIC X(02) VALUE SPACES.
+           77 WRK-NOME-PROGRAMA PIC X(12) VALUE SPACES.
+           COPY CPYERRO.
+           PROCEDURE DIVISION.
+           0000-PRINCIPAL.
+               PERFORM 0100-EXIBIR-MENU.
+               PERFORM 0200-RECEBER-OPCAO.
+               PERFORM 0300-DESPACHAR.
+               STOP RUN.
+      ******************************
+      **** LISTA AS UTILIDADES DISPONIVEIS NA SUITE PROGCOBXX
+      ******************************
+           0100-EXIBIR-MENU.
+               DISPLAY '============================================'.
+               DISPLAY ' MENU DA SUITE PROGCOBXX'.
+               DISPLAY '============================================'.
+               DISPLAY ' 1 - FORMATACAO/VALIDACAO DE CPF'.
+               DISPLAY ' 2 - EXIBICAO DE NOME'.
+               DISPLAY ' 3 - DATA ATUAL'.
+               DISPLAY ' 4 - OPERACOES ARITMETICAS'.
+               DISPLAY ' 5 - CALCULO DE FRETE'.
+               DISPLAY ' 6 - MEDIA DE NOTAS'.
+               DISPLAY ' 7 - CALCULO DE AREA/VOLUME'.
+               DISPLAY ' 8 - VERIFICACAO DE ACESSO'.
+               DISPLAY '============================================'.
+      ******************************
+      **** PEDE A OPCAO ATE RECEBER UMA ENTRADA NUMERICA
+      ******************************
+           0200-RECEBER-OPCAO.
+               MOVE 'N' TO WRK-ENTRADA-SITUACAO.
+               PERFORM 0210-LER-OPCAO UNTIL ENTRADA-VALIDA.
+           0210-LER-OPCAO.
+               DISPLAY 'ESCOLHA UMA OPCAO'.
+               MOVE SPACES TO WRK-OPCAO-ALFA.
+               ACCEPT WRK-OPCAO-ALFA FROM CONSOLE.
+               MOVE WRK-OPCAO-ALFA TO WRK-OPCAO-CHECK.
+               INSPECT WRK-OPCAO-CHECK
+                   REPLACING TRAILING SPACES BY ZEROS.
+               IF WRK-OPCAO-CHECK IS NUMERIC
+                   MOVE WRK-OPCAO-ALFA TO WRK-OPCAO
+                   SET ENTRADA-VALIDA TO TRUE
+               ELSE
+                   DISPLAY WRK-MSG-ERRO-PADRAO
+               END-IF.
+      ******************************
+      **** CHAMA O PROGRAMA QUE IMPLEMENTA A OPCAO ESCOLHIDA. CADA
+      **** UTILITARIO TERMINA O RUN UNIT COM STOP RUN, ENTAO ESTE MENU
+      **** E UM DESPACHO UNICO (ESCOLHE E RODA), NAO UM LOOP DE RETORNO
+      ******************************
+           0300-DESPACHAR.
+               EVALUATE WRK-OPCAO
+                   WHEN 1
+                       MOVE 'PROG01-CPF' TO WRK-NOME-PROGRAMA
+                   WHEN 2
+                       MOVE 'PROGCOB02'  TO WRK-NOME-PROGRAMA
+                   WHEN 3
+                       MOVE 'PROGCOB03'  TO WRK-NOME-PROGRAMA
+                   WHEN 4
+                       MOVE 'PROGCOB05'  TO WRK-NOME-PROGRAMA
+                   WHEN 5
+                       MOVE 'PROGCOB09'  TO WRK-NOME-PROGRAMA
+                   WHEN 6
+                       MOVE 'PROGCOB08'  TO WRK-NOME-PROGRAMA
+                   WHEN 7
+                       MOVE 'PROGCOB11'  TO WRK-NOME-PROGRAMA
+                   WHEN 8
+                       MOVE 'PROGCOB10'  TO WRK-NOME-PROGRAMA
+                   WHEN OTHER
+                       MOVE SPACES       TO WRK-NOME-PROGRAMA
+               END-EVALUATE.
+               IF WRK-NOME-PROGRAMA = SPACES
+                   DISPLAY 'OPCAO INVALIDA'
+               ELSE
+                   CALL WRK-NOME-PROGRAMA
+               END-IF.
