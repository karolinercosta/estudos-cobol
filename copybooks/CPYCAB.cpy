@@ -0,0 +1,26 @@
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *     LAYOUT PADRAO DE CABECALHO/RODAPE DE RELATORIO, COM NOME DA
+      *     EMPRESA, TITULO DO RELATORIO, DATA DE EXECUCAO E NUMERO DE
+      *     PAGINA, PARA SER COMPARTILHADO POR TODOS OS RELATORIOS EM
+      *     LOTE DA SUITE (ROMANEIOS, FATURAS DE FRETE, LISTAS DE
+      *     EXCECAO). A DATA DE EXECUCAO E PREENCHIDA PELO PROGRAMA
+      *     CONSUMIDOR DA MESMA FORMA QUE O PROGCOB03 JA OBTEM
+      *     WRK-ANO/WRK-MES/WRK-DIA (ACCEPT ... FROM DATE YYYYMMDD); O
+      *     TITULO DO RELATORIO E O NUMERO DE PAGINA TAMBEM SAO
+      *     PREENCHIDOS/ATUALIZADOS PELO PROGRAMA CONSUMIDOR
+      *    DATA= 09/08/26
+      ******************************
+       01 CAB-CABECALHO-RELATORIO.
+           02 CAB-EMPRESA           PIC X(30) VALUE
+               'EMPRESA XYZ LTDA'.
+           02 CAB-TITULO-RELATORIO  PIC X(40) VALUE SPACES.
+           02 CAB-DATA-EXECUCAO    PIC 9(08) VALUE ZEROS.
+           02 CAB-DATA-EXECUCAO-ED PIC 9999/99/99 VALUE ZEROS.
+           02 CAB-PAGINA            PIC 9(04) VALUE ZEROS.
+           02 CAB-PAGINA-ED         PIC ZZZ9 VALUE ZEROS.
+       01 CAB-RODAPE-RELATORIO.
+           02 CAB-RODAPE-TEXTO      PIC X(40) VALUE SPACES.
+       77 CAB-LINHAS-POR-PAGINA PIC 9(02) VALUE 60.
+       77 CAB-LINHA-ATUAL       PIC 9(02) VALUE ZEROS.
