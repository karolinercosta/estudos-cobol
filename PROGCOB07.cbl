@@ -6,15 +6,75 @@
       *    OBJETIVO: RECEBER DOIS VALORES E FAZER A MÉDIA
       *    USO DE IF/ELSE/ENDIF
       *    DATA= 26/08/21
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     NOTAS/MEDIA E FAIXAS DE APROVACAO PASSARAM A VIR DO
+      *     COPYBOOK PADRAO CPYNOTA, COMPARTILHADO COM PROGCOB08 E
+      *     PROGCOB12
+      *     GRAVA TRILHA DE AUDITORIA (AUDSUITE) AO FINAL DO RUN
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     PASSOU A PEDIR A MATRICULA E O TERMO DO ALUNO ANTES DAS
+      *     NOTAS, CONSULTANDO O CADASTRO MESTRE ALUMST PARA TRAZER
+      *     NOME/CURSO, E GRAVA O RESULTADO NO HISTORICO DE
+      *     MATRICULA/NOTAS (NOTAHIST) PARA QUE A MEDIA DEIXE DE FICAR
+      *     ANONIMA
       ******************************
            ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ALUNO-MASTER ASSIGN TO ALUMST
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS REG-ALU-MATRICULA
+                   FILE STATUS IS WRK-ALUMST-STATUS.
+               SELECT MATRICULA-HIST ASSIGN TO NOTAHIST
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT AUDITORIA-SUITE ASSIGN TO AUDSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
+           FILE SECTION.
+           FD  ALUNO-MASTER.
+           01  REG-ALUNO-MASTER.
+               02 REG-ALU-MATRICULA PIC 9(06).
+               02 REG-ALU-NOME      PIC X(30).
+               02 REG-ALU-CURSO     PIC X(20).
+           FD  MATRICULA-HIST.
+           01  LINHA-MATRICULA-HIST PIC X(100).
+           FD  AUDITORIA-SUITE.
+           01  LINHA-AUDITORIA-SUITE PIC X(100).
            WORKING-STORAGE SECTION.
-           77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-           77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-           77 WRK-MEDIA PIC 9(03)V9 VALUE ZEROS.
-           77 WRK-MEDIA-ED PIC Z9.9 VALUE ZEROS.
+           COPY CPYNOTA.
+           COPY CPYMATRI.
+           COPY CPYAUDIT.
+           77 WRK-ALUMST-STATUS PIC X(02) VALUE '00'.
+               88 ALUMST-OK        VALUE '00'.
+               88 ALUMST-NAO-ACHOU VALUE '23'.
+           77 WRK-MATRICULA     PIC 9(06) VALUE ZEROS.
+           77 WRK-ALU-NOME      PIC X(30) VALUE SPACES.
+           77 WRK-ALU-CURSO     PIC X(20) VALUE SPACES.
+           77 WRK-TERMO         PIC X(06) VALUE SPACES.
+           77 WRK-SITUACAO PIC X(20) VALUE SPACES.
            PROCEDURE DIVISION.
+      **************IDENTIFICA O ALUNO
+               DISPLAY 'ENTRE COM A MATRICULA DO ALUNO'.
+               ACCEPT WRK-MATRICULA FROM CONSOLE.
+               DISPLAY 'ENTRE COM O TERMO (EX: 202601)'.
+               ACCEPT WRK-TERMO FROM CONSOLE.
+               OPEN INPUT ALUNO-MASTER.
+               MOVE WRK-MATRICULA TO REG-ALU-MATRICULA.
+               READ ALUNO-MASTER
+                   INVALID KEY CONTINUE
+               END-READ.
+               IF ALUMST-OK
+                   MOVE REG-ALU-NOME  TO WRK-ALU-NOME
+                   MOVE REG-ALU-CURSO TO WRK-ALU-CURSO
+               ELSE
+                   DISPLAY 'ALUNO NAO CADASTRADO NO MESTRE'
+                   MOVE SPACES TO WRK-ALU-NOME WRK-ALU-CURSO
+               END-IF.
+               CLOSE ALUNO-MASTER.
       **************RECEBE OS DADOS
                DISPLAY 'INSIRA A PRIMEIRA NOTA'.
                ACCEPT WRK-NOTA1 FROM CONSOLE.
@@ -26,12 +86,44 @@
                DISPLAY '*******************'
                DISPLAY 'A MEDIA DO ALUNO E:' WRK-MEDIA-ED.
       **************IF/ELSE
-                IF WRK-MEDIA>= 6
+                IF WRK-MEDIA>= WRK-NOTA-LIMITE-APROVACAO
                     DISPLAY 'O ALUNO FOI APROVADO!'
+                    MOVE 'APROVADO' TO WRK-SITUACAO
                 ELSE
-                    IF WRK-MEDIA >=2
+                    IF WRK-MEDIA >= WRK-NOTA-LIMITE-RECUP
                         DISPLAY 'E VAMOS DE RECUPERACAO...'
+                        MOVE 'RECUPERACAO' TO WRK-SITUACAO
                     ELSE
                        DISPLAY 'O ALUNO FOI REPROVADO :('
+                       MOVE 'REPROVADO' TO WRK-SITUACAO
                     END-IF.
+               PERFORM 0900-REGISTRAR-AUDITORIA.
+               PERFORM 0950-GRAVAR-HISTORICO.
                STOP RUN.
+      ******************************
+      **** GRAVA A TRILHA DE AUDITORIA DO RUN NO ARQUIVO COMPARTILHADO
+      ******************************
+           0900-REGISTRAR-AUDITORIA.
+               MOVE 'PROGCOB07' TO WRK-AUD-PROGRAMA.
+               ACCEPT WRK-AUD-DATA-HORA FROM DATE YYYYMMDD.
+               MOVE WRK-MEDIA-ED   TO WRK-AUD-ENTRADA.
+               MOVE WRK-SITUACAO   TO WRK-AUD-RESULTADO.
+               OPEN EXTEND AUDITORIA-SUITE.
+               WRITE LINHA-AUDITORIA-SUITE FROM WRK-AUDITORIA-SUITE.
+               CLOSE AUDITORIA-SUITE.
+      ******************************
+      **** GRAVA O RESULTADO NO HISTORICO DE MATRICULA/NOTAS, PARA O
+      **** ALUNO TER UM REGISTRO RASTREAVEL POR TERMO
+      ******************************
+           0950-GRAVAR-HISTORICO.
+               MOVE WRK-MATRICULA TO WRK-MTH-MATRICULA.
+               MOVE WRK-ALU-NOME  TO WRK-MTH-NOME.
+               MOVE WRK-ALU-CURSO TO WRK-MTH-CURSO.
+               MOVE WRK-TERMO     TO WRK-MTH-TERMO.
+               MOVE WRK-NOTA1     TO WRK-MTH-NOTA1.
+               MOVE WRK-NOTA2     TO WRK-MTH-NOTA2.
+               MOVE WRK-MEDIA     TO WRK-MTH-MEDIA.
+               MOVE WRK-SITUACAO  TO WRK-MTH-SITUACAO.
+               OPEN EXTEND MATRICULA-HIST.
+               WRITE LINHA-MATRICULA-HIST FROM WRK-MATRICULA-HIST.
+               CLOSE MATRICULA-HIST.
