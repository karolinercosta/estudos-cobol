@@ -1,4 +1,3 @@
-
           IDENTIFICATION DIVISION.
            PROGRAM-ID. PROGCOB09.
       ******************************
@@ -7,44 +6,330 @@
       *    OBJETIVO: RECEBER PRODUTO E VALOR PARA CALCULO DE FRETE
       *    USO DE EVALUATE
       *    DATA= 26/08/21
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     TARIFA DE FRETE PASSOU A SER LIDA DE TABELA EXTERNA
+      *     (TABFRETE), POR UF E FAIXA DE PESO, EM VEZ DE PERCENTUAL
+      *     FIXO PARA APENAS QUATRO ESTADOS
+      *     VALOR E PESO DIGITADOS PASSARAM A SER VALIDADOS (COM NOVA
+      *     TENTATIVA EM CASO DE ENTRADA NAO NUMERICA), USANDO A
+      *     MENSAGEM PADRAO DO COPYBOOK CPYERRO
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     O PRODUTO PASSOU A SER INFORMADO PELO CODIGO E CONSULTADO
+      *     NO CADASTRO MESTRE PRDMST; PESO E VALOR PADRAO DO FRETE
+      *     AGORA VEM DO CADASTRO, EM VEZ DE SEREM DIGITADOS SOLTOS
+      *     NO CONSOLE
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     O PEDIDO PASSOU A INFORMAR A MOEDA DE COTACAO (BRL OU
+      *     ESTRANGEIRA); O FRETE CONTINUA SENDO CALCULADO EM REAIS E,
+      *     QUANDO A MOEDA NAO FOR BRL, E CONVERTIDO PELA COTACAO LIDA
+      *     DA TABELA EXTERNA DE CAMBIO (TABCAMBIO) PARA SER EXIBIDO NA
+      *     MOEDA DO PEDIDO, EM VEZ DE ASSUMIR QUE TODO PEDIDO E
+      *     DOMESTICO
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     O PEDIDO PASSOU A INFORMAR A TRANSPORTADORA E A DIMENSAO
+      *     (CUBAGEM) DO PACOTE. A TARIFA DE FRETE AGORA E PROCURADA
+      *     NA TABELA POR UF + FAIXA DE PESO + TRANSPORTADORA, EM VEZ
+      *     DE SO UF/PESO, JA QUE CADA TRANSPORTADORA TEM SUA PROPRIA
+      *     TARIFA NEGOCIADA
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     A UF DE ENTREGA DIGITADA PASSOU A SER CONFERIDA CONTRA A
+      *     TABELA PADRAO DE SIGLAS VALIDAS DO COPYBOOK CPYVALID, COM
+      *     NOVA TENTATIVA EM CASO DE SIGLA INEXISTENTE, EM VEZ DE
+      *     ACEITAR QUALQUER ENTRADA E SO DESCOBRIR QUE A UF NAO TEM
+      *     TARIFA NA FAIXA DE PESO LA NA FRENTE
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     A DIMENSAO (CUBAGEM) DO PACOTE, ATE ENTAO SO DIGITADA E
+      *     GUARDADA, PASSA A PESAR NO FRETE: PACOTE COM CUBAGEM ACIMA
+      *     DE 1,00 M3 LEVA O ADICIONAL DE CUBAGEM (15% SOBRE O FRETE
+      *     BASE), JA QUE OCUPA MAIS ESPACO NO TRANSPORTE DO QUE O
+      *     PESO SOZINHO SUGERE
       ******************************
            ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT PRODUTO-MASTER ASSIGN TO PRDMST
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS REG-PRD-CODIGO
+                   FILE STATUS IS WRK-PRDMST-STATUS.
+               SELECT TABELA-FRETE-IN ASSIGN TO TABFRETE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CAMBIO-IN ASSIGN TO TABCAMBIO
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT AUDITORIA-SUITE ASSIGN TO AUDSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
+           FILE SECTION.
+           FD  PRODUTO-MASTER.
+           01  REG-PRODUTO.
+               02 REG-PRD-CODIGO    PIC 9(06).
+               02 REG-PRD-DESCRICAO PIC X(30).
+               02 REG-PRD-PESO      PIC 9(05)V99.
+               02 REG-PRD-VALOR     PIC 9(07)V99.
+           FD  TABELA-FRETE-IN.
+           01  REG-FRT-IN.
+               02 REG-FRT-UF     PIC X(02).
+               02 REG-FRT-ATE-KG PIC 9(05)V99.
+               02 REG-FRT-MULT   PIC 9(02)V99.
+               02 REG-FRT-TRANSP PIC X(04).
+           FD  CAMBIO-IN.
+           01  REG-CBO-IN.
+               02 REG-CBO-MOEDA   PIC X(03).
+               02 REG-CBO-COTACAO PIC 9(04)V9999.
+           FD  AUDITORIA-SUITE.
+           01  LINHA-AUDITORIA-SUITE PIC X(100).
            WORKING-STORAGE SECTION.
-           77 WRK-PRODUTO PIC X(20) VALUE SPACES.
+           COPY CPYFRT.
+           COPY CPYCAMBIO.
+           COPY CPYERRO.
+           COPY CPYAUDIT.
+           COPY CPYVALID.
+           77 WRK-PRDMST-STATUS PIC X(02) VALUE '00'.
+               88 PRDMST-OK        VALUE '00'.
+               88 PRDMST-NAO-ACHOU VALUE '23'.
+           77 WRK-FIM-TABELA PIC X(01) VALUE 'N'.
+               88 FIM-TABELA-FRETE VALUE 'S'.
+           77 WRK-UF-SITUACAO PIC X(01) VALUE 'N'.
+               88 UF-ENCONTRADA VALUE 'S'.
+           77 WRK-PRODUTO-SITUACAO PIC X(01) VALUE 'N'.
+               88 PRODUTO-ENCONTRADO VALUE 'S'.
+           77 WRK-PRODUTO-COD  PIC 9(06) VALUE ZEROS.
+           77 WRK-PRODUTO-DESC PIC X(30) VALUE SPACES.
            77 WRK-UF     PIC X(02) VALUE SPACES.
-           77 WRK-VALOR  PIC 9(06)V99 VALUE ZEROS.
-           77 WRK-FRETE  PIC 9(04)V99 VALUE ZEROS.
+           77 WRK-VALOR  PIC 9(07)V99 VALUE ZEROS COMP-3.
+           77 WRK-PESO   PIC 9(05)V99 VALUE ZEROS COMP-3.
+           77 WRK-FRETE  PIC 9(07)V99 VALUE ZEROS COMP-3.
+           77 WRK-ALFA-PRODUTO  PIC X(06) VALUE SPACES.
+           77 WRK-CHECK-PRODUTO PIC X(06) VALUE SPACES.
+           77 WRK-FIM-CAMBIO PIC X(01) VALUE 'N'.
+               88 FIM-TABELA-CAMBIO VALUE 'S'.
+           77 WRK-CAMBIO-SITUACAO PIC X(01) VALUE 'N'.
+               88 MOEDA-ENCONTRADA VALUE 'S'.
+           77 WRK-MOEDA       PIC X(03) VALUE 'BRL'.
+           77 WRK-COTACAO     PIC 9(04)V9999 VALUE ZEROS COMP-3.
+           77 WRK-FRETE-CONV  PIC 9(07)V99 VALUE ZEROS COMP-3.
+           77 WRK-FRETE-CONV-ED PIC ZZZZZZ9,99 VALUE ZEROS.
+           77 WRK-TRANSP      PIC X(04) VALUE SPACES.
+           77 WRK-DIMENSAO    PIC 9(03)V99 VALUE ZEROS.
 
            PROCEDURE DIVISION.
-      **************RECEBE OS DADOS
-               DISPLAY 'ENTRE COM O PRODUTO'.
-               ACCEPT WRK-PRODUTO FROM CONSOLE.
-               DISPLAY 'ENTRE COM O VALOR'.
-               ACCEPT WRK-VALOR FROM CONSOLE.
+           0000-PRINCIPAL.
+               PERFORM 0100-CARREGAR-TABELA-FRETE.
+               PERFORM 0120-CARREGAR-TABELA-CAMBIO.
+               PERFORM 0200-RECEBER-DADOS.
+               PERFORM 0300-CALCULAR-FRETE.
+               PERFORM 0400-EXIBIR-RESULTADO.
+               PERFORM 0900-REGISTRAR-AUDITORIA.
+               STOP RUN.
+      ******************************
+      **** CARREGA EM MEMORIA A TABELA EXTERNA DE TARIFAS DE FRETE
+      ******************************
+           0100-CARREGAR-TABELA-FRETE.
+               OPEN INPUT TABELA-FRETE-IN.
+               READ TABELA-FRETE-IN
+                   AT END SET FIM-TABELA-FRETE TO TRUE
+               END-READ.
+               PERFORM 0110-LER-TABELA-FRETE
+                   UNTIL FIM-TABELA-FRETE OR WRK-QTD-FRT >= 500.
+               CLOSE TABELA-FRETE-IN.
+           0110-LER-TABELA-FRETE.
+               ADD 1 TO WRK-QTD-FRT.
+               MOVE REG-FRT-UF     TO TAB-FRT-UF (WRK-QTD-FRT).
+               MOVE REG-FRT-ATE-KG TO TAB-FRT-ATE-KG (WRK-QTD-FRT).
+               MOVE REG-FRT-MULT   TO TAB-FRT-MULT (WRK-QTD-FRT).
+               MOVE REG-FRT-TRANSP TO TAB-FRT-TRANSP (WRK-QTD-FRT).
+               READ TABELA-FRETE-IN
+                   AT END SET FIM-TABELA-FRETE TO TRUE
+               END-READ.
+      ******************************
+      **** CARREGA EM MEMORIA A TABELA EXTERNA DE COTACOES DE CAMBIO
+      ******************************
+           0120-CARREGAR-TABELA-CAMBIO.
+               OPEN INPUT CAMBIO-IN.
+               READ CAMBIO-IN
+                   AT END SET FIM-TABELA-CAMBIO TO TRUE
+               END-READ.
+               PERFORM 0121-LER-TABELA-CAMBIO
+                   UNTIL FIM-TABELA-CAMBIO OR WRK-QTD-CAMBIO >= 50.
+               CLOSE CAMBIO-IN.
+           0121-LER-TABELA-CAMBIO.
+               ADD 1 TO WRK-QTD-CAMBIO.
+               MOVE REG-CBO-MOEDA   TO TAB-CBO-MOEDA (WRK-QTD-CAMBIO).
+               MOVE REG-CBO-COTACAO
+                   TO TAB-CBO-COTACAO (WRK-QTD-CAMBIO).
+               READ CAMBIO-IN
+                   AT END SET FIM-TABELA-CAMBIO TO TRUE
+               END-READ.
+           0200-RECEBER-DADOS.
+               PERFORM 0210-RECEBER-CODIGO-PRODUTO.
+               PERFORM 0220-CONSULTAR-PRODUTO.
+               PERFORM 0215-RECEBER-UF.
+               DISPLAY 'ENTRE COM A MOEDA DO PEDIDO (BRL OU ESTRANG.)'.
+               MOVE SPACES TO WRK-MOEDA.
+               ACCEPT WRK-MOEDA FROM CONSOLE.
+               IF WRK-MOEDA = SPACES
+                   MOVE 'BRL' TO WRK-MOEDA
+               END-IF.
+               DISPLAY 'ENTRE COM O CODIGO DA TRANSPORTADORA'.
+               ACCEPT WRK-TRANSP FROM CONSOLE.
+               DISPLAY 'ENTRE COM A DIMENSAO DO PACOTE (M3)'.
+               ACCEPT WRK-DIMENSAO FROM CONSOLE.
+      ******************************
+      **** PEDE O CODIGO DO PRODUTO ATE RECEBER UMA ENTRADA NUMERICA
+      ******************************
+           0210-RECEBER-CODIGO-PRODUTO.
+               MOVE 'N' TO WRK-ENTRADA-SITUACAO.
+               PERFORM 0211-LER-CODIGO-PRODUTO UNTIL ENTRADA-VALIDA.
+           0211-LER-CODIGO-PRODUTO.
+               DISPLAY 'ENTRE COM O CODIGO DO PRODUTO'.
+               MOVE SPACES TO WRK-ALFA-PRODUTO.
+               ACCEPT WRK-ALFA-PRODUTO FROM CONSOLE.
+               MOVE WRK-ALFA-PRODUTO TO WRK-CHECK-PRODUTO.
+               INSPECT WRK-CHECK-PRODUTO
+                   REPLACING TRAILING SPACES BY ZEROS.
+               IF WRK-CHECK-PRODUTO IS NUMERIC
+                   MOVE WRK-ALFA-PRODUTO TO WRK-PRODUTO-COD
+                   SET ENTRADA-VALIDA TO TRUE
+               ELSE
+                   DISPLAY WRK-MSG-ERRO-PADRAO
+               END-IF.
+      ******************************
+      **** PEDE O ESTADO DE ENTREGA ATE RECEBER UMA SIGLA DE UF
+      **** EXISTENTE NA TABELA PADRAO DO COPYBOOK CPYVALID
+      ******************************
+           0215-RECEBER-UF.
+               MOVE 'N' TO WRK-UF-SITUACAO-VALID.
+               PERFORM 0216-LER-UF UNTIL UF-CODIGO-VALIDO.
+           0216-LER-UF.
                DISPLAY 'ENTRE COM O ESTADO DE ENTREGA'.
                ACCEPT WRK-UF FROM CONSOLE.
-
-
-               EVALUATE WRK-UF
-                   WHEN 'SP'
-                    COMPUTE WRK-FRETE= WRK-VALOR*1,05
-                   WHEN 'RJ'
-                    COMPUTE WRK-FRETE= WRK-VALOR*1,10
-                   WHEN 'MG'
-                       COMPUTE WRK-FRETE= WRK-VALOR*1,15
-                   WHEN 'PR'
-                       COMPUTE WRK-FRETE = WRK-VALOR*1,20
-                   WHEN OTHER
-                       DISPLAY 'NAO HA ENTREGAS DISPONIVEIS NA UF'
-               END-EVALUATE
-
-      *******************************************
-                  IF WRK-FRETE NOT EQUAL 0
-                   DISPLAY 'VALOR DO FRETE+ PRODUTO ' WRK-FRETE
-                  END-IF.
-
-               STOP RUN.
+               MOVE WRK-UF TO WRK-UF-CHECADA.
+               SET TAB-UF-IDX TO 1.
+               SEARCH TAB-UF
+                   AT END CONTINUE
+                   WHEN TAB-UF-SIGLA (TAB-UF-IDX) = WRK-UF-CHECADA
+                       SET UF-CODIGO-VALIDO TO TRUE
+               END-SEARCH.
+               IF UF-CODIGO-INVALIDO
+                   DISPLAY 'UF INEXISTENTE, TENTE NOVAMENTE'
+               END-IF.
+      ******************************
+      **** CONSULTA O PRODUTO NO CADASTRO MESTRE PELO CODIGO
+      ******************************
+           0220-CONSULTAR-PRODUTO.
+               MOVE 'N' TO WRK-PRODUTO-SITUACAO.
+               OPEN INPUT PRODUTO-MASTER.
+               MOVE WRK-PRODUTO-COD TO REG-PRD-CODIGO.
+               READ PRODUTO-MASTER
+                   INVALID KEY CONTINUE
+               END-READ.
+               IF PRDMST-OK
+                   SET PRODUTO-ENCONTRADO TO TRUE
+                   MOVE REG-PRD-DESCRICAO TO WRK-PRODUTO-DESC
+                   MOVE REG-PRD-PESO      TO WRK-PESO
+                   MOVE REG-PRD-VALOR     TO WRK-VALOR
+               ELSE
+                   MOVE SPACES TO WRK-PRODUTO-DESC
+                   MOVE ZEROS  TO WRK-PESO WRK-VALOR
+               END-IF.
+               CLOSE PRODUTO-MASTER.
+      ******************************
+      **** PROCURA NA TABELA A PRIMEIRA FAIXA DE PESO DA UF QUE
+      **** COMPORTE O PESO DO PRODUTO CONSULTADO
+      ******************************
+           0300-CALCULAR-FRETE.
+               MOVE 'N' TO WRK-UF-SITUACAO.
+               MOVE ZEROS TO WRK-FRETE.
+               IF PRODUTO-ENCONTRADO AND WRK-QTD-FRT > 0
+                   SET TAB-FRT-IDX TO 1
+                   SEARCH TAB-FRT
+                       AT END CONTINUE
+                       WHEN TAB-FRT-UF (TAB-FRT-IDX) = WRK-UF
+                           AND WRK-PESO NOT >
+                               TAB-FRT-ATE-KG (TAB-FRT-IDX)
+                           AND TAB-FRT-TRANSP (TAB-FRT-IDX)
+                               = WRK-TRANSP
+                           SET UF-ENCONTRADA TO TRUE
+                           COMPUTE WRK-FRETE =
+                               WRK-VALOR * TAB-FRT-MULT (TAB-FRT-IDX)
+                   END-SEARCH
+               END-IF.
+      ********ADICIONAL DE CUBAGEM - PACOTE ACIMA DE 1 M3 PAGA 15% A
+      ********MAIS SOBRE O FRETE BASE, POIS OCUPA MAIS ESPACO DO QUE
+      ********O PESO SOZINHO REFLETE
+               IF UF-ENCONTRADA AND WRK-DIMENSAO > 1,00
+                   COMPUTE WRK-FRETE = WRK-FRETE * 1,15
+               END-IF.
+               IF UF-ENCONTRADA
+                   PERFORM 0310-CONVERTER-MOEDA
+               END-IF.
+      ******************************
+      **** CONVERTE O FRETE CALCULADO EM REAIS PARA A MOEDA DO
+      **** PEDIDO, QUANDO DIFERENTE DE BRL, USANDO A COTACAO LIDA
+      **** DA TABELA DE CAMBIO
+      ******************************
+           0310-CONVERTER-MOEDA.
+               MOVE 'N' TO WRK-CAMBIO-SITUACAO.
+               IF WRK-MOEDA = 'BRL'
+                   MOVE WRK-FRETE TO WRK-FRETE-CONV
+               ELSE
+                   IF WRK-QTD-CAMBIO > 0
+                       SET TAB-CBO-IDX TO 1
+                       SEARCH TAB-CBO
+                           AT END CONTINUE
+                           WHEN TAB-CBO-MOEDA (TAB-CBO-IDX) = WRK-MOEDA
+                               SET MOEDA-ENCONTRADA TO TRUE
+                               MOVE TAB-CBO-COTACAO (TAB-CBO-IDX)
+                                   TO WRK-COTACAO
+                               COMPUTE WRK-FRETE-CONV ROUNDED =
+                                   WRK-FRETE / WRK-COTACAO
+                       END-SEARCH
+                   END-IF
+                   IF NOT MOEDA-ENCONTRADA
+                       MOVE WRK-FRETE TO WRK-FRETE-CONV
+                       MOVE 'BRL' TO WRK-MOEDA
+                   END-IF
+               END-IF.
+           0400-EXIBIR-RESULTADO.
+               IF NOT PRODUTO-ENCONTRADO
+                   DISPLAY 'PRODUTO NAO CADASTRADO'
+               ELSE
+                   IF UF-ENCONTRADA
+                       DISPLAY 'VALOR DO FRETE+ PRODUTO '
+                           WRK-FRETE-CONV ' ' WRK-MOEDA
+                   ELSE
+                       DISPLAY 'NAO HA ENTREGAS DISPONIVEIS NA UF/PESO'
+                   END-IF
+               END-IF.
+      ******************************
+      **** GRAVA A TRILHA DE AUDITORIA DO RUN NO ARQUIVO COMPARTILHADO
+      ******************************
+           0900-REGISTRAR-AUDITORIA.
+               MOVE 'PROGCOB09' TO WRK-AUD-PROGRAMA.
+               ACCEPT WRK-AUD-DATA-HORA FROM DATE YYYYMMDD.
+               STRING WRK-PRODUTO-DESC DELIMITED BY SIZE
+                      '/'              DELIMITED BY SIZE
+                      WRK-UF           DELIMITED BY SIZE
+                      '/'              DELIMITED BY SIZE
+                      WRK-TRANSP       DELIMITED BY SIZE
+                      INTO WRK-AUD-ENTRADA.
+               IF NOT PRODUTO-ENCONTRADO
+                   MOVE 'PRODUTO NAO CADASTRADO' TO WRK-AUD-RESULTADO
+               ELSE
+                   IF UF-ENCONTRADA
+                       MOVE WRK-FRETE-CONV TO WRK-FRETE-CONV-ED
+                       STRING WRK-FRETE-CONV-ED DELIMITED BY SIZE
+                              ' '               DELIMITED BY SIZE
+                              WRK-MOEDA         DELIMITED BY SIZE
+                              INTO WRK-AUD-RESULTADO
+                   ELSE
+                       MOVE 'SEM ENTREGA NA UF/PESO'
+                           TO WRK-AUD-RESULTADO
+                   END-IF
+               END-IF.
+               OPEN EXTEND AUDITORIA-SUITE.
+               WRITE LINHA-AUDITORIA-SUITE FROM WRK-AUDITORIA-SUITE.
+               CLOSE AUDITORIA-SUITE.
