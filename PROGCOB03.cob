@@ -6,15 +6,269 @@
       *     MOSTRAR RECEBER E IMPRIMIR DATA DO SISTEMA
       *    UTILIZAR VARIAVEIS NIVEL 01.02... (ESTRUTURADA)
       *    DATA= 25/08/21
+      *    ALT= 09/08/26 - DIA UTIL, FERIADOS E DIAS UTEIS NO MES
+      *     GRAVA TRILHA DE AUDITORIA (AUDSUITE) AO FINAL DO RUN
       ******************************
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT AUDITORIA-SUITE ASSIGN TO AUDSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
+           FILE SECTION.
+           FD  AUDITORIA-SUITE.
+           01  LINHA-AUDITORIA-SUITE PIC X(100).
            WORKING-STORAGE SECTION.
            01 WRK-DATA.
                02 WRK-ANO PIC 9(04) VALUE ZEROS.
                02 WRK-MES PIC 9(02) VALUE ZEROS.
                02 WRK-DIA PIC 9(02) VALUE ZEROS.
+           77 WRK-DIA-SEMANA PIC 9(01) VALUE ZEROS.
+           77 WRK-DIA-SEMANA-DESC PIC X(13) VALUE SPACES.
+           77 WRK-DIA-MES-HOJE PIC X(04) VALUE SPACES.
+           77 WRK-SITUACAO-UTIL PIC X(01) VALUE 'N'.
+               88 DIA-E-UTIL VALUE 'S'.
+           77 WRK-SITUACAO-FERIADO PIC X(01) VALUE 'N'.
+               88 HOJE-E-FERIADO VALUE 'S'.
+           01 WRK-FERIADOS-FIXOS.
+               02 FILLER PIC X(04) VALUE '0101'.
+               02 FILLER PIC X(04) VALUE '2104'.
+               02 FILLER PIC X(04) VALUE '0105'.
+               02 FILLER PIC X(04) VALUE '0709'.
+               02 FILLER PIC X(04) VALUE '1210'.
+               02 FILLER PIC X(04) VALUE '0211'.
+               02 FILLER PIC X(04) VALUE '1511'.
+               02 FILLER PIC X(04) VALUE '2512'.
+           01 TAB-FERIADOS REDEFINES WRK-FERIADOS-FIXOS.
+               02 TAB-FERIADO OCCURS 8 TIMES
+                  INDEXED BY FER-IDX PIC X(04).
+           01 WRK-DIAS-POR-MES-LIT.
+               02 FILLER PIC 9(02) VALUE 31.
+               02 FILLER PIC 9(02) VALUE 28.
+               02 FILLER PIC 9(02) VALUE 31.
+               02 FILLER PIC 9(02) VALUE 30.
+               02 FILLER PIC 9(02) VALUE 31.
+               02 FILLER PIC 9(02) VALUE 30.
+               02 FILLER PIC 9(02) VALUE 31.
+               02 FILLER PIC 9(02) VALUE 31.
+               02 FILLER PIC 9(02) VALUE 30.
+               02 FILLER PIC 9(02) VALUE 31.
+               02 FILLER PIC 9(02) VALUE 30.
+               02 FILLER PIC 9(02) VALUE 31.
+           01 TAB-DIAS-POR-MES REDEFINES WRK-DIAS-POR-MES-LIT.
+               02 TAB-DIAS-MES OCCURS 12 TIMES PIC 9(02).
+           77 WRK-ANO-BISSEXTO PIC X(01) VALUE 'N'.
+               88 ANO-E-BISSEXTO VALUE 'S'.
+           77 WRK-RESTO-4   PIC 9(02) VALUE ZEROS.
+           77 WRK-RESTO-100 PIC 9(02) VALUE ZEROS.
+           77 WRK-RESTO-400 PIC 9(03) VALUE ZEROS.
+           77 WRK-DUMMY-DIV PIC 9(04) VALUE ZEROS.
+           77 WRK-ULT-DIA-MES PIC 9(02) VALUE ZEROS.
+           77 WRK-DIA-LOOP  PIC 9(02) VALUE ZEROS.
+           77 WRK-DIAS-UTEIS-REST PIC 9(02) VALUE ZEROS.
+           77 WRK-DOW-CALC  PIC 9(01) VALUE ZEROS.
+           77 WRK-Z-MES   PIC 9(02) VALUE ZEROS.
+           77 WRK-Z-ANO   PIC 9(04) VALUE ZEROS.
+           77 WRK-Z-J     PIC 9(02) VALUE ZEROS.
+           77 WRK-Z-K     PIC 9(02) VALUE ZEROS.
+           77 WRK-Z-TERM1 PIC 9(02) VALUE ZEROS.
+           77 WRK-Z-H     PIC 9(04) VALUE ZEROS.
+           77 WRK-Z-H2    PIC 9(02) VALUE ZEROS.
+           77 WRK-Z-H3    PIC 9(02) VALUE ZEROS.
+           01 WRK-DATA-BASE.
+               02 WRK-BASE-ANO PIC 9(04) VALUE ZEROS.
+               02 WRK-BASE-MES PIC 9(02) VALUE ZEROS.
+               02 WRK-BASE-DIA PIC 9(02) VALUE ZEROS.
+           77 WRK-IDADE-ANOS  PIC S9(03) VALUE ZEROS.
+           77 WRK-IDADE-MESES PIC S9(02) VALUE ZEROS.
+           77 WRK-IDADE-DIAS  PIC S9(02) VALUE ZEROS.
+           77 WRK-MES-ANT       PIC 9(02) VALUE ZEROS.
+           77 WRK-DIAS-MES-ANT  PIC 9(02) VALUE ZEROS.
+           77 WRK-IDADE-ANOS-ED  PIC ZZ9 VALUE ZEROS.
+           77 WRK-IDADE-MESES-ED PIC Z9 VALUE ZEROS.
+           77 WRK-IDADE-DIAS-ED  PIC Z9 VALUE ZEROS.
+           COPY CPYAUDIT.
            PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR.
+               PERFORM 0300-CALC-IDADE THRU 0300-CALC-IDADE-EXIT.
+               PERFORM 0900-REGISTRAR-AUDITORIA.
+               STOP RUN.
+           0100-INICIALIZAR.
                ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+               ACCEPT WRK-DIA-SEMANA FROM DAY-OF-WEEK.
+           0200-PROCESSAR.
                DISPLAY 'DATA ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
-               STOP RUN.
+               PERFORM 0210-DESCREVER-DIA-SEMANA.
+               PERFORM 0220-VERIFICAR-FERIADO.
+               IF WRK-DIA-SEMANA < 6 AND NOT HOJE-E-FERIADO
+                   SET DIA-E-UTIL TO TRUE
+               END-IF.
+               IF HOJE-E-FERIADO
+                   DISPLAY 'HOJE E FERIADO NACIONAL'
+               END-IF.
+               IF DIA-E-UTIL
+                   DISPLAY WRK-DIA-SEMANA-DESC ' - HOJE E DIA UTIL'
+               ELSE
+                   DISPLAY WRK-DIA-SEMANA-DESC
+                       ' - HOJE NAO E DIA UTIL PARA PROCESSAMENTO'
+               END-IF.
+               PERFORM 0230-CALC-DIAS-UTEIS-MES.
+               DISPLAY 'DIAS UTEIS RESTANTES NO MES: '
+                   WRK-DIAS-UTEIS-REST.
+           0210-DESCREVER-DIA-SEMANA.
+               EVALUATE WRK-DIA-SEMANA
+                   WHEN 1 MOVE 'SEGUNDA-FEIRA' TO WRK-DIA-SEMANA-DESC
+                   WHEN 2 MOVE 'TERCA-FEIRA'   TO WRK-DIA-SEMANA-DESC
+                   WHEN 3 MOVE 'QUARTA-FEIRA'  TO WRK-DIA-SEMANA-DESC
+                   WHEN 4 MOVE 'QUINTA-FEIRA'  TO WRK-DIA-SEMANA-DESC
+                   WHEN 5 MOVE 'SEXTA-FEIRA'   TO WRK-DIA-SEMANA-DESC
+                   WHEN 6 MOVE 'SABADO'        TO WRK-DIA-SEMANA-DESC
+                   WHEN 7 MOVE 'DOMINGO'       TO WRK-DIA-SEMANA-DESC
+               END-EVALUATE.
+      ******************************
+      **** VERIFICA SE A DATA INFORMADA E FERIADO FIXO NACIONAL
+      ******************************
+           0220-VERIFICAR-FERIADO.
+               STRING WRK-DIA DELIMITED BY SIZE
+                      WRK-MES DELIMITED BY SIZE
+                      INTO WRK-DIA-MES-HOJE.
+               SET FER-IDX TO 1.
+               SEARCH TAB-FERIADO
+                   AT END CONTINUE
+                   WHEN TAB-FERIADO (FER-IDX) = WRK-DIA-MES-HOJE
+                       SET HOJE-E-FERIADO TO TRUE
+               END-SEARCH.
+      ******************************
+      **** CALCULA QUANTOS DIAS UTEIS (SEG-SEX, SEM FERIADO) FALTAM
+      **** NO MES, A PARTIR DE AMANHA
+      ******************************
+           0230-CALC-DIAS-UTEIS-MES.
+               PERFORM 0231-VERIFICAR-BISSEXTO.
+               MOVE TAB-DIAS-MES (WRK-MES) TO WRK-ULT-DIA-MES.
+               IF WRK-MES = 2 AND ANO-E-BISSEXTO
+                   MOVE 29 TO WRK-ULT-DIA-MES
+               END-IF.
+               MOVE ZEROS TO WRK-DIAS-UTEIS-REST.
+               PERFORM 0232-CONTAR-DIA-UTIL
+                   VARYING WRK-DIA-LOOP FROM WRK-DIA BY 1
+                   UNTIL WRK-DIA-LOOP > WRK-ULT-DIA-MES.
+           0231-VERIFICAR-BISSEXTO.
+               DIVIDE WRK-ANO BY 4 GIVING WRK-DUMMY-DIV
+                   REMAINDER WRK-RESTO-4.
+               DIVIDE WRK-ANO BY 100 GIVING WRK-DUMMY-DIV
+                   REMAINDER WRK-RESTO-100.
+               DIVIDE WRK-ANO BY 400 GIVING WRK-DUMMY-DIV
+                   REMAINDER WRK-RESTO-400.
+               IF WRK-RESTO-4 = 0 AND
+                  (WRK-RESTO-100 NOT = 0 OR WRK-RESTO-400 = 0)
+                   SET ANO-E-BISSEXTO TO TRUE
+               END-IF.
+      ******************************
+      **** SE O DIA-LOOP (APOS HOJE) FOR UTIL, SOMA NO CONTADOR
+      ******************************
+           0232-CONTAR-DIA-UTIL.
+               IF WRK-DIA-LOOP > WRK-DIA
+                   PERFORM 0233-CALC-DIA-SEMANA
+                   IF WRK-DOW-CALC < 6
+                       STRING WRK-DIA-LOOP DELIMITED BY SIZE
+                              WRK-MES DELIMITED BY SIZE
+                              INTO WRK-DIA-MES-HOJE
+                       SET FER-IDX TO 1
+                       MOVE 'N' TO WRK-SITUACAO-FERIADO
+                       SEARCH TAB-FERIADO
+                           AT END CONTINUE
+                           WHEN TAB-FERIADO (FER-IDX) = WRK-DIA-MES-HOJE
+                               SET HOJE-E-FERIADO TO TRUE
+                       END-SEARCH
+                       IF NOT HOJE-E-FERIADO
+                           ADD 1 TO WRK-DIAS-UTEIS-REST
+                       END-IF
+                   END-IF
+               END-IF.
+      ******************************
+      **** CONGRUENCIA DE ZELLER - CALCULA O DIA DA SEMANA (1=SEG..7=DOM)
+      **** DE QUALQUER DATA, SEM USO DE FUNCTION INTRINSECA
+      ******************************
+           0233-CALC-DIA-SEMANA.
+               MOVE WRK-MES TO WRK-Z-MES.
+               MOVE WRK-ANO TO WRK-Z-ANO.
+               IF WRK-Z-MES < 3
+                   ADD 12 TO WRK-Z-MES
+                   SUBTRACT 1 FROM WRK-Z-ANO
+               END-IF.
+               DIVIDE WRK-Z-ANO BY 100 GIVING WRK-Z-J
+                   REMAINDER WRK-Z-K.
+               COMPUTE WRK-Z-TERM1 = (13 * (WRK-Z-MES + 1)) / 5.
+               COMPUTE WRK-Z-H = WRK-DIA-LOOP + WRK-Z-TERM1 + WRK-Z-K +
+                   (WRK-Z-K / 4) + (WRK-Z-J / 4) + (5 * WRK-Z-J).
+               DIVIDE WRK-Z-H BY 7 GIVING WRK-DUMMY-DIV
+                   REMAINDER WRK-Z-H2.
+               COMPUTE WRK-Z-H3 = WRK-Z-H2 + 5.
+               DIVIDE WRK-Z-H3 BY 7 GIVING WRK-DUMMY-DIV
+                   REMAINDER WRK-DOW-CALC.
+               ADD 1 TO WRK-DOW-CALC.
+      ******************************
+      **** CALCULA IDADE / TEMPO DECORRIDO ENTRE A DATA BASE (NASCIMENTO
+      **** OU DATA DO DOCUMENTO) INFORMADA E A DATA DO SISTEMA
+      ******************************
+           0300-CALC-IDADE.
+               DISPLAY
+                   'INFORME A DATA DE NASCIMENTO/DOCUMENTO (AAAAMMDD): '.
+               ACCEPT WRK-DATA-BASE FROM CONSOLE.
+               IF WRK-DATA-BASE IS NOT NUMERIC OR WRK-BASE-ANO = 0
+                   DISPLAY 'DATA BASE NAO INFORMADA - CALCULO IGNORADO'
+                   GO TO 0300-CALC-IDADE-EXIT
+               END-IF.
+               IF WRK-DATA-BASE > WRK-DATA
+                   DISPLAY 'DATA BASE POSTERIOR A DATA ATUAL - IGNORADA'
+                   GO TO 0300-CALC-IDADE-EXIT
+               END-IF.
+               COMPUTE WRK-IDADE-DIAS = WRK-DIA - WRK-BASE-DIA.
+               COMPUTE WRK-IDADE-MESES = WRK-MES - WRK-BASE-MES.
+               COMPUTE WRK-IDADE-ANOS = WRK-ANO - WRK-BASE-ANO.
+               IF WRK-IDADE-DIAS < 0
+                   IF WRK-MES = 1
+                       MOVE 12 TO WRK-MES-ANT
+                   ELSE
+                       COMPUTE WRK-MES-ANT = WRK-MES - 1
+                   END-IF
+                   MOVE TAB-DIAS-MES (WRK-MES-ANT) TO WRK-DIAS-MES-ANT
+                   IF WRK-MES-ANT = 2
+                       PERFORM 0231-VERIFICAR-BISSEXTO
+                       IF ANO-E-BISSEXTO
+                           MOVE 29 TO WRK-DIAS-MES-ANT
+                       END-IF
+                   END-IF
+                   COMPUTE WRK-IDADE-DIAS =
+                       WRK-IDADE-DIAS + WRK-DIAS-MES-ANT
+                   SUBTRACT 1 FROM WRK-IDADE-MESES
+               END-IF.
+               IF WRK-IDADE-MESES < 0
+                   ADD 12 TO WRK-IDADE-MESES
+                   SUBTRACT 1 FROM WRK-IDADE-ANOS
+               END-IF.
+               MOVE WRK-IDADE-ANOS  TO WRK-IDADE-ANOS-ED.
+               MOVE WRK-IDADE-MESES TO WRK-IDADE-MESES-ED.
+               MOVE WRK-IDADE-DIAS  TO WRK-IDADE-DIAS-ED.
+               DISPLAY 'TEMPO DECORRIDO: ' WRK-IDADE-ANOS-ED ' ANOS, '
+                   WRK-IDADE-MESES-ED ' MESES E '
+                   WRK-IDADE-DIAS-ED ' DIAS'.
+           0300-CALC-IDADE-EXIT.
+               EXIT.
+      ******************************
+      **** GRAVA A TRILHA DE AUDITORIA DO RUN NO ARQUIVO COMPARTILHADO
+      ******************************
+           0900-REGISTRAR-AUDITORIA.
+               MOVE 'PROGCOB03' TO WRK-AUD-PROGRAMA.
+               MOVE WRK-DATA    TO WRK-AUD-DATA-HORA.
+               MOVE WRK-DATA-BASE TO WRK-AUD-ENTRADA.
+               IF DIA-E-UTIL
+                   MOVE 'DIA UTIL' TO WRK-AUD-RESULTADO
+               ELSE
+                   MOVE 'DIA NAO UTIL' TO WRK-AUD-RESULTADO
+               END-IF.
+               OPEN EXTEND AUDITORIA-SUITE.
+               WRITE LINHA-AUDITORIA-SUITE FROM WRK-AUDITORIA-SUITE.
+               CLOSE AUDITORIA-SUITE.
