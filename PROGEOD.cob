@@ -0,0 +1,199 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGEOD.
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *    OBJETIVO: CONSOLIDAR EM UMA UNICA FOLHA OS RESUMOS QUE O
+      *     LOTE DE CPF (PROG01-CPFB), O CALCULO DE FRETE (PROGCOB09B)
+      *     E O BOLETIM DA TURMA (PROGCOB08B) JA GRAVAM NO ARQUIVO
+      *     COMPARTILHADO EODSUITE (LAYOUT CPYEOD), EM VEZ DE O
+      *     SUPERVISOR TER DE OLHAR OS RELATORIOS SEPARADOS DE CADA UM
+      *    DATA= 09/08/26
+      ******************************
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT RESUMO-EOD ASSIGN TO EODSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RELATORIO-EOD ASSIGN TO EODRPT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  RESUMO-EOD.
+           01  LINHA-RESUMO-EOD PIC X(100).
+           FD  RELATORIO-EOD.
+           01  LINHA-EOD PIC X(100).
+           WORKING-STORAGE SECTION.
+           COPY CPYEOD.
+           77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+               88 FIM-RESUMOS VALUE 'S'.
+           77 WRK-LINHA-EOD PIC X(100) VALUE SPACES.
+           77 WRK-DATA-HORA PIC X(08) VALUE SPACES.
+      ******************************
+      **** ULTIMO RESUMO GRAVADO POR CADA PROGRAMA DE INTERESSE --
+      **** O ARQUIVO COMPARTILHADO E GRAVADO EM OPEN EXTEND A CADA
+      **** RUN, ENTAO O ULTIMO REGISTRO DE CADA PROGRAMA ENCONTRADO
+      **** NA LEITURA SEQUENCIAL E O RESUMO DO DIA
+      ******************************
+           77 WRK-CPF-ACHOU       PIC X(01) VALUE 'N'.
+               88 CPF-RESUMO-ACHADO VALUE 'S'.
+           77 WRK-CPF-ROTULO-1    PIC X(20) VALUE SPACES.
+           77 WRK-CPF-VALOR-1     PIC S9(09)V99 VALUE ZEROS
+                                   SIGN IS LEADING SEPARATE.
+           77 WRK-CPF-ROTULO-2    PIC X(20) VALUE SPACES.
+           77 WRK-CPF-VALOR-2     PIC S9(09)V99 VALUE ZEROS
+                                   SIGN IS LEADING SEPARATE.
+           77 WRK-FRETE-ACHOU     PIC X(01) VALUE 'N'.
+               88 FRETE-RESUMO-ACHADO VALUE 'S'.
+           77 WRK-FRETE-ROTULO-1  PIC X(20) VALUE SPACES.
+           77 WRK-FRETE-VALOR-1   PIC S9(09)V99 VALUE ZEROS
+                                   SIGN IS LEADING SEPARATE.
+           77 WRK-FRETE-ROTULO-2  PIC X(20) VALUE SPACES.
+           77 WRK-FRETE-VALOR-2   PIC S9(09)V99 VALUE ZEROS
+                                   SIGN IS LEADING SEPARATE.
+           77 WRK-TURMA-ACHOU     PIC X(01) VALUE 'N'.
+               88 TURMA-RESUMO-ACHADO VALUE 'S'.
+           77 WRK-TURMA-ROTULO-1  PIC X(20) VALUE SPACES.
+           77 WRK-TURMA-VALOR-1   PIC S9(09)V99 VALUE ZEROS
+                                   SIGN IS LEADING SEPARATE.
+           77 WRK-TURMA-ROTULO-2  PIC X(20) VALUE SPACES.
+           77 WRK-TURMA-VALOR-2   PIC S9(09)V99 VALUE ZEROS
+                                   SIGN IS LEADING SEPARATE.
+           77 WRK-VALOR-ED        PIC ---.---.--9,99 VALUE ZEROS.
+           PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR UNTIL FIM-RESUMOS.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+           0100-INICIALIZAR.
+               OPEN INPUT RESUMO-EOD
+                    OUTPUT RELATORIO-EOD.
+               READ RESUMO-EOD INTO WRK-RESUMO-EOD
+                   AT END SET FIM-RESUMOS TO TRUE
+               END-READ.
+      ******************************
+      **** VARRE TODO O ARQUIVO DE RESUMOS, GUARDANDO SEMPRE O ULTIMO
+      **** REGISTRO VISTO DE CADA PROGRAMA DE INTERESSE
+      ******************************
+           0200-PROCESSAR.
+               EVALUATE WRK-EOD-PROGRAMA
+                   WHEN 'PROG01-CPFB'
+                       SET CPF-RESUMO-ACHADO TO TRUE
+                       MOVE WRK-EOD-ROTULO-1 TO WRK-CPF-ROTULO-1
+                       MOVE WRK-EOD-VALOR-1  TO WRK-CPF-VALOR-1
+                       MOVE WRK-EOD-ROTULO-2 TO WRK-CPF-ROTULO-2
+                       MOVE WRK-EOD-VALOR-2  TO WRK-CPF-VALOR-2
+                   WHEN 'PROGCOB09B'
+                       SET FRETE-RESUMO-ACHADO TO TRUE
+                       MOVE WRK-EOD-ROTULO-1 TO WRK-FRETE-ROTULO-1
+                       MOVE WRK-EOD-VALOR-1  TO WRK-FRETE-VALOR-1
+                       MOVE WRK-EOD-ROTULO-2 TO WRK-FRETE-ROTULO-2
+                       MOVE WRK-EOD-VALOR-2  TO WRK-FRETE-VALOR-2
+                   WHEN 'PROGCOB08B'
+                       SET TURMA-RESUMO-ACHADO TO TRUE
+                       MOVE WRK-EOD-ROTULO-1 TO WRK-TURMA-ROTULO-1
+                       MOVE WRK-EOD-VALOR-1  TO WRK-TURMA-VALOR-1
+                       MOVE WRK-EOD-ROTULO-2 TO WRK-TURMA-ROTULO-2
+                       MOVE WRK-EOD-VALOR-2  TO WRK-TURMA-VALOR-2
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE.
+               READ RESUMO-EOD INTO WRK-RESUMO-EOD
+                   AT END SET FIM-RESUMOS TO TRUE
+               END-READ.
+           0300-FINALIZAR.
+               ACCEPT WRK-DATA-HORA FROM DATE YYYYMMDD.
+               MOVE SPACES TO WRK-LINHA-EOD.
+               STRING 'RELATORIO CONSOLIDADO DE FIM DE DIA - '
+                      WRK-DATA-HORA DELIMITED BY SIZE
+                      INTO WRK-LINHA-EOD.
+               WRITE LINHA-EOD FROM WRK-LINHA-EOD.
+               MOVE SPACES TO LINHA-EOD.
+               WRITE LINHA-EOD.
+               PERFORM 0310-IMPRIMIR-SECAO-CPF.
+               PERFORM 0320-IMPRIMIR-SECAO-FRETE.
+               PERFORM 0330-IMPRIMIR-SECAO-TURMA.
+               CLOSE RESUMO-EOD RELATORIO-EOD.
+      ******************************
+      **** SECAO DE CPF -- PROCESSADOS/REJEITADOS DO LOTE
+      ******************************
+           0310-IMPRIMIR-SECAO-CPF.
+               MOVE SPACES TO WRK-LINHA-EOD.
+               MOVE 'VALIDACAO DE CPF' TO WRK-LINHA-EOD.
+               WRITE LINHA-EOD FROM WRK-LINHA-EOD.
+               IF CPF-RESUMO-ACHADO
+                   MOVE WRK-CPF-VALOR-1 TO WRK-VALOR-ED
+                   MOVE SPACES TO WRK-LINHA-EOD
+                   STRING '  ' WRK-CPF-ROTULO-1 DELIMITED BY SIZE
+                          ': ' WRK-VALOR-ED      DELIMITED BY SIZE
+                          INTO WRK-LINHA-EOD
+                   WRITE LINHA-EOD FROM WRK-LINHA-EOD
+                   MOVE WRK-CPF-VALOR-2 TO WRK-VALOR-ED
+                   MOVE SPACES TO WRK-LINHA-EOD
+                   STRING '  ' WRK-CPF-ROTULO-2 DELIMITED BY SIZE
+                          ': ' WRK-VALOR-ED      DELIMITED BY SIZE
+                          INTO WRK-LINHA-EOD
+                   WRITE LINHA-EOD FROM WRK-LINHA-EOD
+               ELSE
+                   MOVE '  SEM RESUMO DISPONIVEL PARA O DIA'
+                       TO WRK-LINHA-EOD
+                   WRITE LINHA-EOD FROM WRK-LINHA-EOD
+               END-IF.
+               MOVE SPACES TO LINHA-EOD.
+               WRITE LINHA-EOD.
+      ******************************
+      **** SECAO DE FRETE -- PEDIDOS PROCESSADOS E VALOR ARRECADADO
+      ******************************
+           0320-IMPRIMIR-SECAO-FRETE.
+               MOVE SPACES TO WRK-LINHA-EOD.
+               MOVE 'CALCULO DE FRETE' TO WRK-LINHA-EOD.
+               WRITE LINHA-EOD FROM WRK-LINHA-EOD.
+               IF FRETE-RESUMO-ACHADO
+                   MOVE WRK-FRETE-VALOR-1 TO WRK-VALOR-ED
+                   MOVE SPACES TO WRK-LINHA-EOD
+                   STRING '  ' WRK-FRETE-ROTULO-1 DELIMITED BY SIZE
+                          ': ' WRK-VALOR-ED        DELIMITED BY SIZE
+                          INTO WRK-LINHA-EOD
+                   WRITE LINHA-EOD FROM WRK-LINHA-EOD
+                   MOVE WRK-FRETE-VALOR-2 TO WRK-VALOR-ED
+                   MOVE SPACES TO WRK-LINHA-EOD
+                   STRING '  ' WRK-FRETE-ROTULO-2 DELIMITED BY SIZE
+                          ': ' WRK-VALOR-ED        DELIMITED BY SIZE
+                          INTO WRK-LINHA-EOD
+                   WRITE LINHA-EOD FROM WRK-LINHA-EOD
+               ELSE
+                   MOVE '  SEM RESUMO DISPONIVEL PARA O DIA'
+                       TO WRK-LINHA-EOD
+                   WRITE LINHA-EOD FROM WRK-LINHA-EOD
+               END-IF.
+               MOVE SPACES TO LINHA-EOD.
+               WRITE LINHA-EOD.
+      ******************************
+      **** SECAO DA TURMA -- ALUNOS APROVADOS E REPROVADOS
+      ******************************
+           0330-IMPRIMIR-SECAO-TURMA.
+               MOVE SPACES TO WRK-LINHA-EOD.
+               MOVE 'BOLETIM DA TURMA' TO WRK-LINHA-EOD.
+               WRITE LINHA-EOD FROM WRK-LINHA-EOD.
+               IF TURMA-RESUMO-ACHADO
+                   MOVE WRK-TURMA-VALOR-1 TO WRK-VALOR-ED
+                   MOVE SPACES TO WRK-LINHA-EOD
+                   STRING '  ' WRK-TURMA-ROTULO-1 DELIMITED BY SIZE
+                          ': ' WRK-VALOR-ED        DELIMITED BY SIZE
+                          INTO WRK-LINHA-EOD
+                   WRITE LINHA-EOD FROM WRK-LINHA-EOD
+                   MOVE WRK-TURMA-VALOR-2 TO WRK-VALOR-ED
+                   MOVE SPACES TO WRK-LINHA-EOD
+                   STRING '  ' WRK-TURMA-ROTULO-2 DELIMITED BY SIZE
+                          ': ' WRK-VALOR-ED        DELIMITED BY SIZE
+                          INTO WRK-LINHA-EOD
+                   WRITE LINHA-EOD FROM WRK-LINHA-EOD
+               ELSE
+                   MOVE '  SEM RESUMO DISPONIVEL PARA O DIA'
+                       TO WRK-LINHA-EOD
+                   WRITE LINHA-EOD FROM WRK-LINHA-EOD
+               END-IF.
