@@ -5,12 +5,35 @@
       *    AUTOHOR= KAROLINE
       *     MOSTRAR RECEBER E IMPRIMIR UMA STRING
       *    DATA= 25/08/21
+      *    ALT= 09/08/26 - NAO TRUNCAR MAIS O NOME NA EXIBICAO
+      *     GRAVA TRILHA DE AUDITORIA (AUDSUITE) AO FINAL DO RUN
       ******************************
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT AUDITORIA-SUITE ASSIGN TO AUDSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
+           FILE SECTION.
+           FD  AUDITORIA-SUITE.
+           01  LINHA-AUDITORIA-SUITE PIC X(100).
            WORKING-STORAGE SECTION.
-           77 WRK-NOME PIC X(20) VALUE SPACES.
+           77 WRK-NOME PIC X(40) VALUE SPACES.
+           COPY CPYAUDIT.
            PROCEDURE DIVISION.
+           0000-PRINCIPAL.
                ACCEPT WRK-NOME FROM CONSOLE.
-               DISPLAY 'NOME:' WRK-NOME(1:10).
+               DISPLAY 'NOME:' WRK-NOME.
+               PERFORM 0900-REGISTRAR-AUDITORIA.
                STOP RUN.
+      ******************************
+      **** GRAVA A TRILHA DE AUDITORIA DO RUN NO ARQUIVO COMPARTILHADO
+      ******************************
+           0900-REGISTRAR-AUDITORIA.
+               MOVE 'PROGCOB02' TO WRK-AUD-PROGRAMA.
+               ACCEPT WRK-AUD-DATA-HORA FROM DATE YYYYMMDD.
+               MOVE WRK-NOME TO WRK-AUD-ENTRADA.
+               MOVE 'NOME EXIBIDO' TO WRK-AUD-RESULTADO.
+               OPEN EXTEND AUDITORIA-SUITE.
+               WRITE LINHA-AUDITORIA-SUITE FROM WRK-AUDITORIA-SUITE.
+               CLOSE AUDITORIA-SUITE.
