@@ -0,0 +1,51 @@
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *     TABELA DE SIGLAS DE UF VALIDAS E CAMPOS PADRAO DE CHECAGEM
+      *     DE FAIXA NUMERICA, COMPARTILHADOS POR TODOS OS PROGRAMAS
+      *     QUE PRECISAM VALIDAR UM CODIGO DE UF OU UM VALOR DENTRO DE
+      *     UM INTERVALO (EX: NOTA 0 A 10), EM VEZ DE CADA UM MANTER
+      *     SUA PROPRIA LISTA/FAIXA FIXA NO EVALUATE
+      *    DATA= 09/08/26
+      ******************************
+       01 WRK-UF-VALIDAS-LIT.
+           02 FILLER PIC X(02) VALUE 'AC'.
+           02 FILLER PIC X(02) VALUE 'AL'.
+           02 FILLER PIC X(02) VALUE 'AP'.
+           02 FILLER PIC X(02) VALUE 'AM'.
+           02 FILLER PIC X(02) VALUE 'BA'.
+           02 FILLER PIC X(02) VALUE 'CE'.
+           02 FILLER PIC X(02) VALUE 'DF'.
+           02 FILLER PIC X(02) VALUE 'ES'.
+           02 FILLER PIC X(02) VALUE 'GO'.
+           02 FILLER PIC X(02) VALUE 'MA'.
+           02 FILLER PIC X(02) VALUE 'MT'.
+           02 FILLER PIC X(02) VALUE 'MS'.
+           02 FILLER PIC X(02) VALUE 'MG'.
+           02 FILLER PIC X(02) VALUE 'PA'.
+           02 FILLER PIC X(02) VALUE 'PB'.
+           02 FILLER PIC X(02) VALUE 'PR'.
+           02 FILLER PIC X(02) VALUE 'PE'.
+           02 FILLER PIC X(02) VALUE 'PI'.
+           02 FILLER PIC X(02) VALUE 'RJ'.
+           02 FILLER PIC X(02) VALUE 'RN'.
+           02 FILLER PIC X(02) VALUE 'RS'.
+           02 FILLER PIC X(02) VALUE 'RO'.
+           02 FILLER PIC X(02) VALUE 'RR'.
+           02 FILLER PIC X(02) VALUE 'SC'.
+           02 FILLER PIC X(02) VALUE 'SP'.
+           02 FILLER PIC X(02) VALUE 'SE'.
+           02 FILLER PIC X(02) VALUE 'TO'.
+       01 TAB-UF-VALIDAS REDEFINES WRK-UF-VALIDAS-LIT.
+           02 TAB-UF OCCURS 27 TIMES INDEXED BY TAB-UF-IDX.
+               03 TAB-UF-SIGLA PIC X(02).
+       77 WRK-UF-CHECADA PIC X(02) VALUE SPACES.
+       77 WRK-UF-SITUACAO-VALID PIC X(01) VALUE 'N'.
+           88 UF-CODIGO-VALIDO   VALUE 'S'.
+           88 UF-CODIGO-INVALIDO VALUE 'N'.
+       77 WRK-VAL-VALOR-TESTE   PIC S9(07)V99 VALUE ZEROS.
+       77 WRK-VAL-FAIXA-MINIMA  PIC S9(07)V99 VALUE ZEROS.
+       77 WRK-VAL-FAIXA-MAXIMA  PIC S9(07)V99 VALUE ZEROS.
+       77 WRK-VAL-FAIXA-SITUACAO PIC X(01) VALUE 'N'.
+           88 VALOR-EM-FAIXA   VALUE 'S'.
+           88 VALOR-FORA-FAIXA VALUE 'N'.
