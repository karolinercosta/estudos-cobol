@@ -6,23 +6,226 @@
       *    OBJETIVO: RECEBER DOIS VALORES E FAZER A MÉDIA
       *    USO DE EVALUATE
       *    DATA= 26/08/21
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     NOTAS/MEDIA E FAIXAS DE APROVACAO PASSARAM A VIR DO
+      *     COPYBOOK PADRAO CPYNOTA, COMPARTILHADO COM PROGCOB07 E
+      *     PROGCOB12; AS DUAS NOTAS DIGITADAS PASSARAM A SER
+      *     VALIDADAS (COM NOVA TENTATIVA EM CASO DE ENTRADA NAO
+      *     NUMERICA), USANDO A MENSAGEM PADRAO DO COPYBOOK CPYERRO
+      *     AS NOTAS DE CORTE DE APROVACAO/RECUPERACAO AGORA PODEM
+      *     VIR DO ARQUIVO DE PARAMETROS (PARMSUITE) EM VEZ DE FICAR
+      *     FIXAS NO FONTE
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     PASSOU A PEDIR A MATRICULA E O TERMO DO ALUNO, CONSULTANDO
+      *     O CADASTRO MESTRE ALUMST PARA TRAZER NOME/CURSO, E GRAVA O
+      *     RESULTADO NO HISTORICO DE MATRICULA/NOTAS (NOTAHIST) PARA
+      *     QUE A MEDIA DEIXE DE FICAR ANONIMA
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     AS DUAS NOTAS DIGITADAS PASSARAM A SER CONFERIDAS CONTRA A
+      *     FAIXA NUMERICA PADRAO (0 A 10) DO COPYBOOK CPYVALID, COM
+      *     NOVA TENTATIVA EM CASO DE NOTA FORA DA FAIXA, EM VEZ DE SO
+      *     EXIGIR QUE A ENTRADA FOSSE NUMERICA
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     REMOVIDO O WHEN 9 DO EVALUATE EM 0300-CALCULAR: O WHEN
+      *     WRK-NOTA-LIMITE-APROVACAO THRU 10 ANTERIOR JA CAPTURA O
+      *     VALOR 9 PRIMEIRO (DEFAULT 6 THRU 10), ENTAO O WHEN 9 NUNCA
+      *     ERA ALCANCADO; MESMO AJUSTE JA FEITO NO PROGCOB12
       ******************************
            ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT PARAMETROS-IN ASSIGN TO PARMSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-PARM-STATUS.
+               SELECT ALUNO-MASTER ASSIGN TO ALUMST
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS REG-ALU-MATRICULA
+                   FILE STATUS IS WRK-ALUMST-STATUS.
+               SELECT MATRICULA-HIST ASSIGN TO NOTAHIST
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT AUDITORIA-SUITE ASSIGN TO AUDSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
+           FILE SECTION.
+           FD  PARAMETROS-IN.
+           01  REG-PARM-IN.
+               02 REG-PARM-NOTA-APROVACAO   PIC 9(02).
+               02 REG-PARM-NOTA-RECUP       PIC 9(02).
+               02 REG-PARM-NIVEL-ADMIN      PIC 9(02).
+               02 REG-PARM-NIVEL-SUPERVISOR PIC 9(02).
+               02 REG-PARM-NIVEL-USUARIO    PIC 9(02).
+               02 REG-PARM-NIVEL-CONVIDADO  PIC 9(02).
+           FD  ALUNO-MASTER.
+           01  REG-ALUNO-MASTER.
+               02 REG-ALU-MATRICULA PIC 9(06).
+               02 REG-ALU-NOME      PIC X(30).
+               02 REG-ALU-CURSO     PIC X(20).
+           FD  MATRICULA-HIST.
+           01  LINHA-MATRICULA-HIST PIC X(100).
+           FD  AUDITORIA-SUITE.
+           01  LINHA-AUDITORIA-SUITE PIC X(100).
            WORKING-STORAGE SECTION.
-           77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-           77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-           77 WRK-MEDIA PIC 9(03)V9 VALUE ZEROS.
-           77 WRK-MEDIA-ED PIC Z9,9 VALUE ZEROS.
+           COPY CPYNOTA.
+           COPY CPYERRO.
+           COPY CPYPARM.
+           COPY CPYMATRI.
+           COPY CPYAUDIT.
+           COPY CPYVALID.
+           77 WRK-PARM-STATUS PIC X(02) VALUE '00'.
+               88 PARM-OK VALUE '00'.
+           77 WRK-ALUMST-STATUS PIC X(02) VALUE '00'.
+               88 ALUMST-OK        VALUE '00'.
+               88 ALUMST-NAO-ACHOU VALUE '23'.
+           77 WRK-MATRICULA     PIC 9(06) VALUE ZEROS.
+           77 WRK-ALU-NOME      PIC X(30) VALUE SPACES.
+           77 WRK-ALU-CURSO     PIC X(20) VALUE SPACES.
+           77 WRK-TERMO         PIC X(06) VALUE SPACES.
+           77 WRK-ALFA-MATRICULA  PIC X(06) VALUE SPACES.
+           77 WRK-CHECK-MATRICULA PIC X(06) VALUE SPACES.
+           77 WRK-ENTRADA-ALFA PIC X(02) VALUE SPACES.
+           77 WRK-ENTRADA-CHECK PIC X(02) VALUE SPACES.
+           77 WRK-SITUACAO PIC X(20) VALUE SPACES.
            PROCEDURE DIVISION.
-      **************RECEBE OS DADOS
+           0000-PRINCIPAL.
+               PERFORM 0050-CARREGAR-PARAMETROS.
+               PERFORM 0070-RECEBER-MATRICULA.
+               PERFORM 0080-CONSULTAR-ALUNO.
+               PERFORM 0100-RECEBER-NOTA1.
+               PERFORM 0200-RECEBER-NOTA2.
+               PERFORM 0300-CALCULAR.
+               PERFORM 0900-REGISTRAR-AUDITORIA.
+               PERFORM 0950-GRAVAR-HISTORICO.
+               STOP RUN.
+      ******************************
+      **** CARREGA AS NOTAS DE CORTE DO ARQUIVO DE PARAMETROS, SE
+      **** O ARQUIVO EXISTIR; DO CONTRARIO MANTEM O DEFAULT DO
+      **** COPYBOOK CPYPARM
+      ******************************
+           0050-CARREGAR-PARAMETROS.
+               OPEN INPUT PARAMETROS-IN.
+               IF PARM-OK
+                   READ PARAMETROS-IN
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE REG-PARM-NOTA-APROVACAO
+                               TO WRK-PARM-NOTA-APROVACAO
+                           MOVE REG-PARM-NOTA-RECUP
+                               TO WRK-PARM-NOTA-RECUP
+                   END-READ
+                   CLOSE PARAMETROS-IN
+               END-IF.
+               MOVE WRK-PARM-NOTA-APROVACAO
+                   TO WRK-NOTA-LIMITE-APROVACAO.
+               MOVE WRK-PARM-NOTA-RECUP     TO WRK-NOTA-LIMITE-RECUP.
+      ******************************
+      **** PEDE A MATRICULA DO ALUNO ATE RECEBER UMA ENTRADA NUMERICA,
+      **** E O TERMO (PERIODO) DESTAS NOTAS
+      ******************************
+           0070-RECEBER-MATRICULA.
+               MOVE 'N' TO WRK-ENTRADA-SITUACAO.
+               PERFORM 0071-LER-MATRICULA UNTIL ENTRADA-VALIDA.
+               DISPLAY 'ENTRE COM O TERMO (EX: 202601)'.
+               ACCEPT WRK-TERMO FROM CONSOLE.
+           0071-LER-MATRICULA.
+               DISPLAY 'ENTRE COM A MATRICULA DO ALUNO'.
+               MOVE SPACES TO WRK-ALFA-MATRICULA.
+               ACCEPT WRK-ALFA-MATRICULA FROM CONSOLE.
+               MOVE WRK-ALFA-MATRICULA TO WRK-CHECK-MATRICULA.
+               INSPECT WRK-CHECK-MATRICULA
+                   REPLACING TRAILING SPACES BY ZEROS.
+               IF WRK-CHECK-MATRICULA IS NUMERIC
+                   MOVE WRK-ALFA-MATRICULA TO WRK-MATRICULA
+                   SET ENTRADA-VALIDA TO TRUE
+               ELSE
+                   DISPLAY WRK-MSG-ERRO-PADRAO
+               END-IF.
+      ******************************
+      **** CONSULTA O ALUNO NO CADASTRO MESTRE PELA MATRICULA
+      ******************************
+           0080-CONSULTAR-ALUNO.
+               OPEN INPUT ALUNO-MASTER.
+               MOVE WRK-MATRICULA TO REG-ALU-MATRICULA.
+               READ ALUNO-MASTER
+                   INVALID KEY CONTINUE
+               END-READ.
+               IF ALUMST-OK
+                   MOVE REG-ALU-NOME  TO WRK-ALU-NOME
+                   MOVE REG-ALU-CURSO TO WRK-ALU-CURSO
+               ELSE
+                   DISPLAY 'ALUNO NAO CADASTRADO NO MESTRE'
+                   MOVE SPACES TO WRK-ALU-NOME WRK-ALU-CURSO
+               END-IF.
+               CLOSE ALUNO-MASTER.
+      ******************************
+      **** PEDE A PRIMEIRA NOTA ATE RECEBER UMA ENTRADA NUMERICA
+      ******************************
+           0100-RECEBER-NOTA1.
+               MOVE 'N' TO WRK-ENTRADA-SITUACAO.
+               PERFORM 0110-LER-NOTA1 UNTIL ENTRADA-VALIDA.
+           0110-LER-NOTA1.
                DISPLAY 'INSIRA A PRIMEIRA NOTA'.
-               ACCEPT WRK-NOTA1 FROM CONSOLE.
+               MOVE SPACES TO WRK-ENTRADA-ALFA.
+               ACCEPT WRK-ENTRADA-ALFA FROM CONSOLE.
+               MOVE WRK-ENTRADA-ALFA TO WRK-ENTRADA-CHECK.
+               INSPECT WRK-ENTRADA-CHECK
+                   REPLACING TRAILING SPACES BY ZEROS.
+               IF WRK-ENTRADA-CHECK IS NUMERIC
+                   MOVE WRK-ENTRADA-ALFA    TO WRK-VAL-VALOR-TESTE
+                   MOVE ZEROS               TO WRK-VAL-FAIXA-MINIMA
+                   MOVE 10                  TO WRK-VAL-FAIXA-MAXIMA
+                   PERFORM 0115-CHECAR-FAIXA-NOTA
+                   IF VALOR-EM-FAIXA
+                       MOVE WRK-ENTRADA-ALFA TO WRK-NOTA1
+                       SET ENTRADA-VALIDA TO TRUE
+                   ELSE
+                       DISPLAY 'NOTA FORA DA FAIXA (0 A 10)'
+                   END-IF
+               ELSE
+                   DISPLAY WRK-MSG-ERRO-PADRAO
+               END-IF.
+      ******************************
+      **** CONFERE SE O VALOR TESTADO ESTA DENTRO DA FAIXA NUMERICA
+      **** PADRAO DE NOTA, USANDO OS CAMPOS COMPARTILHADOS DO
+      **** COPYBOOK CPYVALID
+      ******************************
+           0115-CHECAR-FAIXA-NOTA.
+               SET VALOR-FORA-FAIXA TO TRUE.
+               IF WRK-VAL-VALOR-TESTE NOT < WRK-VAL-FAIXA-MINIMA
+                   AND WRK-VAL-VALOR-TESTE NOT > WRK-VAL-FAIXA-MAXIMA
+                   SET VALOR-EM-FAIXA TO TRUE
+               END-IF.
+      ******************************
+      **** PEDE A SEGUNDA NOTA ATE RECEBER UMA ENTRADA NUMERICA
+      ******************************
+           0200-RECEBER-NOTA2.
+               MOVE 'N' TO WRK-ENTRADA-SITUACAO.
+               PERFORM 0210-LER-NOTA2 UNTIL ENTRADA-VALIDA.
+           0210-LER-NOTA2.
                DISPLAY 'INSIRA A SEGUNDA NOTA'.
-               ACCEPT WRK-NOTA2 FROM CONSOLE.
+               MOVE SPACES TO WRK-ENTRADA-ALFA.
+               ACCEPT WRK-ENTRADA-ALFA FROM CONSOLE.
+               MOVE WRK-ENTRADA-ALFA TO WRK-ENTRADA-CHECK.
+               INSPECT WRK-ENTRADA-CHECK
+                   REPLACING TRAILING SPACES BY ZEROS.
+               IF WRK-ENTRADA-CHECK IS NUMERIC
+                   MOVE WRK-ENTRADA-ALFA    TO WRK-VAL-VALOR-TESTE
+                   MOVE ZEROS               TO WRK-VAL-FAIXA-MINIMA
+                   MOVE 10                  TO WRK-VAL-FAIXA-MAXIMA
+                   PERFORM 0115-CHECAR-FAIXA-NOTA
+                   IF VALOR-EM-FAIXA
+                       MOVE WRK-ENTRADA-ALFA TO WRK-NOTA2
+                       SET ENTRADA-VALIDA TO TRUE
+                   ELSE
+                       DISPLAY 'NOTA FORA DA FAIXA (0 A 10)'
+                   END-IF
+               ELSE
+                   DISPLAY WRK-MSG-ERRO-PADRAO
+               END-IF.
+           0300-CALCULAR.
       ***************CALCULO DA MÉDIA
                COMPUTE WRK-MEDIA= (WRK-NOTA1+WRK-NOTA2)/2 .
                MOVE WRK-MEDIA TO WRK-MEDIA-ED.
@@ -30,11 +233,40 @@
                DISPLAY 'A MEDIA DO ALUNO E:' WRK-MEDIA-ED.
       **************EVALUATE
                 EVALUATE WRK-MEDIA
-                   WHEN 6 THRU 10
+                   WHEN WRK-NOTA-LIMITE-APROVACAO THRU 10
                        DISPLAY 'O ALUNO FOI APROVADO!'
-                   WHEN 2 THRU 5,9
+                       MOVE 'APROVADO' TO WRK-SITUACAO
+                   WHEN WRK-NOTA-LIMITE-RECUP THRU 5
                        DISPLAY 'E VAMOS DE RECUPERACAO...'
+                       MOVE 'RECUPERACAO' TO WRK-SITUACAO
                     WHEN OTHER
                        DISPLAY 'O ALUNO FOI REPROVADO :('
+                       MOVE 'REPROVADO' TO WRK-SITUACAO
                 END-EVALUATE.
-               STOP RUN.
+      ******************************
+      **** GRAVA A TRILHA DE AUDITORIA DO RUN NO ARQUIVO COMPARTILHADO
+      ******************************
+           0900-REGISTRAR-AUDITORIA.
+               MOVE 'PROGCOB08' TO WRK-AUD-PROGRAMA.
+               ACCEPT WRK-AUD-DATA-HORA FROM DATE YYYYMMDD.
+               MOVE WRK-MEDIA-ED   TO WRK-AUD-ENTRADA.
+               MOVE WRK-SITUACAO   TO WRK-AUD-RESULTADO.
+               OPEN EXTEND AUDITORIA-SUITE.
+               WRITE LINHA-AUDITORIA-SUITE FROM WRK-AUDITORIA-SUITE.
+               CLOSE AUDITORIA-SUITE.
+      ******************************
+      **** GRAVA O RESULTADO NO HISTORICO DE MATRICULA/NOTAS, PARA O
+      **** ALUNO TER UM REGISTRO RASTREAVEL POR TERMO
+      ******************************
+           0950-GRAVAR-HISTORICO.
+               MOVE WRK-MATRICULA TO WRK-MTH-MATRICULA.
+               MOVE WRK-ALU-NOME  TO WRK-MTH-NOME.
+               MOVE WRK-ALU-CURSO TO WRK-MTH-CURSO.
+               MOVE WRK-TERMO     TO WRK-MTH-TERMO.
+               MOVE WRK-NOTA1     TO WRK-MTH-NOTA1.
+               MOVE WRK-NOTA2     TO WRK-MTH-NOTA2.
+               MOVE WRK-MEDIA     TO WRK-MTH-MEDIA.
+               MOVE WRK-SITUACAO  TO WRK-MTH-SITUACAO.
+               OPEN EXTEND MATRICULA-HIST.
+               WRITE LINHA-MATRICULA-HIST FROM WRK-MATRICULA-HIST.
+               CLOSE MATRICULA-HIST.
