@@ -0,0 +1,159 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGCOB02B.
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTOHOR= KAROLINE
+      *     LIMPEZA EM LOTE DE NOMES E DETECCAO DE DUPLICIDADE
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     0230-ADICIONAR-TABELA PASSOU A CHECAR O LIMITE DE 2000
+      *     NOMES DE TAB-NOME ANTES DE GRAVAR, PARA NAO ESTOURAR A
+      *     TABELA EM UM LOTE COM MAIS DE 2000 NOMES UNICOS
+      ******************************
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT NOMES-IN ASSIGN TO NOMEIN
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT NOMES-OUT ASSIGN TO NOMEOUT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT NOMES-DUP ASSIGN TO NOMEDUP
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CONTROLE-LOTE ASSIGN TO CTLSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  NOMES-IN.
+           01  REG-NOME-IN PIC X(40).
+           FD  NOMES-OUT.
+           01  REG-NOME-OUT PIC X(40).
+           FD  NOMES-DUP.
+           01  LINHA-DUP PIC X(80).
+           FD  CONTROLE-LOTE.
+           01  LINHA-CONTROLE PIC X(100).
+           WORKING-STORAGE SECTION.
+           COPY CPYCTRL.
+           77 WRK-QTD-TAB PIC 9(04) VALUE ZEROS.
+           01 TAB-NOMES.
+               02 TAB-NOME OCCURS 1 TO 2000 TIMES
+                  DEPENDING ON WRK-QTD-TAB
+                  INDEXED BY TAB-IDX PIC X(40).
+           77 WRK-NOME      PIC X(40) VALUE SPACES.
+           77 WRK-POS       PIC 9(02) VALUE 1.
+           77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+               88 FIM-NOMES VALUE 'S'.
+           77 WRK-NOME-SITUACAO PIC X(01) VALUE 'N'.
+               88 NOME-DUPLICADO VALUE 'S'.
+               88 NOME-UNICO VALUE 'N'.
+           77 WRK-NOME-BRANCO PIC X(01) VALUE 'N'.
+               88 NOME-EM-BRANCO VALUE 'S'.
+           77 WRK-LINHA-DUP PIC X(80) VALUE SPACES.
+           77 WRK-TOTAL-LIDOS     PIC 9(06) VALUE ZEROS.
+           77 WRK-TOTAL-BRANCOS   PIC 9(06) VALUE ZEROS.
+           77 WRK-TOTAL-DUPLICADOS PIC 9(06) VALUE ZEROS.
+           77 WRK-TOTAL-LIMPOS    PIC 9(06) VALUE ZEROS.
+           77 WRK-TOTAL-HASH      PIC S9(11) VALUE ZEROS.
+           PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR UNTIL FIM-NOMES.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+           0100-INICIALIZAR.
+               OPEN INPUT NOMES-IN
+                    OUTPUT NOMES-OUT
+                    OUTPUT NOMES-DUP.
+               READ NOMES-IN
+                   AT END SET FIM-NOMES TO TRUE
+               END-READ.
+           0200-PROCESSAR.
+               ADD 1 TO WRK-TOTAL-LIDOS.
+               ADD WRK-TOTAL-LIDOS TO WRK-TOTAL-HASH.
+               MOVE REG-NOME-IN TO WRK-NOME.
+               PERFORM 0210-LIMPAR-NOME.
+               IF NOME-EM-BRANCO
+                   ADD 1 TO WRK-TOTAL-BRANCOS
+                   MOVE SPACES TO WRK-LINHA-DUP
+                   STRING 'NOME EM BRANCO NA LINHA ' DELIMITED BY SIZE
+                       WRK-TOTAL-LIDOS DELIMITED BY SIZE
+                       INTO WRK-LINHA-DUP
+                   WRITE LINHA-DUP FROM WRK-LINHA-DUP
+               ELSE
+                   PERFORM 0220-VERIFICAR-DUPLICIDADE
+                   IF NOME-DUPLICADO
+                       ADD 1 TO WRK-TOTAL-DUPLICADOS
+                       MOVE SPACES TO WRK-LINHA-DUP
+                       STRING 'NOME DUPLICADO: ' DELIMITED BY SIZE
+                           WRK-NOME DELIMITED BY SIZE
+                           INTO WRK-LINHA-DUP
+                       WRITE LINHA-DUP FROM WRK-LINHA-DUP
+                   ELSE
+                       PERFORM 0230-ADICIONAR-TABELA
+                   END-IF
+                   ADD 1 TO WRK-TOTAL-LIMPOS
+                   MOVE WRK-NOME TO REG-NOME-OUT
+                   WRITE REG-NOME-OUT
+               END-IF.
+               READ NOMES-IN
+                   AT END SET FIM-NOMES TO TRUE
+               END-READ.
+           0300-FINALIZAR.
+               DISPLAY '********************'.
+               DISPLAY 'REGISTROS LIDOS : ' WRK-TOTAL-LIDOS.
+               DISPLAY 'NOMES EM BRANCO : ' WRK-TOTAL-BRANCOS.
+               DISPLAY 'NOMES DUPLICADOS: ' WRK-TOTAL-DUPLICADOS.
+               DISPLAY 'NOMES LIMPOS    : ' WRK-TOTAL-LIMPOS.
+               CLOSE NOMES-IN NOMES-OUT NOMES-DUP.
+               PERFORM 0900-GRAVAR-CONTROLE.
+      ******************************
+      **** GRAVA O REGISTRO DE CONTROLE DO LOTE NO ARQUIVO
+      **** COMPARTILHADO, PARA CONFERENCIA DE ENTRADA X SAIDA
+      ******************************
+           0900-GRAVAR-CONTROLE.
+               MOVE 'PROGCOB02B' TO WRK-CTL-PROGRAMA.
+               MOVE WRK-TOTAL-LIDOS TO WRK-CTL-LIDOS.
+               MOVE WRK-TOTAL-LIMPOS TO WRK-CTL-ACEITOS.
+               COMPUTE WRK-CTL-REJEITADOS =
+                   WRK-TOTAL-BRANCOS + WRK-TOTAL-DUPLICADOS.
+               MOVE WRK-TOTAL-HASH TO WRK-CTL-HASH.
+               ACCEPT WRK-CTL-DATA FROM DATE YYYYMMDD.
+               OPEN EXTEND CONTROLE-LOTE.
+               WRITE LINHA-CONTROLE FROM WRK-CONTROLE-LOTE.
+               CLOSE CONTROLE-LOTE.
+      ******************************
+      **** REMOVE ESPACOS A ESQUERDA/DIREITA E PADRONIZA MAIUSCULAS
+      ******************************
+           0210-LIMPAR-NOME.
+               SET NOME-UNICO TO TRUE.
+               MOVE 'N' TO WRK-NOME-BRANCO.
+               INSPECT WRK-NOME CONVERTING
+                   'abcdefghijklmnopqrstuvwxyz'
+                   TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+               MOVE 1 TO WRK-POS.
+               PERFORM 0211-ACHAR-INICIO
+                   UNTIL WRK-POS > 40 OR WRK-NOME(WRK-POS:1) NOT = SPACE.
+               IF WRK-POS > 40
+                   SET NOME-EM-BRANCO TO TRUE
+               ELSE
+                   MOVE WRK-NOME(WRK-POS:) TO WRK-NOME
+               END-IF.
+           0211-ACHAR-INICIO.
+               ADD 1 TO WRK-POS.
+      ******************************
+      **** PROCURA O NOME NA TABELA DE NOMES JA PROCESSADOS
+      ******************************
+           0220-VERIFICAR-DUPLICIDADE.
+               SET NOME-UNICO TO TRUE.
+               IF WRK-QTD-TAB > 0
+                   SET TAB-IDX TO 1
+                   SEARCH TAB-NOME
+                       AT END CONTINUE
+                       WHEN TAB-NOME (TAB-IDX) = WRK-NOME
+                           SET NOME-DUPLICADO TO TRUE
+                   END-SEARCH
+               END-IF.
+           0230-ADICIONAR-TABELA.
+               IF WRK-QTD-TAB < 2000
+                   ADD 1 TO WRK-QTD-TAB
+                   MOVE WRK-NOME TO TAB-NOME (WRK-QTD-TAB)
+               END-IF.
