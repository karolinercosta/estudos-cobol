@@ -0,0 +1,14 @@
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *     MENSAGEM E CHAVE PADRAO PARA VALIDACAO DE ENTRADA VINDA DE
+      *     ACCEPT ... FROM CONSOLE, COMPARTILHADAS POR TODOS OS
+      *     PROGRAMAS QUE PRECISAM REJEITAR ENTRADA NAO NUMERICA E
+      *     PEDIR NOVAMENTE
+      *    DATA= 09/08/26
+      ******************************
+       77 WRK-MSG-ERRO-PADRAO PIC X(40)
+           VALUE 'ENTRADA INVALIDA, TENTE NOVAMENTE'.
+       77 WRK-ENTRADA-SITUACAO PIC X(01) VALUE 'N'.
+           88 ENTRADA-VALIDA   VALUE 'S'.
+           88 ENTRADA-INVALIDA VALUE 'N'.
