@@ -0,0 +1,189 @@
+//PCOBNITE JOB (ACCTNO),'KAROLINE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* NIGHTLY JOB STREAM FOR THE PROGCOBXX UTILITY SUITE
+//* CHAINS THE FILE-DRIVEN BATCH UTILITIES END TO END SO
+//* THE OPERATOR DOES NOT HAVE TO SUBMIT EACH ONE BY HAND.
+//* THE PURELY INTERACTIVE PROGRAMS (PROGCOB00 MENU, PROGCOB10
+//* CONSOLE ACCESS CHECK, PROGCOB11 CONSOLE AREA CALCULATOR)
+//* ARE NOT PART OF THIS STREAM -- THEY STILL PROMPT FOR
+//* CONSOLE INPUT. THEIR BATCH SIBLINGS (PROGCOB10B/PROGCOB11B)
+//* ARE CHAINED IN BELOW INSTEAD.
+//*********************************************************
+//*
+//STEP005  EXEC PGM=SORT
+//* COLOCA O LOTE DE CPFS EM SEQUENCIA POR NUMERO DE CLIENTE
+//* (CPF) ANTES DA VALIDACAO, JA QUE O ARQUIVO DE ENTRADA CHEGA
+//* NA ORDEM EM QUE FOI DIGITADO/EXTRAIDO
+//SORTIN   DD DSN=PCOB.CLIENTES.CPF.ENTRADA,DISP=SHR
+//SORTOUT  DD DSN=PCOB.CLIENTES.CPF.ENTRADA.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+  SORT FIELDS=(1,11,CH,A)
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=PROG01-CPFB,COND=(4,LT,STEP005)
+//* VALIDA/FORMATA O LOTE DE CPFS DE CLIENTES
+//STEPLIB  DD DSN=PCOB.LOAD.LIBRARY,DISP=SHR
+//CLIIN    DD DSN=PCOB.CLIENTES.CPF.ENTRADA.SORTED,DISP=SHR
+//CLIOK    DD DSN=PCOB.CLIENTES.CPF.VALIDOS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CLIREJ   DD DSN=PCOB.CLIENTES.CPF.REJEITADOS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CLIEXC   DD SYSOUT=*
+//CLIEXCSV DD SYSOUT=*
+//PARMSUITE DD DSN=PCOB.PARAMETROS.SUITE,DISP=SHR
+//CKPT01   DD DSN=PCOB.CLIENTES.CPF.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//EODSUITE DD DSN=PCOB.EOD.RESUMO,DISP=MOD
+//CTLSUITE DD DSN=PCOB.CONTROLE.LOTE,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGCOB02B,COND=(4,LT,STEP010)
+//* SANEAMENTO E DEDUPLICACAO DO CADASTRO DE NOMES
+//STEPLIB  DD DSN=PCOB.LOAD.LIBRARY,DISP=SHR
+//NOMEIN   DD DSN=PCOB.NOMES.ENTRADA,DISP=SHR
+//NOMEOUT  DD DSN=PCOB.NOMES.SANEADOS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//NOMEDUP  DD SYSOUT=*
+//CTLSUITE DD DSN=PCOB.CONTROLE.LOTE,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PROGCOB05B,COND=(4,LT,STEP020)
+//* PROCESSA OS ITENS DE NOTA/FATURA (OPERACOES ARITMETICAS)
+//STEPLIB  DD DSN=PCOB.LOAD.LIBRARY,DISP=SHR
+//ITEMIN   DD DSN=PCOB.FATURA.ITENS.ENTRADA,DISP=SHR
+//ITEMRPT  DD SYSOUT=*
+//CTLSUITE DD DSN=PCOB.CONTROLE.LOTE,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=PROGCOB06B,COND=(4,LT,STEP030)
+//* ATUALIZA O RAZAO (SALDO CORRENTE) A PARTIR DOS LANCAMENTOS
+//STEPLIB  DD DSN=PCOB.LOAD.LIBRARY,DISP=SHR
+//PARMSUITE DD DSN=PCOB.PARAMETROS.SUITE,DISP=SHR
+//LANCIN   DD DSN=PCOB.RAZAO.LANCAMENTOS,DISP=SHR
+//LANCRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=PROGCOB08B,COND=(4,LT,STEP040)
+//* BOLETIM DE CHAMADA/MEDIAS DA TURMA DO DIA
+//STEPLIB  DD DSN=PCOB.LOAD.LIBRARY,DISP=SHR
+//CHAMIN   DD DSN=PCOB.TURMA.CHAMADA,DISP=SHR
+//BOLRPT   DD SYSOUT=*
+//BOLCSV   DD SYSOUT=*
+//PARMSUITE DD DSN=PCOB.PARAMETROS.SUITE,DISP=SHR
+//CTLSUITE DD DSN=PCOB.CONTROLE.LOTE,DISP=MOD
+//EODSUITE DD DSN=PCOB.EOD.RESUMO,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP055  EXEC PGM=SORT,COND=(4,LT,STEP050)
+//* COLOCA O LOTE DE PEDIDOS EM SEQUENCIA POR UF E DEPOIS POR
+//* PRODUTO ANTES DO CALCULO DE FRETE
+//SORTIN   DD DSN=PCOB.FRETE.PEDIDOS.ENTRADA,DISP=SHR
+//SORTOUT  DD DSN=PCOB.FRETE.PEDIDOS.ENTRADA.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+  SORT FIELDS=(36,2,CH,A,1,20,CH,A)
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=PROGCOB09B,COND=(4,LT,STEP055)
+//* CALCULA O FRETE DE TODOS OS PEDIDOS DO DIA
+//STEPLIB  DD DSN=PCOB.LOAD.LIBRARY,DISP=SHR
+//TABFRETE DD DSN=PCOB.FRETE.TABELA.TARIFAS,DISP=SHR
+//PEDIN    DD DSN=PCOB.FRETE.PEDIDOS.ENTRADA.SORTED,DISP=SHR
+//FRETRPT  DD SYSOUT=*
+//FRETCSV  DD SYSOUT=*
+//PARMSUITE DD DSN=PCOB.PARAMETROS.SUITE,DISP=SHR
+//CKPT09   DD DSN=PCOB.FRETE.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CTLSUITE DD DSN=PCOB.CONTROLE.LOTE,DISP=MOD
+//EODSUITE DD DSN=PCOB.EOD.RESUMO,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP065  EXEC PGM=SORT,COND=(4,LT,STEP060)
+//* COLOCA A TURMA EM SEQUENCIA POR MATRICULA ANTES DO CALCULO
+//* DE MEDIA/SITUACAO
+//SORTIN   DD DSN=PCOB.TURMA.NOTAS,DISP=SHR
+//SORTOUT  DD DSN=PCOB.TURMA.NOTAS.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=PROGCOB12,COND=(4,LT,STEP065)
+//* MEDIA/SITUACAO DE TODA A TURMA, COM CHECKPOINT/RESTART
+//STEPLIB  DD DSN=PCOB.LOAD.LIBRARY,DISP=SHR
+//TURMAIN  DD DSN=PCOB.TURMA.NOTAS.SORTED,DISP=SHR
+//CKPT12   DD DSN=PCOB.TURMA.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//PARMSUITE DD DSN=PCOB.PARAMETROS.SUITE,DISP=SHR
+//ALUMST   DD DSN=PCOB.ALUNOS.MASTER,DISP=SHR
+//NOTAHIST DD DSN=PCOB.ALUNOS.HISTORICO,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP075  EXEC PGM=SORT,COND=(4,LT,STEP070)
+//* COLOCA O HISTORICO DE MATRICULA/NOTAS EM SEQUENCIA POR
+//* MATRICULA E DEPOIS POR TERMO ANTES DE MONTAR O HISTORICO
+//* ESCOLAR PAGINADO
+//SORTIN   DD DSN=PCOB.ALUNOS.HISTORICO,DISP=SHR
+//SORTOUT  DD DSN=PCOB.ALUNOS.HISTORICO.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+  SORT FIELDS=(1,6,CH,A,63,6,CH,A)
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP077  EXEC PGM=PROGCOB14,COND=(4,LT,STEP075)
+//* MONTA O HISTORICO ESCOLAR PAGINADO, UMA SECAO POR TERMO E
+//* MEDIA GERAL ACUMULADA POR ALUNO
+//STEPLIB  DD DSN=PCOB.LOAD.LIBRARY,DISP=SHR
+//NOTAHIST DD DSN=PCOB.ALUNOS.HISTORICO.SORTED,DISP=SHR
+//HISTRPT  DD SYSOUT=*
+//CTLSUITE DD DSN=PCOB.CONTROLE.LOTE,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=PROGCOB10B,COND=(4,LT,STEP077)
+//* CONFERE EM LOTE O NIVEL DE ACESSO DE TODOS OS USUARIOS DA LISTA
+//STEPLIB  DD DSN=PCOB.LOAD.LIBRARY,DISP=SHR
+//ACCIN    DD DSN=PCOB.ACESSO.USUARIOS.ENTRADA,DISP=SHR
+//ACCRPT   DD SYSOUT=*
+//USRMST   DD DSN=PCOB.USUARIOS.MASTER,DISP=SHR
+//AUDLOG   DD DSN=PCOB.USUARIOS.AUDITORIA,DISP=MOD
+//PARMSUITE DD DSN=PCOB.PARAMETROS.SUITE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP090  EXEC PGM=PROGCOB11B,COND=(4,LT,STEP080)
+//* CALCULA AREA/PERIMETRO/VOLUME E CUSTO DE MATERIAL EM LOTE
+//STEPLIB  DD DSN=PCOB.LOAD.LIBRARY,DISP=SHR
+//MEDIN    DD DSN=PCOB.MEDIDAS.ENTRADA,DISP=SHR
+//MEDRPT   DD SYSOUT=*
+//CTLSUITE DD DSN=PCOB.CONTROLE.LOTE,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP100  EXEC PGM=PROGEOD,COND=(4,LT,STEP090)
+//* RELATORIO CONSOLIDADO DE FIM DE DIA (CPF/FRETE/TURMA)
+//STEPLIB  DD DSN=PCOB.LOAD.LIBRARY,DISP=SHR
+//EODSUITE DD DSN=PCOB.EOD.RESUMO,DISP=SHR
+//EODRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP110  EXEC PGM=PROGSEM,COND=(4,LT,STEP100)
+//* PAINEL SEMANAL DE ACESSOS NEGADOS, CPF E FRETE REJEITADOS
+//STEPLIB  DD DSN=PCOB.LOAD.LIBRARY,DISP=SHR
+//AUDLOG   DD DSN=PCOB.USUARIOS.AUDITORIA,DISP=SHR
+//CTLSUITE DD DSN=PCOB.CONTROLE.LOTE,DISP=SHR
+//SEMRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
