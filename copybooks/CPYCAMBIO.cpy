@@ -0,0 +1,16 @@
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *     TABELA DE CAMBIO EM MEMORIA (MOEDA + COTACAO PARA REAIS)
+      *     CARREGADA A PARTIR DO ARQUIVO EXTERNO DE COTACOES
+      *     (TABCAMBIO), PARA CONVERSAO DO FRETE DE PEDIDOS
+      *     INTERNACIONAIS COTADOS EM MOEDA DIFERENTE DE BRL
+      *    DATA= 09/08/26
+      ******************************
+       77 WRK-QTD-CAMBIO PIC 9(03) VALUE ZEROS.
+       01 TAB-CAMBIO.
+           02 TAB-CBO OCCURS 1 TO 50 TIMES
+              DEPENDING ON WRK-QTD-CAMBIO
+              INDEXED BY TAB-CBO-IDX.
+               03 TAB-CBO-MOEDA    PIC X(03).
+               03 TAB-CBO-COTACAO  PIC 9(04)V9999.
