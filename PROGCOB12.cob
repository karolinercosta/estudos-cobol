@@ -6,45 +6,270 @@
       *    OBJETIVO: ORGANIZAÇÃO DE CÓDIGO UTILIZANDO O PROGCOB07
       *    ENTENDER CONTROLE DE BLOCOS
       *    DATA= 27/08/21
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     PASSOU A PROCESSAR A TURMA INTEIRA A PARTIR DE UM ARQUIVO
+      *     DE CHAMADA (EM VEZ DE UM UNICO ALUNO POR EXECUCAO), COM
+      *     PONTO DE RESTART GRAVADO APOS CADA ALUNO PROCESSADO PARA
+      *     QUE UMA EXECUCAO INTERROMPIDA RETOME DE ONDE PAROU
+      *     NOTAS/MEDIA E FAIXAS DE APROVACAO PASSARAM A VIR DO
+      *     COPYBOOK PADRAO CPYNOTA, COMPARTILHADO COM PROGCOB07 E
+      *     PROGCOB08
+      *     AS NOTAS DE CORTE DE APROVACAO/RECUPERACAO AGORA PODEM
+      *     VIR DO ARQUIVO DE PARAMETROS (PARMSUITE) EM VEZ DE FICAR
+      *     FIXAS NO FONTE
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     PASSOU A PEDIR O TERMO DA TURMA NO INICIO DO RUN E A
+      *     CONSULTAR O CADASTRO MESTRE ALUMST (PELO REG-ALU-ID, USADO
+      *     COMO MATRICULA) PARA GRAVAR NOME/CURSO NO HISTORICO DE
+      *     MATRICULA/NOTAS (NOTAHIST) DE CADA ALUNO PROCESSADO
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     O PONTO DE RESTART PASSOU A USAR O LAYOUT PADRAO DO
+      *     COPYBOOK CPYCKPT (PROGRAMA/ULTIMA CHAVE/QUANTIDADE),
+      *     COMPARTILHADO COM PROG01-CPFB E PROGCOB09B, EM VEZ DO
+      *     REGISTRO DE RESTART PROPRIO QUE O PROGRAMA TINHA ANTES
       ******************************
            ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TURMA-IN ASSIGN TO TURMAIN
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CHECKPOINT-IO ASSIGN TO CKPT12
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-CKPT-STATUS.
+               SELECT PARAMETROS-IN ASSIGN TO PARMSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-PARM-STATUS.
+               SELECT ALUNO-MASTER ASSIGN TO ALUMST
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS REG-ALU-MATRICULA
+                   FILE STATUS IS WRK-ALUMST-STATUS.
+               SELECT MATRICULA-HIST ASSIGN TO NOTAHIST
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT AUDITORIA-SUITE ASSIGN TO AUDSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
+           FILE SECTION.
+           FD  TURMA-IN.
+           01  REG-ALUNO-IN.
+               02 REG-ALU-ID    PIC 9(06).
+               02 REG-ALU-NOTA1 PIC 9(02).
+               02 REG-ALU-NOTA2 PIC 9(02).
+           FD  CHECKPOINT-IO.
+           01  REG-CKPT         PIC X(42).
+           FD  PARAMETROS-IN.
+           01  REG-PARM-IN.
+               02 REG-PARM-NOTA-APROVACAO   PIC 9(02).
+               02 REG-PARM-NOTA-RECUP       PIC 9(02).
+               02 REG-PARM-NIVEL-ADMIN      PIC 9(02).
+               02 REG-PARM-NIVEL-SUPERVISOR PIC 9(02).
+               02 REG-PARM-NIVEL-USUARIO    PIC 9(02).
+               02 REG-PARM-NIVEL-CONVIDADO  PIC 9(02).
+           FD  ALUNO-MASTER.
+           01  REG-ALUNO-MASTER.
+               02 REG-ALU-MATRICULA PIC 9(06).
+               02 REG-ALU-NOME      PIC X(30).
+               02 REG-ALU-CURSO     PIC X(20).
+           FD  MATRICULA-HIST.
+           01  LINHA-MATRICULA-HIST PIC X(100).
+           FD  AUDITORIA-SUITE.
+           01  LINHA-AUDITORIA-SUITE PIC X(100).
            WORKING-STORAGE SECTION.
-           77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-           77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-           77 WRK-MEDIA PIC 9(03)V9 VALUE ZEROS.
-           77 WRK-MEDIA-ED PIC Z9.9 VALUE ZEROS.
+           77 WRK-CKPT-STATUS PIC X(02) VALUE '00'.
+               88 CKPT-OK        VALUE '00'.
+               88 CKPT-NAO-ACHOU VALUE '35'.
+           77 WRK-PARM-STATUS PIC X(02) VALUE '00'.
+               88 PARM-OK VALUE '00'.
+           77 WRK-ALUMST-STATUS PIC X(02) VALUE '00'.
+               88 ALUMST-OK        VALUE '00'.
+               88 ALUMST-NAO-ACHOU VALUE '23'.
+           77 WRK-TEM-CKPT PIC X(01) VALUE 'N'.
+               88 EXISTE-CHECKPOINT VALUE 'S'.
+           77 WRK-ULTIMO-ID-CKPT PIC 9(06) VALUE ZEROS.
+           77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+               88 FIM-ALUNOS VALUE 'S'.
+           COPY CPYNOTA.
+           COPY CPYPARM.
+           COPY CPYCKPT.
+           COPY CPYMATRI.
+           COPY CPYAUDIT.
+           77 WRK-TERMO     PIC X(06) VALUE SPACES.
+           77 WRK-ALU-NOME  PIC X(30) VALUE SPACES.
+           77 WRK-ALU-CURSO PIC X(20) VALUE SPACES.
+           77 WRK-ID-ED PIC ZZZZZ9 VALUE ZEROS.
+           77 WRK-SITUACAO PIC X(14) VALUE SPACES.
+           77 WRK-TOTAL-ALUNOS     PIC 9(04) VALUE ZEROS.
+           77 WRK-TOTAL-APROVADOS  PIC 9(04) VALUE ZEROS.
+           77 WRK-TOTAL-RECUP      PIC 9(04) VALUE ZEROS.
+           77 WRK-TOTAL-REPROVADOS PIC 9(04) VALUE ZEROS.
            PROCEDURE DIVISION.
            0001-PRINCIPAL.
+               PERFORM 0050-CARREGAR-PARAMETROS.
+               DISPLAY 'ENTRE COM O TERMO DA TURMA (EX: 202601)'.
+               ACCEPT WRK-TERMO FROM CONSOLE.
                PERFORM 0100-INICIALIZAR.
-               IF WRK-NOTA1>0 AND WRK-NOTA2>0
-                  PERFORM 0200-PROCESSAR
-               END-IF.
+               PERFORM 0200-PROCESSAR UNTIL FIM-ALUNOS.
                PERFORM 0300-FINALIZAR.
+               PERFORM 0900-REGISTRAR-AUDITORIA.
                STOP RUN.
+      ******************************
+      **** CARREGA AS NOTAS DE CORTE DO ARQUIVO DE PARAMETROS, SE
+      **** O ARQUIVO EXISTIR; DO CONTRARIO MANTEM O DEFAULT DO
+      **** COPYBOOK CPYPARM
+      ******************************
+           0050-CARREGAR-PARAMETROS.
+               OPEN INPUT PARAMETROS-IN.
+               IF PARM-OK
+                   READ PARAMETROS-IN
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE REG-PARM-NOTA-APROVACAO
+                               TO WRK-PARM-NOTA-APROVACAO
+                           MOVE REG-PARM-NOTA-RECUP
+                               TO WRK-PARM-NOTA-RECUP
+                   END-READ
+                   CLOSE PARAMETROS-IN
+               END-IF.
+               MOVE WRK-PARM-NOTA-APROVACAO
+                   TO WRK-NOTA-LIMITE-APROVACAO.
+               MOVE WRK-PARM-NOTA-RECUP     TO WRK-NOTA-LIMITE-RECUP.
+      ******************************
+      **** ABRE A CHAMADA, CARREGA O RESTART (SE HOUVER) E POSICIONA
+      **** O ARQUIVO LOGO APOS O ULTIMO ALUNO JA PROCESSADO
+      ******************************
            0100-INICIALIZAR.
-      **************RECEBE OS DADOS
-               DISPLAY 'INSIRA A PRIMEIRA NOTA'.
-               ACCEPT WRK-NOTA1 FROM CONSOLE.
-               DISPLAY 'INSIRA A SEGUNDA NOTA'.
-               ACCEPT WRK-NOTA2 FROM CONSOLE.
-
+               PERFORM 0110-LER-CHECKPOINT.
+               OPEN INPUT TURMA-IN.
+               READ TURMA-IN
+                   AT END SET FIM-ALUNOS TO TRUE
+               END-READ.
+               IF EXISTE-CHECKPOINT
+                   PERFORM 0120-AVANCAR-PARA-RESTART
+                       UNTIL FIM-ALUNOS
+                          OR REG-ALU-ID > WRK-ULTIMO-ID-CKPT
+               END-IF.
+           0110-LER-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-IO.
+               IF CKPT-OK
+                   READ CHECKPOINT-IO
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE REG-CKPT TO WRK-CHECKPOINT
+                           MOVE WRK-CKPT-ULTIMA-CHAVE (1:6)
+                               TO WRK-ULTIMO-ID-CKPT
+                           SET EXISTE-CHECKPOINT TO TRUE
+                   END-READ
+                   CLOSE CHECKPOINT-IO
+               END-IF.
+           0120-AVANCAR-PARA-RESTART.
+               READ TURMA-IN
+                   AT END SET FIM-ALUNOS TO TRUE
+               END-READ.
            0200-PROCESSAR.
-      ***************CALCULO DA MÉDIA
-               COMPUTE WRK-MEDIA= (WRK-NOTA1+WRK-NOTA2)/2 .
-               MOVE WRK-MEDIA TO WRK-MEDIA-ED.
-                DISPLAY '*******************'
-               DISPLAY 'A MEDIA DO ALUNO E:' WRK-MEDIA-ED.
-      **************IF/ELSE
-                IF WRK-MEDIA>= 6
-                    DISPLAY 'O ALUNO FOI APROVADO!'
-                ELSE
-                    IF WRK-MEDIA >=2
-                        DISPLAY 'E VAMOS DE RECUPERACAO...'
-                    ELSE
-                       DISPLAY 'O ALUNO FOI REPROVADO :('
-                    END-IF.
-
+               ADD 1 TO WRK-TOTAL-ALUNOS.
+               MOVE REG-ALU-NOTA1 TO WRK-NOTA1.
+               MOVE REG-ALU-NOTA2 TO WRK-NOTA2.
+               COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+               PERFORM 0210-CLASSIFICAR-SITUACAO.
+               PERFORM 0215-CONSULTAR-ALUNO.
+               PERFORM 0220-IMPRIMIR-RESULTADO.
+               PERFORM 0230-GRAVAR-CHECKPOINT.
+               PERFORM 0240-GRAVAR-HISTORICO.
+               READ TURMA-IN
+                   AT END SET FIM-ALUNOS TO TRUE
+               END-READ.
+      ******************************
+      **** CLASSIFICA O ALUNO CONFORME A MEDIA CALCULADA
+      ******************************
+           0210-CLASSIFICAR-SITUACAO.
+               EVALUATE WRK-MEDIA
+                   WHEN WRK-NOTA-LIMITE-APROVACAO THRU 10
+                       MOVE 'APROVADO'    TO WRK-SITUACAO
+                       ADD 1 TO WRK-TOTAL-APROVADOS
+                   WHEN WRK-NOTA-LIMITE-RECUP THRU 5
+                       MOVE 'RECUPERACAO' TO WRK-SITUACAO
+                       ADD 1 TO WRK-TOTAL-RECUP
+                   WHEN OTHER
+                       MOVE 'REPROVADO'   TO WRK-SITUACAO
+                       ADD 1 TO WRK-TOTAL-REPROVADOS
+               END-EVALUATE.
+      ******************************
+      **** CONSULTA O ALUNO NO CADASTRO MESTRE PELA MATRICULA (O
+      **** PROPRIO REG-ALU-ID DA CHAMADA)
+      ******************************
+           0215-CONSULTAR-ALUNO.
+               OPEN INPUT ALUNO-MASTER.
+               MOVE REG-ALU-ID TO REG-ALU-MATRICULA.
+               READ ALUNO-MASTER
+                   INVALID KEY CONTINUE
+               END-READ.
+               IF ALUMST-OK
+                   MOVE REG-ALU-NOME  TO WRK-ALU-NOME
+                   MOVE REG-ALU-CURSO TO WRK-ALU-CURSO
+               ELSE
+                   MOVE SPACES TO WRK-ALU-NOME WRK-ALU-CURSO
+               END-IF.
+               CLOSE ALUNO-MASTER.
+           0220-IMPRIMIR-RESULTADO.
+               MOVE REG-ALU-ID TO WRK-ID-ED.
+               MOVE WRK-MEDIA  TO WRK-MEDIA-ED.
+               DISPLAY '*******************'.
+               DISPLAY 'ALUNO:' WRK-ID-ED ' MEDIA:' WRK-MEDIA-ED
+                   ' ' WRK-SITUACAO.
+      ******************************
+      **** GRAVA O PONTO DE RESTART COM O ULTIMO ALUNO CONCLUIDO, DE
+      **** MODO QUE UMA EXECUCAO INTERROMPIDA RETOME A PARTIR DELE
+      ******************************
+           0230-GRAVAR-CHECKPOINT.
+               MOVE REG-ALU-ID TO WRK-ULTIMO-ID-CKPT.
+               MOVE 'PROGCOB12' TO WRK-CKPT-PROGRAMA.
+               MOVE WRK-ULTIMO-ID-CKPT TO WRK-CKPT-ULTIMA-CHAVE.
+               MOVE WRK-TOTAL-ALUNOS TO WRK-CKPT-QTD-PROCESSADA.
+               OPEN OUTPUT CHECKPOINT-IO.
+               MOVE WRK-CHECKPOINT TO REG-CKPT.
+               WRITE REG-CKPT.
+               CLOSE CHECKPOINT-IO.
+      ******************************
+      **** GRAVA O RESULTADO DO ALUNO NO HISTORICO DE MATRICULA/NOTAS
+      ******************************
+           0240-GRAVAR-HISTORICO.
+               MOVE REG-ALU-ID    TO WRK-MTH-MATRICULA.
+               MOVE WRK-ALU-NOME  TO WRK-MTH-NOME.
+               MOVE WRK-ALU-CURSO TO WRK-MTH-CURSO.
+               MOVE WRK-TERMO     TO WRK-MTH-TERMO.
+               MOVE WRK-NOTA1     TO WRK-MTH-NOTA1.
+               MOVE WRK-NOTA2     TO WRK-MTH-NOTA2.
+               MOVE WRK-MEDIA     TO WRK-MTH-MEDIA.
+               MOVE WRK-SITUACAO  TO WRK-MTH-SITUACAO.
+               OPEN EXTEND MATRICULA-HIST.
+               WRITE LINHA-MATRICULA-HIST FROM WRK-MATRICULA-HIST.
+               CLOSE MATRICULA-HIST.
            0300-FINALIZAR.
-                DISPLAY ' '.
-                DISPLAY '********* BYE **********'.
+               DISPLAY ' '.
+               DISPLAY '********************'.
+               DISPLAY 'ALUNOS PROCESSADOS: ' WRK-TOTAL-ALUNOS.
+               DISPLAY 'APROVADOS         : ' WRK-TOTAL-APROVADOS.
+               DISPLAY 'EM RECUPERACAO    : ' WRK-TOTAL-RECUP.
+               DISPLAY 'REPROVADOS        : ' WRK-TOTAL-REPROVADOS.
+               DISPLAY '********* BYE **********'.
+               CLOSE TURMA-IN.
+      ******************************
+      **** GRAVA A TRILHA DE AUDITORIA DO RUN NO ARQUIVO COMPARTILHADO
+      ******************************
+           0900-REGISTRAR-AUDITORIA.
+               MOVE 'PROGCOB12' TO WRK-AUD-PROGRAMA.
+               ACCEPT WRK-AUD-DATA-HORA FROM DATE YYYYMMDD.
+               MOVE WRK-TOTAL-ALUNOS TO WRK-AUD-ENTRADA.
+               STRING 'APR '    DELIMITED BY SIZE
+                      WRK-TOTAL-APROVADOS  DELIMITED BY SIZE
+                      ' REC '   DELIMITED BY SIZE
+                      WRK-TOTAL-RECUP      DELIMITED BY SIZE
+                      ' REP '   DELIMITED BY SIZE
+                      WRK-TOTAL-REPROVADOS DELIMITED BY SIZE
+                      INTO WRK-AUD-RESULTADO.
+               OPEN EXTEND AUDITORIA-SUITE.
+               WRITE LINHA-AUDITORIA-SUITE FROM WRK-AUDITORIA-SUITE.
+               CLOSE AUDITORIA-SUITE.
