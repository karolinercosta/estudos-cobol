@@ -5,15 +5,26 @@
       *    AUTHOR= KAROLINE
       *     TRATAR NUMEROS NEGATIVOS
       *    DATA= 25/08/21
+      *    ALT= 09/08/26 - GRAVA TRILHA DE AUDITORIA (AUDSUITE) AO
+      *     FINAL DO RUN
       ******************************
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT AUDITORIA-SUITE ASSIGN TO AUDSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
+           FILE SECTION.
+           FD  AUDITORIA-SUITE.
+           01  LINHA-AUDITORIA-SUITE PIC X(100).
            WORKING-STORAGE SECTION.
            77 WRK-NUM1  PIC 9(02) VALUE ZEROS.
            77 WRK-NUM2  PIC 9(02) VALUE ZEROS.
-           77 WRK-RESUL PIC S9(03) VALUE ZEROS.
+           77 WRK-RESUL PIC S9(03) VALUE ZEROS COMP-3.
            77 WRK-RESUL-ED PIC -ZZ9 VALUE ZEROS.
+           COPY CPYAUDIT.
            PROCEDURE DIVISION.
+           0000-PRINCIPAL.
       ******** RECEBE DADOS
                ACCEPT WRK-NUM1 FROM CONSOLE.
                ACCEPT WRK-NUM2 FROM CONSOLE.
@@ -29,4 +40,19 @@
       ************ RESULTADO SUBTRACAO SENDO EXIBIDO
                DISPLAY 'SUBTRACAO SEM MASCARA:' WRK-RESUL
                DISPLAY 'SUBTRACAO:'WRK-RESUL-ED.
+               PERFORM 0900-REGISTRAR-AUDITORIA.
                STOP RUN.
+      ******************************
+      **** GRAVA A TRILHA DE AUDITORIA DO RUN NO ARQUIVO COMPARTILHADO
+      ******************************
+           0900-REGISTRAR-AUDITORIA.
+               MOVE 'PROGCOB06' TO WRK-AUD-PROGRAMA.
+               ACCEPT WRK-AUD-DATA-HORA FROM DATE YYYYMMDD.
+               STRING WRK-NUM1 DELIMITED BY SIZE
+                      '/'      DELIMITED BY SIZE
+                      WRK-NUM2 DELIMITED BY SIZE
+                      INTO WRK-AUD-ENTRADA.
+               MOVE WRK-RESUL-ED TO WRK-AUD-RESULTADO.
+               OPEN EXTEND AUDITORIA-SUITE.
+               WRITE LINHA-AUDITORIA-SUITE FROM WRK-AUDITORIA-SUITE.
+               CLOSE AUDITORIA-SUITE.
