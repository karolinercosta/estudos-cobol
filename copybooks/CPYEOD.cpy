@@ -0,0 +1,27 @@
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *     LAYOUT DO REGISTRO DE RESUMO DO DIA, GRAVADO POR CADA
+      *     PROGRAMA DE LOTE QUE ALIMENTA O RELATORIO CONSOLIDADO DE
+      *     FIM DE DIA (PROGEOD) NO ARQUIVO COMPARTILHADO EODSUITE.
+      *     CADA PROGRAMA GRAVA UM REGISTRO COM ATE DUAS GRANDEZAS
+      *     PROPRIAS DO SEU NEGOCIO (ROTULO + VALOR), JA QUE O TOTAL
+      *     DE CONTROLE GENERICO DO CPYCTRL NAO TEM O MESMO SIGNIFICADO
+      *     DE UM PROGRAMA PARA OUTRO (HASH DE RECONCILIACAO, NAO A
+      *     GRANDEZA DE NEGOCIO QUE O RESUMO PRECISA MOSTRAR)
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     WRK-EOD-PROGRAMA AUMENTOU DE X(10) PARA X(11) PORQUE O
+      *     NOME DO PROGRAMA DE LOTE DE CPF (PROG01-CPFB) TEM 11
+      *     POSICOES E ESTAVA SENDO TRUNCADO
+      ******************************
+       01 WRK-RESUMO-EOD.
+           02 WRK-EOD-PROGRAMA PIC X(11) VALUE SPACES.
+           02 FILLER           PIC X(01) VALUE SPACES.
+           02 WRK-EOD-ROTULO-1 PIC X(20) VALUE SPACES.
+           02 WRK-EOD-VALOR-1  PIC S9(09)V99 VALUE ZEROS
+                                SIGN IS LEADING SEPARATE.
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 WRK-EOD-ROTULO-2 PIC X(20) VALUE SPACES.
+           02 WRK-EOD-VALOR-2  PIC S9(09)V99 VALUE ZEROS
+                                SIGN IS LEADING SEPARATE.
