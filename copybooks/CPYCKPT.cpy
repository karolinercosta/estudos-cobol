@@ -0,0 +1,25 @@
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *     LAYOUT PADRAO DE PONTO DE RESTART, COMPARTILHADO POR TODOS
+      *     OS JOBS EM LOTE DA SUITE PROGCOBXX QUE PRECISAM RETOMAR DE
+      *     ONDE PARARAM EM VEZ DE REPROCESSAR O ARQUIVO INTEIRO (O
+      *     LOTE DE CPF, O LOTE DE FRETE, A TURMA DO PROGCOB12). CADA
+      *     PROGRAMA CONSUMIDOR GRAVA (OPEN OUTPUT, SOBRESCREVENDO O
+      *     PONTO ANTERIOR) A PROPRIA IDENTIFICACAO, A ULTIMA CHAVE DE
+      *     NEGOCIO PROCESSADA (OU, QUANDO O ARQUIVO NAO TEM UMA CHAVE
+      *     NATURAL, A QUANTIDADE DE REGISTROS JA PROCESSADOS) E A
+      *     QUANTIDADE TOTAL PROCESSADA ATE ALI
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     WRK-CKPT-PROGRAMA AUMENTOU DE X(10) PARA X(11), NO MESMO
+      *     AJUSTE JA FEITO EM WRK-CTL-PROGRAMA (CPYCTRL) E
+      *     WRK-EOD-PROGRAMA (CPYEOD), PARA CABER O NOME DO PROGRAMA
+      *     DE LOTE DE CPF (PROG01-CPFB) SEM TRUNCAR O HIFEN
+      ******************************
+       01 WRK-CHECKPOINT.
+           02 WRK-CKPT-PROGRAMA        PIC X(11) VALUE SPACES.
+           02 FILLER                   PIC X(01) VALUE SPACES.
+           02 WRK-CKPT-ULTIMA-CHAVE    PIC X(20) VALUE SPACES.
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 WRK-CKPT-QTD-PROCESSADA  PIC 9(08) VALUE ZEROS.
