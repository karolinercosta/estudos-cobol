@@ -5,19 +5,77 @@
       *    AUTOHOR= KAROLINE
       *     USAR OPERADORES ARITIMETICOS
       *    DATA= 25/08/21
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     OS DOIS NUMEROS DIGITADOS PASSARAM A SER VALIDADOS (COM
+      *     NOVA TENTATIVA EM CASO DE ENTRADA NAO NUMERICA), USANDO A
+      *     MENSAGEM PADRAO DO COPYBOOK CPYERRO
+      *     GRAVA TRILHA DE AUDITORIA (AUDSUITE) AO FINAL DO RUN
       ******************************
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT AUDITORIA-SUITE ASSIGN TO AUDSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
+           FILE SECTION.
+           FD  AUDITORIA-SUITE.
+           01  LINHA-AUDITORIA-SUITE PIC X(100).
            WORKING-STORAGE SECTION.
            77 WRK-NUM1  PIC 9(02) VALUE ZEROS.
            77 WRK-NUM2  PIC 9(02) VALUE ZEROS.
-           77 WRK-RESUL PIC 9(03) VALUE ZEROS.
+           77 WRK-RESUL PIC 9(03) VALUE ZEROS COMP-3.
            77 WRK-RESUL-ED PIC ZZ9 VALUE ZEROS.
-           77 WRK-RESTO PIC 9(02) VALUE ZEROS.
+           77 WRK-RESTO PIC 9(02) VALUE ZEROS COMP-3.
+           77 WRK-ENTRADA-ALFA PIC X(02) VALUE SPACES.
+           77 WRK-ENTRADA-CHECK PIC X(02) VALUE SPACES.
+           COPY CPYERRO.
+           COPY CPYAUDIT.
            PROCEDURE DIVISION.
-      ******** RECEBE DADOS
-               ACCEPT WRK-NUM1 FROM CONSOLE.
-               ACCEPT WRK-NUM2 FROM CONSOLE.
+           0000-PRINCIPAL.
+               PERFORM 0100-RECEBER-NUM1.
+               PERFORM 0200-RECEBER-NUM2.
+               PERFORM 0300-CALCULAR.
+               PERFORM 0900-REGISTRAR-AUDITORIA.
+               STOP RUN.
+      ******************************
+      **** PEDE O PRIMEIRO NUMERO ATE RECEBER UMA ENTRADA NUMERICA
+      ******************************
+           0100-RECEBER-NUM1.
+               MOVE 'N' TO WRK-ENTRADA-SITUACAO.
+               PERFORM 0110-LER-NUM1 UNTIL ENTRADA-VALIDA.
+           0110-LER-NUM1.
+               DISPLAY 'ENTRE COM O NUMERO 1'.
+               MOVE SPACES TO WRK-ENTRADA-ALFA.
+               ACCEPT WRK-ENTRADA-ALFA FROM CONSOLE.
+               MOVE WRK-ENTRADA-ALFA TO WRK-ENTRADA-CHECK.
+               INSPECT WRK-ENTRADA-CHECK
+                   REPLACING TRAILING SPACES BY ZEROS.
+               IF WRK-ENTRADA-CHECK IS NUMERIC
+                   MOVE WRK-ENTRADA-ALFA TO WRK-NUM1
+                   SET ENTRADA-VALIDA TO TRUE
+               ELSE
+                   DISPLAY WRK-MSG-ERRO-PADRAO
+               END-IF.
+      ******************************
+      **** PEDE O SEGUNDO NUMERO ATE RECEBER UMA ENTRADA NUMERICA
+      ******************************
+           0200-RECEBER-NUM2.
+               MOVE 'N' TO WRK-ENTRADA-SITUACAO.
+               PERFORM 0210-LER-NUM2 UNTIL ENTRADA-VALIDA.
+           0210-LER-NUM2.
+               DISPLAY 'ENTRE COM O NUMERO 2'.
+               MOVE SPACES TO WRK-ENTRADA-ALFA.
+               ACCEPT WRK-ENTRADA-ALFA FROM CONSOLE.
+               MOVE WRK-ENTRADA-ALFA TO WRK-ENTRADA-CHECK.
+               INSPECT WRK-ENTRADA-CHECK
+                   REPLACING TRAILING SPACES BY ZEROS.
+               IF WRK-ENTRADA-CHECK IS NUMERIC
+                   MOVE WRK-ENTRADA-ALFA TO WRK-NUM2
+                   SET ENTRADA-VALIDA TO TRUE
+               ELSE
+                   DISPLAY WRK-MSG-ERRO-PADRAO
+               END-IF.
+           0300-CALCULAR.
                DISPLAY '********************'.
       *********EXIBE DADOS
                DISPLAY 'NUMERO 1: ' WRK-NUM1.
@@ -38,13 +96,17 @@
                DISPLAY 'SUBTRACAO:' WRK-RESUL-ED.
       **********************************
       ********OPERACAO DE DIVISAO
-               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-                 REMAINDER WRK-RESTO.
+               IF WRK-NUM2 = ZEROS
+                   DISPLAY 'DIVISAO POR ZERO NAO PERMITIDA'
+               ELSE
+                   DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                     REMAINDER WRK-RESTO
       ********MASCARA SENDO APLICADA
-               MOVE WRK-RESUL TO WRK-RESUL-ED.
+                   MOVE WRK-RESUL TO WRK-RESUL-ED
       ************ RESULTADO DIVISAO SENDO EXIBIDO
-               DISPLAY 'DIVISAO:' WRK-RESUL-ED.
-               DISPLAY 'RESTO:' WRK-RESTO.
+                   DISPLAY 'DIVISAO:' WRK-RESUL-ED
+                   DISPLAY 'RESTO:' WRK-RESTO
+               END-IF.
       **********************************
       ********OPERACAO DE MULTIPICACAO
                MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
@@ -52,4 +114,17 @@
                MOVE WRK-RESUL TO WRK-RESUL-ED.
       ************ RESULTADO MULTIPLICACAO SENDO EXIBIDO
                DISPLAY 'MULTIPLICACAO:' WRK-RESUL-ED.
-               STOP RUN.
+      ******************************
+      **** GRAVA A TRILHA DE AUDITORIA DO RUN NO ARQUIVO COMPARTILHADO
+      ******************************
+           0900-REGISTRAR-AUDITORIA.
+               MOVE 'PROGCOB05' TO WRK-AUD-PROGRAMA.
+               ACCEPT WRK-AUD-DATA-HORA FROM DATE YYYYMMDD.
+               STRING WRK-NUM1 DELIMITED BY SIZE
+                      '/'      DELIMITED BY SIZE
+                      WRK-NUM2 DELIMITED BY SIZE
+                      INTO WRK-AUD-ENTRADA.
+               MOVE 'CALCULO CONCLUIDO' TO WRK-AUD-RESULTADO.
+               OPEN EXTEND AUDITORIA-SUITE.
+               WRITE LINHA-AUDITORIA-SUITE FROM WRK-AUDITORIA-SUITE.
+               CLOSE AUDITORIA-SUITE.
