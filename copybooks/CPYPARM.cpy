@@ -0,0 +1,31 @@
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *     CAMPOS DE PARAMETRO DE REGRA DE NEGOCIO CARREGADOS DO
+      *     ARQUIVO EXTERNO DE PARAMETROS (PARMSUITE) NO INICIO DO
+      *     PROGRAMA, NO LUGAR DE FICAREM FIXOS NO FONTE. O VALUE
+      *     DE CADA CAMPO E O DEFAULT USADO QUANDO O ARQUIVO NAO
+      *     EXISTE OU NAO TEM O REGISTRO, PARA O PROGRAMA CONTINUAR
+      *     FUNCIONANDO DO JEITO QUE SEMPRE FUNCIONOU
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     INCLUIDO O PARAMETRO DE EXPORTACAO EM CSV, USADO PELOS
+      *     PROGRAMAS DE RELATORIO EM LOTE PARA DECIDIR SE GRAVAM OU
+      *     NAO A VERSAO EM CSV AO LADO DO RELATORIO IMPRESSO
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     INCLUIDO O LIMITE DE ALERTA DE SALDO NEGATIVO, USADO PELO
+      *     RAZAO (PROGCOB06B) PARA SINALIZAR SALDO EM ALERTA; ERA
+      *     FIXO NO FONTE E PASSA A SEGUIR O MESMO PADRAO DOS DEMAIS
+      *     PARAMETROS DESTE COPYBOOK
+      ******************************
+       01 WRK-PARAMETROS.
+           02 WRK-PARM-NOTA-APROVACAO   PIC 9(02) VALUE 6.
+           02 WRK-PARM-NOTA-RECUP       PIC 9(02) VALUE 2.
+           02 WRK-PARM-NIVEL-ADMIN      PIC 9(02) VALUE 01.
+           02 WRK-PARM-NIVEL-SUPERVISOR PIC 9(02) VALUE 02.
+           02 WRK-PARM-NIVEL-USUARIO    PIC 9(02) VALUE 03.
+           02 WRK-PARM-NIVEL-CONVIDADO  PIC 9(02) VALUE 04.
+           02 WRK-PARM-CSV-ATIVO        PIC X(01) VALUE 'N'.
+               88 WRK-CSV-EXPORT-ATIVO  VALUE 'S'.
+           02 WRK-PARM-LIMITE-ALERTA    PIC S9(07) VALUE -500
+                                         SIGN IS LEADING SEPARATE.
