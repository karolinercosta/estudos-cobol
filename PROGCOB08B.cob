@@ -0,0 +1,251 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGCOB08B.
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *    OBJETIVO: GERAR O BOLETIM DA TURMA A PARTIR DE UM ARQUIVO
+      *     DE CHAMADA, CALCULANDO A MEDIA PONDERADA DE UMA
+      *     QUANTIDADE VARIAVEL DE NOTAS POR ALUNO (ATE 4 AVALIACOES
+      *     COM PESOS DIFERENTES) E TOTALIZANDO APROVADOS, EM
+      *     RECUPERACAO E REPROVADOS DA TURMA
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     O BOLETIM PASSA A TER UMA VERSAO EM CSV OPCIONAL, GRAVADA
+      *     AO LADO DO RELATORIO IMPRESSO QUANDO O PARAMETRO
+      *     WRK-CSV-EXPORT-ATIVO (PARMSUITE) ESTIVER LIGADO
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     PASSOU A GRAVAR UM RESUMO DO RUN (LAYOUT PADRAO DO
+      *     COPYBOOK CPYEOD) NO ARQUIVO COMPARTILHADO EODSUITE, PARA
+      *     ALIMENTAR O RELATORIO CONSOLIDADO DE FIM DE DIA (PROGEOD)
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     0200-PROCESSAR PASSOU A LIMITAR A QUANTIDADE DE NOTAS
+      *     SOMADAS A 4, O TAMANHO REAL DE REG-ALU-AVALIACAO, PARA UM
+      *     REGISTRO COM REG-ALU-QTD-NOTAS MAIOR QUE 4 NAO ESTOURAR A
+      *     TABELA
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     RETIRADO O ",9" DO WHEN 2 THRU 5,9 EM
+      *     0220-CLASSIFICAR-SITUACAO: O WHEN 6 THRU 10 ANTERIOR JA
+      *     CAPTURA O VALOR 9 PRIMEIRO, ENTAO O ",9" NUNCA ERA
+      *     ALCANCADO
+      ******************************
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT PARAMETROS-IN ASSIGN TO PARMSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-PARM-STATUS.
+               SELECT CHAMADA-IN ASSIGN TO CHAMIN
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT BOLETIM-OUT ASSIGN TO BOLRPT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT BOLETIM-CSV ASSIGN TO BOLCSV
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CONTROLE-LOTE ASSIGN TO CTLSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RESUMO-EOD ASSIGN TO EODSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  PARAMETROS-IN.
+           01  REG-PARM-IN.
+               02 REG-PARM-NOTA-APROVACAO   PIC 9(02).
+               02 REG-PARM-NOTA-RECUP       PIC 9(02).
+               02 REG-PARM-NIVEL-ADMIN      PIC 9(02).
+               02 REG-PARM-NIVEL-SUPERVISOR PIC 9(02).
+               02 REG-PARM-NIVEL-USUARIO    PIC 9(02).
+               02 REG-PARM-NIVEL-CONVIDADO  PIC 9(02).
+               02 REG-PARM-CSV-ATIVO        PIC X(01).
+           FD  CHAMADA-IN.
+           01  REG-ALUNO-IN.
+               02 REG-ALU-MATRICULA PIC 9(06).
+               02 REG-ALU-NOME      PIC X(30).
+               02 REG-ALU-QTD-NOTAS PIC 9(01).
+               02 REG-ALU-AVALIACAO OCCURS 4 TIMES.
+                   03 REG-ALU-NOTA  PIC 9(02)V9.
+                   03 REG-ALU-PESO  PIC 9(03).
+           FD  BOLETIM-OUT.
+           01  LINHA-BOLETIM PIC X(100).
+           FD  BOLETIM-CSV.
+           01  LINHA-BOLETIM-CSV PIC X(100).
+           FD  CONTROLE-LOTE.
+           01  LINHA-CONTROLE PIC X(100).
+           FD  RESUMO-EOD.
+           01  LINHA-RESUMO-EOD PIC X(100).
+           WORKING-STORAGE SECTION.
+           COPY CPYPARM.
+           COPY CPYCTRL.
+           COPY CPYEOD.
+           77 WRK-PARM-STATUS PIC X(02) VALUE '00'.
+               88 PARM-OK VALUE '00'.
+           77 WRK-LINHA-BOLETIM-CSV PIC X(100) VALUE SPACES.
+           77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+               88 FIM-CHAMADA VALUE 'S'.
+           77 WRK-IDX          PIC 9(01) VALUE ZEROS.
+           77 WRK-QTD-NOTAS    PIC 9(01) VALUE ZEROS.
+           77 WRK-SOMA-NOTA-PESO PIC 9(06)V9 VALUE ZEROS COMP-3.
+           77 WRK-SOMA-PESO      PIC 9(04) VALUE ZEROS COMP-3.
+           77 WRK-MEDIA          PIC 9(03)V9 VALUE ZEROS COMP-3.
+           77 WRK-MEDIA-ED       PIC Z9,9 VALUE ZEROS.
+           77 WRK-MATRICULA-ED   PIC ZZZZZ9 VALUE ZEROS.
+           77 WRK-SITUACAO       PIC X(14) VALUE SPACES.
+           77 WRK-LINHA-BOLETIM  PIC X(100) VALUE SPACES.
+           77 WRK-TOTAL-ALUNOS     PIC 9(04) VALUE ZEROS.
+           77 WRK-TOTAL-APROVADOS  PIC 9(04) VALUE ZEROS.
+           77 WRK-TOTAL-RECUP      PIC 9(04) VALUE ZEROS.
+           77 WRK-TOTAL-REPROVADOS PIC 9(04) VALUE ZEROS.
+           77 WRK-TOTAL-HASH       PIC S9(11) VALUE ZEROS.
+           PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0050-CARREGAR-PARAMETROS.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR UNTIL FIM-CHAMADA.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+      ******************************
+      **** CARREGA O PARAMETRO DE EXPORTACAO CSV DO ARQUIVO DE
+      **** PARAMETROS, SE O ARQUIVO EXISTIR; DO CONTRARIO MANTEM O
+      **** DEFAULT DO COPYBOOK CPYPARM (CSV DESLIGADO)
+      ******************************
+           0050-CARREGAR-PARAMETROS.
+               OPEN INPUT PARAMETROS-IN.
+               IF PARM-OK
+                   READ PARAMETROS-IN
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE REG-PARM-CSV-ATIVO
+                               TO WRK-PARM-CSV-ATIVO
+                   END-READ
+                   CLOSE PARAMETROS-IN
+               END-IF.
+           0100-INICIALIZAR.
+               OPEN INPUT CHAMADA-IN
+                    OUTPUT BOLETIM-OUT.
+               MOVE 'MATRICULA  NOME                MEDIA  SITUACAO'
+                   TO LINHA-BOLETIM.
+               WRITE LINHA-BOLETIM.
+               IF WRK-CSV-EXPORT-ATIVO
+                   OPEN OUTPUT BOLETIM-CSV
+                   MOVE 'MATRICULA,NOME,MEDIA,SITUACAO'
+                       TO LINHA-BOLETIM-CSV
+                   WRITE LINHA-BOLETIM-CSV
+               END-IF.
+               READ CHAMADA-IN
+                   AT END SET FIM-CHAMADA TO TRUE
+               END-READ.
+           0200-PROCESSAR.
+               ADD 1 TO WRK-TOTAL-ALUNOS.
+               ADD REG-ALU-MATRICULA TO WRK-TOTAL-HASH.
+               MOVE ZEROS TO WRK-SOMA-NOTA-PESO WRK-SOMA-PESO.
+               MOVE REG-ALU-QTD-NOTAS TO WRK-QTD-NOTAS.
+               IF WRK-QTD-NOTAS > 4
+                   MOVE 4 TO WRK-QTD-NOTAS
+               END-IF.
+               PERFORM 0210-SOMAR-NOTA-PONDERADA
+                   VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX > WRK-QTD-NOTAS.
+               IF WRK-SOMA-PESO > 0
+                   DIVIDE WRK-SOMA-NOTA-PESO BY WRK-SOMA-PESO
+                       GIVING WRK-MEDIA
+               ELSE
+                   MOVE ZEROS TO WRK-MEDIA
+               END-IF.
+               PERFORM 0220-CLASSIFICAR-SITUACAO.
+               PERFORM 0230-IMPRIMIR-LINHA.
+               READ CHAMADA-IN
+                   AT END SET FIM-CHAMADA TO TRUE
+               END-READ.
+      ******************************
+      **** SOMA NOTA*PESO PARA UMA AVALIACAO DA LISTA DO ALUNO
+      ******************************
+           0210-SOMAR-NOTA-PONDERADA.
+               COMPUTE WRK-SOMA-NOTA-PESO =
+                   WRK-SOMA-NOTA-PESO +
+                   (REG-ALU-NOTA (WRK-IDX) * REG-ALU-PESO (WRK-IDX)).
+               ADD REG-ALU-PESO (WRK-IDX) TO WRK-SOMA-PESO.
+      ******************************
+      **** CLASSIFICA O ALUNO CONFORME A MEDIA PONDERADA CALCULADA
+      ******************************
+           0220-CLASSIFICAR-SITUACAO.
+               EVALUATE WRK-MEDIA
+                   WHEN 6 THRU 10
+                       MOVE 'APROVADO'     TO WRK-SITUACAO
+                       ADD 1 TO WRK-TOTAL-APROVADOS
+                   WHEN 2 THRU 5
+                       MOVE 'RECUPERACAO'  TO WRK-SITUACAO
+                       ADD 1 TO WRK-TOTAL-RECUP
+                   WHEN OTHER
+                       MOVE 'REPROVADO'    TO WRK-SITUACAO
+                       ADD 1 TO WRK-TOTAL-REPROVADOS
+               END-EVALUATE.
+           0230-IMPRIMIR-LINHA.
+               MOVE REG-ALU-MATRICULA TO WRK-MATRICULA-ED.
+               MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+               MOVE SPACES TO WRK-LINHA-BOLETIM.
+               STRING WRK-MATRICULA-ED DELIMITED BY SIZE
+                      '  ' DELIMITED BY SIZE
+                      REG-ALU-NOME      DELIMITED BY SIZE
+                      '  ' DELIMITED BY SIZE
+                      WRK-MEDIA-ED      DELIMITED BY SIZE
+                      '  ' DELIMITED BY SIZE
+                      WRK-SITUACAO      DELIMITED BY SIZE
+                      INTO WRK-LINHA-BOLETIM.
+               WRITE LINHA-BOLETIM FROM WRK-LINHA-BOLETIM.
+               IF WRK-CSV-EXPORT-ATIVO
+                   PERFORM 0240-GRAVAR-LINHA-CSV
+               END-IF.
+      ******************************
+      **** MONTA E GRAVA A LINHA CSV DO BOLETIM DO ALUNO
+      ******************************
+           0240-GRAVAR-LINHA-CSV.
+               MOVE SPACES TO WRK-LINHA-BOLETIM-CSV.
+               STRING WRK-MATRICULA-ED DELIMITED BY SIZE
+                      ','             DELIMITED BY SIZE
+                      REG-ALU-NOME    DELIMITED BY SIZE
+                      ','             DELIMITED BY SIZE
+                      WRK-MEDIA-ED    DELIMITED BY SIZE
+                      ','             DELIMITED BY SIZE
+                      WRK-SITUACAO    DELIMITED BY SIZE
+                      INTO WRK-LINHA-BOLETIM-CSV.
+               WRITE LINHA-BOLETIM-CSV FROM WRK-LINHA-BOLETIM-CSV.
+           0300-FINALIZAR.
+               DISPLAY '********************'.
+               DISPLAY 'ALUNOS NA TURMA  : ' WRK-TOTAL-ALUNOS.
+               DISPLAY 'APROVADOS        : ' WRK-TOTAL-APROVADOS.
+               DISPLAY 'EM RECUPERACAO   : ' WRK-TOTAL-RECUP.
+               DISPLAY 'REPROVADOS       : ' WRK-TOTAL-REPROVADOS.
+               CLOSE CHAMADA-IN BOLETIM-OUT.
+               IF WRK-CSV-EXPORT-ATIVO
+                   CLOSE BOLETIM-CSV
+               END-IF.
+               PERFORM 0900-GRAVAR-CONTROLE.
+      ******************************
+      **** GRAVA O REGISTRO DE CONTROLE DO LOTE NO ARQUIVO
+      **** COMPARTILHADO, PARA CONFERENCIA DE ENTRADA X SAIDA
+      ******************************
+           0900-GRAVAR-CONTROLE.
+               MOVE 'PROGCOB08B' TO WRK-CTL-PROGRAMA.
+               MOVE WRK-TOTAL-ALUNOS TO WRK-CTL-LIDOS.
+               MOVE WRK-TOTAL-ALUNOS TO WRK-CTL-ACEITOS.
+               MOVE ZEROS TO WRK-CTL-REJEITADOS.
+               MOVE WRK-TOTAL-HASH TO WRK-CTL-HASH.
+               ACCEPT WRK-CTL-DATA FROM DATE YYYYMMDD.
+               OPEN EXTEND CONTROLE-LOTE.
+               WRITE LINHA-CONTROLE FROM WRK-CONTROLE-LOTE.
+               CLOSE CONTROLE-LOTE.
+               PERFORM 0910-GRAVAR-RESUMO-EOD.
+      ******************************
+      **** GRAVA O RESUMO DO RUN NO ARQUIVO COMPARTILHADO DE FIM DE
+      **** DIA, PARA O RELATORIO CONSOLIDADO (PROGEOD)
+      ******************************
+           0910-GRAVAR-RESUMO-EOD.
+               MOVE 'PROGCOB08B'        TO WRK-EOD-PROGRAMA.
+               MOVE 'ALUNOS APROVADOS'  TO WRK-EOD-ROTULO-1.
+               MOVE WRK-TOTAL-APROVADOS TO WRK-EOD-VALOR-1.
+               MOVE 'ALUNOS REPROVADOS' TO WRK-EOD-ROTULO-2.
+               MOVE WRK-TOTAL-REPROVADOS TO WRK-EOD-VALOR-2.
+               OPEN EXTEND RESUMO-EOD.
+               WRITE LINHA-RESUMO-EOD FROM WRK-RESUMO-EOD.
+               CLOSE RESUMO-EOD.
