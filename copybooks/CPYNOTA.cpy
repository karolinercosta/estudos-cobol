@@ -0,0 +1,15 @@
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *     LAYOUT PADRAO DE NOTAS/MEDIA E FAIXAS DE APROVACAO,
+      *     RECUPERACAO E REPROVACAO, COMPARTILHADO POR TODOS OS
+      *     PROGRAMAS QUE CALCULAM MEDIA DE ALUNO A PARTIR DE DUAS
+      *     NOTAS (PROGCOB07, PROGCOB08, PROGCOB12)
+      *    DATA= 09/08/26
+      ******************************
+       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
+       77 WRK-MEDIA PIC 9(03)V9 VALUE ZEROS COMP-3.
+       77 WRK-MEDIA-ED PIC Z9,9 VALUE ZEROS.
+       77 WRK-NOTA-LIMITE-APROVACAO PIC 9(02) VALUE 6.
+       77 WRK-NOTA-LIMITE-RECUP    PIC 9(02) VALUE 2.
