@@ -0,0 +1,367 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROG01-CPFB.
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTOHOR= KAROLINE
+      *     VALIDAR E FORMATAR CPF EM LOTE A PARTIR DE ARQUIVO
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     O RELATORIO DE EXCECAO PASSA A TER UMA VERSAO EM CSV
+      *     OPCIONAL, GRAVADA AO LADO DO RELATORIO IMPRESSO QUANDO O
+      *     PARAMETRO WRK-CSV-EXPORT-ATIVO (PARMSUITE) ESTIVER LIGADO
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     PASSOU A GRAVAR UM PONTO DE RESTART (LAYOUT PADRAO DO
+      *     COPYBOOK CPYCKPT, COMPARTILHADO COM PROGCOB09B E
+      *     PROGCOB12) APOS CADA CPF PROCESSADO, PARA UM RUN
+      *     INTERROMPIDO RETOMAR A PARTIR DO ULTIMO CPF GRAVADO EM VEZ
+      *     DE REPROCESSAR O LOTE INTEIRO
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     PASSOU A GRAVAR UM RESUMO DO RUN (LAYOUT PADRAO DO
+      *     COPYBOOK CPYEOD) NO ARQUIVO COMPARTILHADO EODSUITE, PARA
+      *     ALIMENTAR O RELATORIO CONSOLIDADO DE FIM DE DIA (PROGEOD)
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     PASSOU A GRAVAR TAMBEM O REGISTRO PADRAO DE CONTROLE DE
+      *     LOTE (LAYOUT CPYCTRL) NO ARQUIVO COMPARTILHADO CTLSUITE,
+      *     NO MESMO PADRAO DOS DEMAIS PROGRAMAS XXB, PARA O PAINEL
+      *     SEMANAL (PROGSEM) PODER CONTAR CPF REJEITADOS POR DIA
+      ******************************
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT PARAMETROS-IN ASSIGN TO PARMSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-PARM-STATUS.
+               SELECT CHECKPOINT-IO ASSIGN TO CKPT01
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-CKPT-STATUS.
+               SELECT CLIENTES-IN ASSIGN TO CLIIN
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CLIENTES-OK ASSIGN TO CLIOK
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CLIENTES-REJ ASSIGN TO CLIREJ
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RELATORIO-EXC ASSIGN TO CLIEXC
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RELATORIO-EXC-CSV ASSIGN TO CLIEXCSV
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RESUMO-EOD ASSIGN TO EODSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CONTROLE-LOTE ASSIGN TO CTLSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  CHECKPOINT-IO.
+           01  REG-CKPT         PIC X(42).
+           FD  PARAMETROS-IN.
+           01  REG-PARM-IN.
+               02 REG-PARM-NOTA-APROVACAO   PIC 9(02).
+               02 REG-PARM-NOTA-RECUP       PIC 9(02).
+               02 REG-PARM-NIVEL-ADMIN      PIC 9(02).
+               02 REG-PARM-NIVEL-SUPERVISOR PIC 9(02).
+               02 REG-PARM-NIVEL-USUARIO    PIC 9(02).
+               02 REG-PARM-NIVEL-CONVIDADO  PIC 9(02).
+               02 REG-PARM-CSV-ATIVO        PIC X(01).
+           FD  CLIENTES-IN.
+           01  REG-CLIENTE-IN.
+               02 REG-IN-CPF  PIC X(11).
+               02 REG-IN-NOME PIC X(40).
+           FD  CLIENTES-OK.
+           01  REG-CLIENTE-OK.
+               02 REG-OK-CPF-ED PIC X(14).
+               02 REG-OK-NOME   PIC X(40).
+           FD  CLIENTES-REJ.
+           01  REG-CLIENTE-REJ.
+               02 REG-REJ-CPF  PIC X(11).
+               02 REG-REJ-NOME PIC X(40).
+           FD  RELATORIO-EXC.
+           01  LINHA-EXC PIC X(100).
+           FD  RELATORIO-EXC-CSV.
+           01  LINHA-EXC-CSV PIC X(100).
+           FD  RESUMO-EOD.
+           01  LINHA-RESUMO-EOD PIC X(100).
+           FD  CONTROLE-LOTE.
+           01  LINHA-CONTROLE PIC X(100).
+           WORKING-STORAGE SECTION.
+           COPY CPYPARM.
+           COPY CPYCKPT.
+           COPY CPYEOD.
+           COPY CPYCTRL.
+           77 WRK-PARM-STATUS PIC X(02) VALUE '00'.
+               88 PARM-OK VALUE '00'.
+           77 WRK-CKPT-STATUS PIC X(02) VALUE '00'.
+               88 CKPT-OK        VALUE '00'.
+               88 CKPT-NAO-ACHOU VALUE '35'.
+           77 WRK-TEM-CKPT PIC X(01) VALUE 'N'.
+               88 EXISTE-CHECKPOINT VALUE 'S'.
+           77 WRK-ULTIMO-CPF-CKPT PIC X(11) VALUE SPACES.
+           77 WRK-LINHA-EXC-CSV PIC X(100) VALUE SPACES.
+           01 WRK-LINHA-EXC.
+               02 WRK-EXC-CPF    PIC X(11).
+               02 FILLER         PIC X(02) VALUE SPACES.
+               02 WRK-EXC-NOME   PIC X(40).
+               02 FILLER         PIC X(02) VALUE SPACES.
+               02 WRK-EXC-MOTIVO PIC X(35).
+           77 WRK-CABEC-EXC-1 PIC X(60) VALUE
+              'RELATORIO DE EXCECAO - CPF REJEITADOS'.
+           77 WRK-CABEC-EXC-2 PIC X(60) VALUE
+              'CPF          NOME              MOTIVO'.
+           77 WRK-CPF PIC X(11) VALUE ZEROS.
+           COPY CPYCPF.
+           77 WRK-CPF-SITUACAO PIC X(01) VALUE 'N'.
+               88 CPF-VALIDO VALUE 'S'.
+               88 CPF-INVALIDO VALUE 'N'.
+           77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+               88 FIM-CLIENTES VALUE 'S'.
+           77 WRK-IND PIC 9(02) VALUE ZEROS.
+           77 WRK-PESO PIC 9(02) VALUE ZEROS.
+           77 WRK-DIGITO PIC 9(01) VALUE ZEROS.
+           77 WRK-SOMA1 PIC 9(04) VALUE ZEROS.
+           77 WRK-SOMA2 PIC 9(04) VALUE ZEROS.
+           77 WRK-QTE PIC 9(04) VALUE ZEROS.
+           77 WRK-RESTO PIC 9(02) VALUE ZEROS.
+           77 WRK-CPF-DV1 PIC 9(01) VALUE ZEROS.
+           77 WRK-CPF-DV2 PIC 9(01) VALUE ZEROS.
+           77 WRK-CALC-DV1 PIC 9(01) VALUE ZEROS.
+           77 WRK-CALC-DV2 PIC 9(01) VALUE ZEROS.
+           77 WRK-CPF-MOTIVO PIC X(35) VALUE SPACES.
+           77 WRK-TOTAL-LIDOS    PIC 9(06) VALUE ZEROS.
+           77 WRK-TOTAL-VALIDOS  PIC 9(06) VALUE ZEROS.
+           77 WRK-TOTAL-REJEITOS PIC 9(06) VALUE ZEROS.
+           PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0050-CARREGAR-PARAMETROS.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR UNTIL FIM-CLIENTES.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+      ******************************
+      **** CARREGA O PARAMETRO DE EXPORTACAO CSV DO ARQUIVO DE
+      **** PARAMETROS, SE O ARQUIVO EXISTIR; DO CONTRARIO MANTEM O
+      **** DEFAULT DO COPYBOOK CPYPARM (CSV DESLIGADO)
+      ******************************
+           0050-CARREGAR-PARAMETROS.
+               OPEN INPUT PARAMETROS-IN.
+               IF PARM-OK
+                   READ PARAMETROS-IN
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE REG-PARM-CSV-ATIVO
+                               TO WRK-PARM-CSV-ATIVO
+                   END-READ
+                   CLOSE PARAMETROS-IN
+               END-IF.
+           0100-INICIALIZAR.
+               PERFORM 0105-LER-CHECKPOINT.
+               OPEN INPUT CLIENTES-IN.
+               IF EXISTE-CHECKPOINT
+                   OPEN EXTEND CLIENTES-OK
+                   OPEN EXTEND CLIENTES-REJ
+                   OPEN EXTEND RELATORIO-EXC
+               ELSE
+                   OPEN OUTPUT CLIENTES-OK
+                   OPEN OUTPUT CLIENTES-REJ
+                   OPEN OUTPUT RELATORIO-EXC
+                   WRITE LINHA-EXC FROM WRK-CABEC-EXC-1
+                   WRITE LINHA-EXC FROM WRK-CABEC-EXC-2
+               END-IF.
+               IF WRK-CSV-EXPORT-ATIVO
+                   IF EXISTE-CHECKPOINT
+                       OPEN EXTEND RELATORIO-EXC-CSV
+                   ELSE
+                       OPEN OUTPUT RELATORIO-EXC-CSV
+                       MOVE 'CPF,NOME,MOTIVO' TO LINHA-EXC-CSV
+                       WRITE LINHA-EXC-CSV
+                   END-IF
+               END-IF.
+               READ CLIENTES-IN
+                   AT END SET FIM-CLIENTES TO TRUE
+               END-READ.
+               IF EXISTE-CHECKPOINT
+                   PERFORM 0106-AVANCAR-PARA-RESTART
+                       UNTIL FIM-CLIENTES
+                          OR REG-IN-CPF > WRK-ULTIMO-CPF-CKPT
+               END-IF.
+      ******************************
+      **** CARREGA O ULTIMO PONTO DE RESTART GRAVADO, SE HOUVER
+      ******************************
+           0105-LER-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-IO.
+               IF CKPT-OK
+                   READ CHECKPOINT-IO
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE REG-CKPT TO WRK-CHECKPOINT
+                           MOVE WRK-CKPT-ULTIMA-CHAVE (1:11)
+                               TO WRK-ULTIMO-CPF-CKPT
+                           SET EXISTE-CHECKPOINT TO TRUE
+                   END-READ
+                   CLOSE CHECKPOINT-IO
+               END-IF.
+           0106-AVANCAR-PARA-RESTART.
+               READ CLIENTES-IN
+                   AT END SET FIM-CLIENTES TO TRUE
+               END-READ.
+           0200-PROCESSAR.
+               ADD 1 TO WRK-TOTAL-LIDOS.
+               MOVE REG-IN-CPF TO WRK-CPF.
+               PERFORM 0210-VALIDAR-CPF THRU 0210-VALIDAR-CPF-EXIT.
+               IF CPF-VALIDO
+                   ADD 1 TO WRK-TOTAL-VALIDOS
+                   MOVE WRK-CPF TO WRK-CPF-ED
+                   MOVE WRK-CPF-ED TO REG-OK-CPF-ED
+                   MOVE REG-IN-NOME TO REG-OK-NOME
+                   WRITE REG-CLIENTE-OK
+               ELSE
+                   ADD 1 TO WRK-TOTAL-REJEITOS
+                   MOVE REG-IN-CPF TO REG-REJ-CPF
+                   MOVE REG-IN-NOME TO REG-REJ-NOME
+                   WRITE REG-CLIENTE-REJ
+                   MOVE REG-IN-CPF TO WRK-EXC-CPF
+                   MOVE REG-IN-NOME TO WRK-EXC-NOME
+                   MOVE WRK-CPF-MOTIVO TO WRK-EXC-MOTIVO
+                   WRITE LINHA-EXC FROM WRK-LINHA-EXC
+                   IF WRK-CSV-EXPORT-ATIVO
+                       PERFORM 0240-GRAVAR-LINHA-CSV
+                   END-IF
+               END-IF.
+               PERFORM 0245-GRAVAR-CHECKPOINT.
+               READ CLIENTES-IN
+                   AT END SET FIM-CLIENTES TO TRUE
+               END-READ.
+      ******************************
+      **** MONTA E GRAVA A LINHA CSV DO CLIENTE REJEITADO
+      ******************************
+           0240-GRAVAR-LINHA-CSV.
+               MOVE SPACES TO WRK-LINHA-EXC-CSV.
+               STRING REG-IN-CPF    DELIMITED BY SIZE
+                      ','           DELIMITED BY SIZE
+                      REG-IN-NOME   DELIMITED BY SIZE
+                      ','           DELIMITED BY SIZE
+                      WRK-CPF-MOTIVO DELIMITED BY SIZE
+                      INTO WRK-LINHA-EXC-CSV.
+               WRITE LINHA-EXC-CSV FROM WRK-LINHA-EXC-CSV.
+      ******************************
+      **** GRAVA O PONTO DE RESTART COM O ULTIMO CPF CONCLUIDO, DE
+      **** MODO QUE UMA EXECUCAO INTERROMPIDA RETOME A PARTIR DELE
+      ******************************
+           0245-GRAVAR-CHECKPOINT.
+               MOVE 'PROG01-CPFB' TO WRK-CKPT-PROGRAMA.
+               MOVE REG-IN-CPF TO WRK-CKPT-ULTIMA-CHAVE.
+               MOVE WRK-TOTAL-LIDOS TO WRK-CKPT-QTD-PROCESSADA.
+               OPEN OUTPUT CHECKPOINT-IO.
+               MOVE WRK-CHECKPOINT TO REG-CKPT.
+               WRITE REG-CKPT.
+               CLOSE CHECKPOINT-IO.
+           0300-FINALIZAR.
+               DISPLAY '********************'.
+               DISPLAY 'REGISTROS LIDOS    : ' WRK-TOTAL-LIDOS.
+               DISPLAY 'CPF VALIDOS        : ' WRK-TOTAL-VALIDOS.
+               DISPLAY 'CPF REJEITADOS     : ' WRK-TOTAL-REJEITOS.
+               CLOSE CLIENTES-IN CLIENTES-OK CLIENTES-REJ RELATORIO-EXC.
+               IF WRK-CSV-EXPORT-ATIVO
+                   CLOSE RELATORIO-EXC-CSV
+               END-IF.
+               PERFORM 0900-GRAVAR-CONTROLE.
+      ******************************
+      **** GRAVA O REGISTRO DE CONTROLE DO LOTE NO ARQUIVO
+      **** COMPARTILHADO, PARA CONFERENCIA DE ENTRADA X SAIDA
+      ******************************
+           0900-GRAVAR-CONTROLE.
+               MOVE 'PROG01-CPFB' TO WRK-CTL-PROGRAMA.
+               MOVE WRK-TOTAL-LIDOS TO WRK-CTL-LIDOS.
+               MOVE WRK-TOTAL-VALIDOS TO WRK-CTL-ACEITOS.
+               MOVE WRK-TOTAL-REJEITOS TO WRK-CTL-REJEITADOS.
+               MOVE ZEROS TO WRK-CTL-HASH.
+               ACCEPT WRK-CTL-DATA FROM DATE YYYYMMDD.
+               OPEN EXTEND CONTROLE-LOTE.
+               WRITE LINHA-CONTROLE FROM WRK-CONTROLE-LOTE.
+               CLOSE CONTROLE-LOTE.
+               PERFORM 0910-GRAVAR-RESUMO-EOD.
+      ******************************
+      **** GRAVA O RESUMO DO RUN NO ARQUIVO COMPARTILHADO DE FIM DE
+      **** DIA, PARA O RELATORIO CONSOLIDADO (PROGEOD)
+      ******************************
+           0910-GRAVAR-RESUMO-EOD.
+               MOVE 'PROG01-CPFB'      TO WRK-EOD-PROGRAMA.
+               MOVE 'CPF PROCESSADOS'  TO WRK-EOD-ROTULO-1.
+               MOVE WRK-TOTAL-LIDOS    TO WRK-EOD-VALOR-1.
+               MOVE 'CPF REJEITADOS'   TO WRK-EOD-ROTULO-2.
+               MOVE WRK-TOTAL-REJEITOS TO WRK-EOD-VALOR-2.
+               OPEN EXTEND RESUMO-EOD.
+               WRITE LINHA-RESUMO-EOD FROM WRK-RESUMO-EOD.
+               CLOSE RESUMO-EOD.
+      ******************************
+      **** VALIDA OS DOIS DIGITOS VERIFICADORES DO CPF
+      ******************************
+           0210-VALIDAR-CPF.
+               SET CPF-VALIDO TO TRUE.
+               MOVE SPACES TO WRK-CPF-MOTIVO.
+               IF WRK-CPF = SPACES OR LOW-VALUES
+                   SET CPF-INVALIDO TO TRUE
+                   MOVE 'CPF EM BRANCO / TAMANHO INCORRETO'
+                       TO WRK-CPF-MOTIVO
+                   GO TO 0210-VALIDAR-CPF-EXIT
+               END-IF.
+               IF WRK-CPF IS NOT NUMERIC
+                   SET CPF-INVALIDO TO TRUE
+                   MOVE 'CPF COM CARACTERES NAO NUMERICOS'
+                       TO WRK-CPF-MOTIVO
+                   GO TO 0210-VALIDAR-CPF-EXIT
+               END-IF.
+               IF WRK-CPF = '00000000000' OR '11111111111' OR
+                            '22222222222' OR '33333333333' OR
+                            '44444444444' OR '55555555555' OR
+                            '66666666666' OR '77777777777' OR
+                            '88888888888' OR '99999999999'
+                   SET CPF-INVALIDO TO TRUE
+                   MOVE 'CPF COM DIGITOS REPETIDOS (PADRAO INVALIDO)'
+                       TO WRK-CPF-MOTIVO
+                   GO TO 0210-VALIDAR-CPF-EXIT
+               END-IF.
+               MOVE WRK-CPF(10:1) TO WRK-CPF-DV1.
+               MOVE WRK-CPF(11:1) TO WRK-CPF-DV2.
+               MOVE ZEROS TO WRK-SOMA1.
+               PERFORM 0220-SOMAR-DIGITO-1 THRU 0220-SOMAR-DIGITO-1-EXIT
+                   VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 9.
+               DIVIDE WRK-SOMA1 BY 11 GIVING WRK-QTE
+                   REMAINDER WRK-RESTO.
+               IF WRK-RESTO < 2
+                   MOVE 0 TO WRK-CALC-DV1
+               ELSE
+                   COMPUTE WRK-CALC-DV1 = 11 - WRK-RESTO
+               END-IF.
+               MOVE ZEROS TO WRK-SOMA2.
+               PERFORM 0230-SOMAR-DIGITO-2 THRU 0230-SOMAR-DIGITO-2-EXIT
+                   VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 10.
+               DIVIDE WRK-SOMA2 BY 11 GIVING WRK-QTE
+                   REMAINDER WRK-RESTO.
+               IF WRK-RESTO < 2
+                   MOVE 0 TO WRK-CALC-DV2
+               ELSE
+                   COMPUTE WRK-CALC-DV2 = 11 - WRK-RESTO
+               END-IF.
+               IF WRK-CALC-DV1 = WRK-CPF-DV1 AND
+                  WRK-CALC-DV2 = WRK-CPF-DV2
+                   SET CPF-VALIDO TO TRUE
+               ELSE
+                   SET CPF-INVALIDO TO TRUE
+                   MOVE 'DIGITO VERIFICADOR INVALIDO'
+                       TO WRK-CPF-MOTIVO
+               END-IF.
+           0210-VALIDAR-CPF-EXIT.
+               EXIT.
+           0220-SOMAR-DIGITO-1.
+               MOVE WRK-CPF(WRK-IND:1) TO WRK-DIGITO.
+               COMPUTE WRK-PESO = 11 - WRK-IND.
+               COMPUTE WRK-SOMA1 = WRK-SOMA1 + (WRK-DIGITO * WRK-PESO).
+           0220-SOMAR-DIGITO-1-EXIT.
+               EXIT.
+           0230-SOMAR-DIGITO-2.
+               MOVE WRK-CPF(WRK-IND:1) TO WRK-DIGITO.
+               COMPUTE WRK-PESO = 12 - WRK-IND.
+               COMPUTE WRK-SOMA2 = WRK-SOMA2 + (WRK-DIGITO * WRK-PESO).
+           0230-SOMAR-DIGITO-2-EXIT.
+               EXIT.
