@@ -0,0 +1,215 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGCOB14.
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *    OBJETIVO: LER O HISTORICO DE MATRICULA/NOTAS (NOTAHIST),
+      *     GRAVADO POR PROGCOB08/PROGCOB08B/PROGCOB12 A CADA TERMO
+      *     PROCESSADO, E EMITIR UM HISTORICO ESCOLAR PAGINADO POR
+      *     ALUNO -- UMA SECAO POR TERMO CURSADO MAIS A MEDIA GERAL
+      *     ACUMULADA DO ALUNO NO FINAL DA SUA PAGINA
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     CABECALHO/NUMERACAO DE PAGINA PASSARAM A USAR O LAYOUT
+      *     PADRAO COMPARTILHADO CPYCAB (EMPRESA/TITULO/DATA/PAGINA)
+      *     EM VEZ DE MONTAR O CABECALHO SO COM CAMPOS PROPRIOS
+      ******************************
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT NOTAHIST-IN ASSIGN TO NOTAHIST
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RELATORIO-HISTORICO ASSIGN TO HISTRPT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CONTROLE-LOTE ASSIGN TO CTLSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  NOTAHIST-IN.
+           01  REG-HIST-IN PIC X(100).
+           FD  RELATORIO-HISTORICO.
+           01  LINHA-HISTORICO PIC X(100).
+           FD  CONTROLE-LOTE.
+           01  LINHA-CONTROLE PIC X(100).
+           WORKING-STORAGE SECTION.
+           COPY CPYCTRL.
+           COPY CPYMATRI.
+           COPY CPYCAB.
+           77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+               88 FIM-HISTORICO VALUE 'S'.
+           77 WRK-LINHA-HISTORICO PIC X(100) VALUE SPACES.
+           77 WRK-MATRICULA-ATUAL PIC 9(06) VALUE ZEROS.
+           77 WRK-NOME-ATUAL      PIC X(30) VALUE SPACES.
+           77 WRK-CURSO-ATUAL     PIC X(20) VALUE SPACES.
+           77 WRK-MATRICULA-ED    PIC ZZZZZ9 VALUE ZEROS.
+           77 WRK-NOTA1-ED        PIC Z9 VALUE ZEROS.
+           77 WRK-NOTA2-ED        PIC Z9 VALUE ZEROS.
+           77 WRK-MEDIA-ED        PIC ZZ9,9 VALUE ZEROS.
+           77 WRK-MEDIA-GERAL-ED  PIC ZZ9,9 VALUE ZEROS.
+           77 WRK-MAX-LINHAS-PAG  PIC 9(02) VALUE 10.
+           77 WRK-QTD-LINHAS-PAG  PIC 9(02) VALUE ZEROS.
+           77 WRK-QTD-TERMOS-ALU  PIC 9(03) VALUE ZEROS.
+           77 WRK-SOMA-MEDIAS-ALU PIC 9(05)V9 VALUE ZEROS COMP-3.
+           77 WRK-MEDIA-GERAL-ALU PIC 9(03)V9 VALUE ZEROS COMP-3.
+           77 WRK-TOTAL-ALUNOS    PIC 9(06) VALUE ZEROS.
+           77 WRK-TOTAL-TERMOS    PIC 9(08) VALUE ZEROS.
+           77 WRK-SOMA-NOTAS-LOTE PIC S9(11) VALUE ZEROS
+                                   SIGN IS LEADING SEPARATE.
+           PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR UNTIL FIM-HISTORICO.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+           0100-INICIALIZAR.
+               OPEN INPUT NOTAHIST-IN
+                    OUTPUT RELATORIO-HISTORICO.
+               MOVE 'HISTORICO ESCOLAR' TO CAB-TITULO-RELATORIO.
+               ACCEPT CAB-DATA-EXECUCAO FROM DATE YYYYMMDD.
+               MOVE CAB-DATA-EXECUCAO TO CAB-DATA-EXECUCAO-ED.
+               READ NOTAHIST-IN
+                   AT END SET FIM-HISTORICO TO TRUE
+               END-READ.
+               IF NOT FIM-HISTORICO
+                   MOVE REG-HIST-IN TO WRK-MATRICULA-HIST
+                   PERFORM 0110-INICIAR-ALUNO
+               END-IF.
+      ******************************
+      **** COMECA UMA NOVA SECAO DE HISTORICO (NOVA MATRICULA) --
+      **** PAGINA NOVA, TOTAIS DO ALUNO ZERADOS
+      ******************************
+           0110-INICIAR-ALUNO.
+               MOVE WRK-MTH-MATRICULA TO WRK-MATRICULA-ATUAL.
+               MOVE WRK-MTH-NOME      TO WRK-NOME-ATUAL.
+               MOVE WRK-MTH-CURSO     TO WRK-CURSO-ATUAL.
+               MOVE ZEROS TO WRK-SOMA-MEDIAS-ALU.
+               MOVE ZEROS TO WRK-QTD-TERMOS-ALU.
+               MOVE ZEROS TO WRK-QTD-LINHAS-PAG.
+               ADD 1 TO CAB-PAGINA.
+               ADD 1 TO WRK-TOTAL-ALUNOS.
+               PERFORM 0210-IMPRIMIR-CABECALHO.
+           0200-PROCESSAR.
+               ADD 1 TO WRK-TOTAL-TERMOS.
+               ADD WRK-MTH-NOTA1 WRK-MTH-NOTA2 TO WRK-SOMA-NOTAS-LOTE.
+               IF WRK-MTH-MATRICULA NOT = WRK-MATRICULA-ATUAL
+                   PERFORM 0250-FECHAR-ALUNO
+                   PERFORM 0110-INICIAR-ALUNO
+               END-IF.
+               PERFORM 0220-IMPRIMIR-TERMO.
+               READ NOTAHIST-IN
+                   AT END
+                       PERFORM 0250-FECHAR-ALUNO
+                       SET FIM-HISTORICO TO TRUE
+                   NOT AT END
+                       MOVE REG-HIST-IN TO WRK-MATRICULA-HIST
+               END-READ.
+      ******************************
+      **** IMPRIME O CABECALHO DA PAGINA (NUMERO DE PAGINA, DADOS DO
+      **** ALUNO E TITULOS DAS COLUNAS DE TERMO)
+      ******************************
+           0210-IMPRIMIR-CABECALHO.
+               MOVE CAB-PAGINA TO CAB-PAGINA-ED.
+               MOVE SPACES TO WRK-LINHA-HISTORICO.
+               STRING CAB-EMPRESA            DELIMITED BY SIZE
+                      '  '                   DELIMITED BY SIZE
+                      CAB-TITULO-RELATORIO   DELIMITED BY SIZE
+                      INTO WRK-LINHA-HISTORICO.
+               WRITE LINHA-HISTORICO FROM WRK-LINHA-HISTORICO.
+               MOVE SPACES TO WRK-LINHA-HISTORICO.
+               STRING 'DATA ' DELIMITED BY SIZE
+                      CAB-DATA-EXECUCAO-ED DELIMITED BY SIZE
+                      '     PAGINA ' DELIMITED BY SIZE
+                      CAB-PAGINA-ED        DELIMITED BY SIZE
+                      INTO WRK-LINHA-HISTORICO.
+               WRITE LINHA-HISTORICO FROM WRK-LINHA-HISTORICO.
+               MOVE WRK-MATRICULA-ATUAL TO WRK-MATRICULA-ED.
+               MOVE SPACES TO WRK-LINHA-HISTORICO.
+               STRING 'MATRICULA ' DELIMITED BY SIZE
+                      WRK-MATRICULA-ED DELIMITED BY SIZE
+                      '  '             DELIMITED BY SIZE
+                      WRK-NOME-ATUAL   DELIMITED BY SIZE
+                      INTO WRK-LINHA-HISTORICO.
+               WRITE LINHA-HISTORICO FROM WRK-LINHA-HISTORICO.
+               MOVE SPACES TO WRK-LINHA-HISTORICO.
+               STRING 'CURSO ' DELIMITED BY SIZE
+                      WRK-CURSO-ATUAL DELIMITED BY SIZE
+                      INTO WRK-LINHA-HISTORICO.
+               WRITE LINHA-HISTORICO FROM WRK-LINHA-HISTORICO.
+               MOVE 'TERMO   NOTA1  NOTA2  MEDIA  SITUACAO'
+                   TO LINHA-HISTORICO.
+               WRITE LINHA-HISTORICO.
+      ******************************
+      **** QUEBRA DE PAGINA DENTRO DO MESMO ALUNO, QUANDO O HISTORICO
+      **** TEM MAIS TERMOS DO QUE CABEM EM UMA PAGINA
+      ******************************
+           0215-QUEBRAR-PAGINA.
+               MOVE SPACES TO LINHA-HISTORICO.
+               WRITE LINHA-HISTORICO.
+               ADD 1 TO CAB-PAGINA.
+               PERFORM 0210-IMPRIMIR-CABECALHO.
+               MOVE ZEROS TO WRK-QTD-LINHAS-PAG.
+      ******************************
+      **** IMPRIME A LINHA DE UM TERMO DO ALUNO E ACUMULA A MEDIA
+      **** GERAL DO ALUNO
+      ******************************
+           0220-IMPRIMIR-TERMO.
+               IF WRK-QTD-LINHAS-PAG >= WRK-MAX-LINHAS-PAG
+                   PERFORM 0215-QUEBRAR-PAGINA
+               END-IF.
+               MOVE WRK-MTH-NOTA1 TO WRK-NOTA1-ED.
+               MOVE WRK-MTH-NOTA2 TO WRK-NOTA2-ED.
+               MOVE WRK-MTH-MEDIA TO WRK-MEDIA-ED.
+               MOVE SPACES TO WRK-LINHA-HISTORICO.
+               STRING WRK-MTH-TERMO     DELIMITED BY SIZE
+                      '  '               DELIMITED BY SIZE
+                      WRK-NOTA1-ED       DELIMITED BY SIZE
+                      '     '            DELIMITED BY SIZE
+                      WRK-NOTA2-ED       DELIMITED BY SIZE
+                      '     '            DELIMITED BY SIZE
+                      WRK-MEDIA-ED       DELIMITED BY SIZE
+                      '  '               DELIMITED BY SIZE
+                      WRK-MTH-SITUACAO   DELIMITED BY SIZE
+                      INTO WRK-LINHA-HISTORICO.
+               WRITE LINHA-HISTORICO FROM WRK-LINHA-HISTORICO.
+               ADD 1 TO WRK-QTD-LINHAS-PAG.
+               ADD WRK-MTH-MEDIA TO WRK-SOMA-MEDIAS-ALU.
+               ADD 1 TO WRK-QTD-TERMOS-ALU.
+      ******************************
+      **** FECHA A SECAO DO ALUNO ATUAL, IMPRIMINDO A MEDIA GERAL
+      **** ACUMULADA DE TODOS OS TERMOS JA LIDOS
+      ******************************
+           0250-FECHAR-ALUNO.
+               MOVE ZEROS TO WRK-MEDIA-GERAL-ALU.
+               IF WRK-QTD-TERMOS-ALU > 0
+                   DIVIDE WRK-SOMA-MEDIAS-ALU BY WRK-QTD-TERMOS-ALU
+                       GIVING WRK-MEDIA-GERAL-ALU ROUNDED
+               END-IF.
+               MOVE WRK-MEDIA-GERAL-ALU TO WRK-MEDIA-GERAL-ED.
+               MOVE SPACES TO WRK-LINHA-HISTORICO.
+               STRING 'MEDIA GERAL ACUMULADA: ' DELIMITED BY SIZE
+                      WRK-MEDIA-GERAL-ED         DELIMITED BY SIZE
+                      INTO WRK-LINHA-HISTORICO.
+               WRITE LINHA-HISTORICO FROM WRK-LINHA-HISTORICO.
+           0300-FINALIZAR.
+               DISPLAY '********************'.
+               DISPLAY 'ALUNOS NO HISTORICO: ' WRK-TOTAL-ALUNOS.
+               DISPLAY 'TERMOS PROCESSADOS : ' WRK-TOTAL-TERMOS.
+               CLOSE NOTAHIST-IN RELATORIO-HISTORICO.
+               PERFORM 0900-GRAVAR-CONTROLE.
+      ******************************
+      **** GRAVA O REGISTRO DE CONTROLE DO LOTE NO ARQUIVO
+      **** COMPARTILHADO, PARA CONFERENCIA DE ENTRADA X SAIDA
+      ******************************
+           0900-GRAVAR-CONTROLE.
+               MOVE 'PROGCOB14' TO WRK-CTL-PROGRAMA.
+               MOVE WRK-TOTAL-TERMOS TO WRK-CTL-LIDOS.
+               MOVE WRK-TOTAL-TERMOS TO WRK-CTL-ACEITOS.
+               MOVE ZEROS TO WRK-CTL-REJEITADOS.
+               MOVE WRK-SOMA-NOTAS-LOTE TO WRK-CTL-HASH.
+               ACCEPT WRK-CTL-DATA FROM DATE YYYYMMDD.
+               OPEN EXTEND CONTROLE-LOTE.
+               WRITE LINHA-CONTROLE FROM WRK-CONTROLE-LOTE.
+               CLOSE CONTROLE-LOTE.
