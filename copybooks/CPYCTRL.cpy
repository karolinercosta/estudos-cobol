@@ -0,0 +1,37 @@
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *     LAYOUT DO REGISTRO DE CONTROLE DE LOTE, GRAVADO POR CADA
+      *     PROGRAMA DE PROCESSAMENTO EM LOTE (XXB) NO ARQUIVO
+      *     COMPARTILHADO CTLSUITE AO FINAL DO RUN, PARA CONFERENCIA
+      *     DE QUE O QUE ENTROU BATE COM O QUE SAIU (QTDE LIDA,
+      *     ACEITA, REJEITADA E UM TOTAL DE CONTROLE/HASH DO CAMPO
+      *     NUMERICO CHAVE DO LOTE)
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     GANHOU A DATA DO RUN (WRK-CTL-DATA), NO MESMO FORMATO
+      *     YYYYMMDD JA USADO EM AUDLOG/AUDSUITE, PARA O PAINEL
+      *     SEMANAL (PROGSEM) PODER AGRUPAR OS TOTAIS DE CONTROLE
+      *     POR DIA EM VEZ DE SO POR PROGRAMA
+      *     WRK-CTL-PROGRAMA TAMBEM AUMENTOU DE X(10) PARA X(11) PARA
+      *     CABER O NOME DO PROGRAMA DE LOTE DE CPF (PROG01-CPFB), QUE
+      *     PASSOU A GRAVAR CONTROLE DE LOTE TAMBEM
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     WRK-CTL-HASH GANHOU DUAS CASAS DECIMAIS (DE S9(11) PARA
+      *     S9(11)V99) PARA COMPORTAR HASH DE CONTROLE SOBRE CAMPOS
+      *     DE VALOR EM DINHEIRO (PROGCOB05B, PROGCOB09B) SEM PERDER
+      *     OS CENTAVOS NA GRAVACAO
+      ******************************
+       01 WRK-CONTROLE-LOTE.
+           02 WRK-CTL-PROGRAMA   PIC X(11) VALUE SPACES.
+           02 FILLER             PIC X(01) VALUE SPACES.
+           02 WRK-CTL-LIDOS      PIC 9(08) VALUE ZEROS.
+           02 FILLER             PIC X(02) VALUE SPACES.
+           02 WRK-CTL-ACEITOS    PIC 9(08) VALUE ZEROS.
+           02 FILLER             PIC X(02) VALUE SPACES.
+           02 WRK-CTL-REJEITADOS PIC 9(08) VALUE ZEROS.
+           02 FILLER             PIC X(02) VALUE SPACES.
+           02 WRK-CTL-HASH       PIC S9(11)V99 VALUE ZEROS
+                                  SIGN IS LEADING SEPARATE.
+           02 FILLER             PIC X(02) VALUE SPACES.
+           02 WRK-CTL-DATA       PIC X(08) VALUE SPACES.
