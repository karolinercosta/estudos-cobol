@@ -0,0 +1,378 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGCOB09B.
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *    OBJETIVO: PROCESSAR EM LOTE UM DIA DE PEDIDOS E EMITIR O
+      *     RELATORIO DE FRETE (DETALHE POR PEDIDO + FRETE TOTAL
+      *     ARRECADADO), USANDO A MESMA TABELA EXTERNA DE TARIFAS
+      *     POR UF E FAIXA DE PESO DO PROGCOB09
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     O RELATORIO DE FRETE PASSA A TER UMA VERSAO EM CSV
+      *     OPCIONAL, GRAVADA AO LADO DO RELATORIO IMPRESSO QUANDO O
+      *     PARAMETRO WRK-CSV-EXPORT-ATIVO (PARMSUITE) ESTIVER LIGADO
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     PASSOU A GRAVAR UM PONTO DE RESTART (LAYOUT PADRAO DO
+      *     COPYBOOK CPYCKPT, COMPARTILHADO COM PROG01-CPFB E
+      *     PROGCOB12) APOS CADA PEDIDO PROCESSADO. O ARQUIVO DE
+      *     PEDIDOS NAO TEM UMA CHAVE DE NEGOCIO PROPRIA, ENTAO A
+      *     CHAVE GRAVADA E A QUANTIDADE DE PEDIDOS JA PROCESSADOS
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     PASSOU A GRAVAR UM RESUMO DO RUN (LAYOUT PADRAO DO
+      *     COPYBOOK CPYEOD) NO ARQUIVO COMPARTILHADO EODSUITE, PARA
+      *     ALIMENTAR O RELATORIO CONSOLIDADO DE FIM DE DIA (PROGEOD)
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     O PEDIDO PASSOU A TRAZER TRANSPORTADORA E DIMENSAO DO
+      *     PACOTE; A TARIFA AGORA E PROCURADA POR UF + FAIXA DE PESO
+      *     + TRANSPORTADORA, JA QUE CADA TRANSPORTADORA TEM TARIFA
+      *     PROPRIA NEGOCIADA (MESMA TABELA TABFRETE DO PROGCOB09)
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     WRK-TOTAL-HASH GANHOU DUAS CASAS DECIMAIS (DE S9(11) PARA
+      *     S9(11)V99), MESMO AJUSTE FEITO EM WRK-CTL-HASH (CPYCTRL),
+      *     POIS REG-PED-VALOR TEM CENTAVOS E ESTAVA SENDO TRUNCADO
+      *     AO SOMAR NUM ACUMULADOR SEM CASAS DECIMAIS
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     REG-PED-DIMENSAO, ATE ENTAO SO LIDA E GUARDADA, PASSA A
+      *     PESAR NO FRETE: PEDIDO COM CUBAGEM ACIMA DE 1,00 M3 LEVA
+      *     O ADICIONAL DE CUBAGEM (15% SOBRE O FRETE BASE), MESMA
+      *     REGRA APLICADA NO PROGCOB09
+      ******************************
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT PARAMETROS-IN ASSIGN TO PARMSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-PARM-STATUS.
+               SELECT CHECKPOINT-IO ASSIGN TO CKPT09
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-CKPT-STATUS.
+               SELECT TABELA-FRETE-IN ASSIGN TO TABFRETE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT PEDIDOS-IN ASSIGN TO PEDIN
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RELATORIO-FRETE ASSIGN TO FRETRPT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RELATORIO-FRETE-CSV ASSIGN TO FRETCSV
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CONTROLE-LOTE ASSIGN TO CTLSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RESUMO-EOD ASSIGN TO EODSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  CHECKPOINT-IO.
+           01  REG-CKPT         PIC X(42).
+           FD  PARAMETROS-IN.
+           01  REG-PARM-IN.
+               02 REG-PARM-NOTA-APROVACAO   PIC 9(02).
+               02 REG-PARM-NOTA-RECUP       PIC 9(02).
+               02 REG-PARM-NIVEL-ADMIN      PIC 9(02).
+               02 REG-PARM-NIVEL-SUPERVISOR PIC 9(02).
+               02 REG-PARM-NIVEL-USUARIO    PIC 9(02).
+               02 REG-PARM-NIVEL-CONVIDADO  PIC 9(02).
+               02 REG-PARM-CSV-ATIVO        PIC X(01).
+           FD  TABELA-FRETE-IN.
+           01  REG-FRT-IN.
+               02 REG-FRT-UF     PIC X(02).
+               02 REG-FRT-ATE-KG PIC 9(05)V99.
+               02 REG-FRT-MULT   PIC 9(02)V99.
+               02 REG-FRT-TRANSP PIC X(04).
+           FD  PEDIDOS-IN.
+           01  REG-PEDIDO-IN.
+               02 REG-PED-PRODUTO  PIC X(20).
+               02 REG-PED-VALOR    PIC 9(06)V99.
+               02 REG-PED-PESO     PIC 9(05)V99.
+               02 REG-PED-UF       PIC X(02).
+               02 REG-PED-TRANSP   PIC X(04).
+               02 REG-PED-DIMENSAO PIC 9(03)V99.
+           FD  RELATORIO-FRETE.
+           01  LINHA-FRETE PIC X(100).
+           FD  RELATORIO-FRETE-CSV.
+           01  LINHA-FRETE-CSV PIC X(100).
+           FD  CONTROLE-LOTE.
+           01  LINHA-CONTROLE PIC X(100).
+           FD  RESUMO-EOD.
+           01  LINHA-RESUMO-EOD PIC X(100).
+           WORKING-STORAGE SECTION.
+           COPY CPYPARM.
+           COPY CPYCTRL.
+           COPY CPYCKPT.
+           COPY CPYEOD.
+           77 WRK-PARM-STATUS PIC X(02) VALUE '00'.
+               88 PARM-OK VALUE '00'.
+           77 WRK-CKPT-STATUS PIC X(02) VALUE '00'.
+               88 CKPT-OK VALUE '00'.
+               88 CKPT-NAO-ACHOU VALUE '35'.
+           77 WRK-TEM-CKPT PIC X(01) VALUE 'N'.
+               88 EXISTE-CHECKPOINT VALUE 'S'.
+           77 WRK-QTD-RESTART PIC 9(08) VALUE ZEROS.
+           77 WRK-LINHA-FRETE-CSV PIC X(100) VALUE SPACES.
+           77 WRK-TOTAL-HASH PIC S9(11)V99 VALUE ZEROS.
+           COPY CPYFRT.
+           77 WRK-FIM-TABELA   PIC X(01) VALUE 'N'.
+               88 FIM-TABELA-FRETE VALUE 'S'.
+           77 WRK-FIM-ARQUIVO  PIC X(01) VALUE 'N'.
+               88 FIM-PEDIDOS VALUE 'S'.
+           77 WRK-UF-SITUACAO  PIC X(01) VALUE 'N'.
+               88 UF-ENCONTRADA VALUE 'S'.
+           77 WRK-FRETE         PIC 9(06)V99 VALUE ZEROS COMP-3.
+           77 WRK-FRETE-ED      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-VALOR-ED      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-PESO-ED       PIC ZZZ9,99 VALUE ZEROS.
+           77 WRK-LINHA-FRETE   PIC X(100) VALUE SPACES.
+           77 WRK-TOTAL-PEDIDOS     PIC 9(06) VALUE ZEROS.
+           77 WRK-TOTAL-NAO-ATEND   PIC 9(06) VALUE ZEROS.
+           77 WRK-TOTAL-FRETE       PIC 9(09)V99 VALUE ZEROS COMP-3.
+           77 WRK-TOTAL-FRETE-ED    PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0050-CARREGAR-PARAMETROS.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR UNTIL FIM-PEDIDOS.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+      ******************************
+      **** CARREGA O PARAMETRO DE EXPORTACAO CSV DO ARQUIVO DE
+      **** PARAMETROS, SE O ARQUIVO EXISTIR; DO CONTRARIO MANTEM O
+      **** DEFAULT DO COPYBOOK CPYPARM (CSV DESLIGADO)
+      ******************************
+           0050-CARREGAR-PARAMETROS.
+               OPEN INPUT PARAMETROS-IN.
+               IF PARM-OK
+                   READ PARAMETROS-IN
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE REG-PARM-CSV-ATIVO
+                               TO WRK-PARM-CSV-ATIVO
+                   END-READ
+                   CLOSE PARAMETROS-IN
+               END-IF.
+           0100-INICIALIZAR.
+               PERFORM 0110-CARREGAR-TABELA-FRETE.
+               PERFORM 0105-LER-CHECKPOINT.
+               OPEN INPUT PEDIDOS-IN.
+               IF EXISTE-CHECKPOINT
+                   OPEN EXTEND RELATORIO-FRETE
+               ELSE
+                   OPEN OUTPUT RELATORIO-FRETE
+                   MOVE 'PRODUTO             UF  PESO    VALOR'
+                       TO LINHA-FRETE
+                   MOVE '     FRETE  TRANSP' TO LINHA-FRETE (38:19)
+                   WRITE LINHA-FRETE
+               END-IF.
+               IF WRK-CSV-EXPORT-ATIVO
+                   IF EXISTE-CHECKPOINT
+                       OPEN EXTEND RELATORIO-FRETE-CSV
+                   ELSE
+                       OPEN OUTPUT RELATORIO-FRETE-CSV
+                       MOVE 'PRODUTO,UF,PESO,VALOR,FRETE,TRANSP'
+                           TO LINHA-FRETE-CSV
+                       WRITE LINHA-FRETE-CSV
+                   END-IF
+               END-IF.
+               READ PEDIDOS-IN
+                   AT END SET FIM-PEDIDOS TO TRUE
+               END-READ.
+               IF EXISTE-CHECKPOINT
+                   PERFORM 0106-AVANCAR-PARA-RESTART
+                       UNTIL FIM-PEDIDOS
+                          OR WRK-TOTAL-PEDIDOS >= WRK-QTD-RESTART
+               END-IF.
+      ******************************
+      **** LE O PONTO DE RESTART, SE HOUVER, PARA RETOMAR O LOTE DE
+      **** ONDE PAROU NA EXECUCAO ANTERIOR
+      ******************************
+           0105-LER-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-IO.
+               IF CKPT-OK
+                   READ CHECKPOINT-IO
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE REG-CKPT TO WRK-CHECKPOINT
+                           MOVE WRK-CKPT-QTD-PROCESSADA
+                               TO WRK-QTD-RESTART
+                           SET EXISTE-CHECKPOINT TO TRUE
+                   END-READ
+                   CLOSE CHECKPOINT-IO
+               END-IF.
+           0106-AVANCAR-PARA-RESTART.
+               ADD 1 TO WRK-TOTAL-PEDIDOS.
+               READ PEDIDOS-IN
+                   AT END SET FIM-PEDIDOS TO TRUE
+               END-READ.
+      ******************************
+      **** CARREGA EM MEMORIA A TABELA EXTERNA DE TARIFAS DE FRETE
+      ******************************
+           0110-CARREGAR-TABELA-FRETE.
+               OPEN INPUT TABELA-FRETE-IN.
+               READ TABELA-FRETE-IN
+                   AT END SET FIM-TABELA-FRETE TO TRUE
+               END-READ.
+               PERFORM 0111-LER-TABELA-FRETE
+                   UNTIL FIM-TABELA-FRETE OR WRK-QTD-FRT >= 500.
+               CLOSE TABELA-FRETE-IN.
+           0111-LER-TABELA-FRETE.
+               ADD 1 TO WRK-QTD-FRT.
+               MOVE REG-FRT-UF     TO TAB-FRT-UF (WRK-QTD-FRT).
+               MOVE REG-FRT-ATE-KG TO TAB-FRT-ATE-KG (WRK-QTD-FRT).
+               MOVE REG-FRT-MULT   TO TAB-FRT-MULT (WRK-QTD-FRT).
+               MOVE REG-FRT-TRANSP TO TAB-FRT-TRANSP (WRK-QTD-FRT).
+               READ TABELA-FRETE-IN
+                   AT END SET FIM-TABELA-FRETE TO TRUE
+               END-READ.
+           0200-PROCESSAR.
+               ADD 1 TO WRK-TOTAL-PEDIDOS.
+               ADD REG-PED-VALOR TO WRK-TOTAL-HASH.
+               PERFORM 0210-CALCULAR-FRETE.
+               IF UF-ENCONTRADA
+                   ADD WRK-FRETE TO WRK-TOTAL-FRETE
+               ELSE
+                   ADD 1 TO WRK-TOTAL-NAO-ATEND
+               END-IF.
+               PERFORM 0220-IMPRIMIR-LINHA.
+               PERFORM 0245-GRAVAR-CHECKPOINT.
+               READ PEDIDOS-IN
+                   AT END SET FIM-PEDIDOS TO TRUE
+               END-READ.
+      ******************************
+      **** PROCURA NA TABELA A PRIMEIRA FAIXA DE PESO DA UF QUE
+      **** COMPORTE O PESO DO PEDIDO
+      ******************************
+           0210-CALCULAR-FRETE.
+               MOVE 'N' TO WRK-UF-SITUACAO.
+               MOVE ZEROS TO WRK-FRETE.
+               IF WRK-QTD-FRT > 0
+                   SET TAB-FRT-IDX TO 1
+                   SEARCH TAB-FRT
+                       AT END CONTINUE
+                       WHEN TAB-FRT-UF (TAB-FRT-IDX) = REG-PED-UF
+                           AND REG-PED-PESO NOT >
+                               TAB-FRT-ATE-KG (TAB-FRT-IDX)
+                           AND TAB-FRT-TRANSP (TAB-FRT-IDX)
+                               = REG-PED-TRANSP
+                           SET UF-ENCONTRADA TO TRUE
+                           COMPUTE WRK-FRETE = REG-PED-VALOR *
+                               TAB-FRT-MULT (TAB-FRT-IDX)
+                   END-SEARCH
+               END-IF.
+      ********ADICIONAL DE CUBAGEM - PACOTE ACIMA DE 1 M3 PAGA 15% A
+      ********MAIS SOBRE O FRETE BASE, MESMA REGRA DO PROGCOB09
+               IF UF-ENCONTRADA AND REG-PED-DIMENSAO > 1,00
+                   COMPUTE WRK-FRETE = WRK-FRETE * 1,15
+               END-IF.
+           0220-IMPRIMIR-LINHA.
+               MOVE REG-PED-VALOR TO WRK-VALOR-ED.
+               MOVE REG-PED-PESO  TO WRK-PESO-ED.
+               MOVE SPACES TO WRK-LINHA-FRETE.
+               IF UF-ENCONTRADA
+                   MOVE WRK-FRETE TO WRK-FRETE-ED
+                   STRING REG-PED-PRODUTO DELIMITED BY SIZE
+                          '  ' DELIMITED BY SIZE
+                          REG-PED-UF       DELIMITED BY SIZE
+                          '  ' DELIMITED BY SIZE
+                          WRK-PESO-ED      DELIMITED BY SIZE
+                          '  ' DELIMITED BY SIZE
+                          WRK-VALOR-ED     DELIMITED BY SIZE
+                          '  ' DELIMITED BY SIZE
+                          WRK-FRETE-ED     DELIMITED BY SIZE
+                          '  ' DELIMITED BY SIZE
+                          REG-PED-TRANSP   DELIMITED BY SIZE
+                          INTO WRK-LINHA-FRETE
+               ELSE
+                   STRING REG-PED-PRODUTO DELIMITED BY SIZE
+                          '  ' DELIMITED BY SIZE
+                          REG-PED-UF       DELIMITED BY SIZE
+                          '  *** SEM ENTREGA PARA UF/PESO ***'
+                              DELIMITED BY SIZE
+                          '  ' DELIMITED BY SIZE
+                          REG-PED-TRANSP   DELIMITED BY SIZE
+                          INTO WRK-LINHA-FRETE
+               END-IF.
+               WRITE LINHA-FRETE FROM WRK-LINHA-FRETE.
+               IF WRK-CSV-EXPORT-ATIVO
+                   PERFORM 0240-GRAVAR-LINHA-CSV
+               END-IF.
+      ******************************
+      **** MONTA E GRAVA A LINHA CSV DO PEDIDO
+      ******************************
+           0240-GRAVAR-LINHA-CSV.
+               MOVE SPACES TO WRK-LINHA-FRETE-CSV.
+               IF UF-ENCONTRADA
+                   STRING REG-PED-PRODUTO DELIMITED BY SIZE
+                          ','             DELIMITED BY SIZE
+                          REG-PED-UF      DELIMITED BY SIZE
+                          ','             DELIMITED BY SIZE
+                          WRK-PESO-ED     DELIMITED BY SIZE
+                          ','             DELIMITED BY SIZE
+                          WRK-VALOR-ED    DELIMITED BY SIZE
+                          ','             DELIMITED BY SIZE
+                          WRK-FRETE-ED    DELIMITED BY SIZE
+                          ','             DELIMITED BY SIZE
+                          REG-PED-TRANSP  DELIMITED BY SIZE
+                          INTO WRK-LINHA-FRETE-CSV
+               ELSE
+                   STRING REG-PED-PRODUTO DELIMITED BY SIZE
+                          ','             DELIMITED BY SIZE
+                          REG-PED-UF      DELIMITED BY SIZE
+                          ',SEM ENTREGA PARA UF/PESO'
+                              DELIMITED BY SIZE
+                          ','             DELIMITED BY SIZE
+                          REG-PED-TRANSP  DELIMITED BY SIZE
+                          INTO WRK-LINHA-FRETE-CSV
+               END-IF.
+               WRITE LINHA-FRETE-CSV FROM WRK-LINHA-FRETE-CSV.
+      ******************************
+      **** GRAVA O PONTO DE RESTART APOS CADA PEDIDO PROCESSADO
+      ******************************
+           0245-GRAVAR-CHECKPOINT.
+               MOVE 'PROGCOB09B' TO WRK-CKPT-PROGRAMA.
+               MOVE WRK-TOTAL-PEDIDOS TO WRK-CKPT-ULTIMA-CHAVE.
+               MOVE WRK-TOTAL-PEDIDOS TO WRK-CKPT-QTD-PROCESSADA.
+               OPEN OUTPUT CHECKPOINT-IO.
+               MOVE WRK-CHECKPOINT TO REG-CKPT.
+               WRITE REG-CKPT.
+               CLOSE CHECKPOINT-IO.
+           0300-FINALIZAR.
+               MOVE WRK-TOTAL-FRETE TO WRK-TOTAL-FRETE-ED.
+               DISPLAY '********************'.
+               DISPLAY 'PEDIDOS PROCESSADOS  : ' WRK-TOTAL-PEDIDOS.
+               DISPLAY 'PEDIDOS NAO ATENDIDOS: ' WRK-TOTAL-NAO-ATEND.
+               DISPLAY 'FRETE TOTAL ARRECAD. : ' WRK-TOTAL-FRETE-ED.
+               CLOSE PEDIDOS-IN RELATORIO-FRETE.
+               IF WRK-CSV-EXPORT-ATIVO
+                   CLOSE RELATORIO-FRETE-CSV
+               END-IF.
+               PERFORM 0900-GRAVAR-CONTROLE.
+      ******************************
+      **** GRAVA O REGISTRO DE CONTROLE DO LOTE NO ARQUIVO
+      **** COMPARTILHADO, PARA CONFERENCIA DE ENTRADA X SAIDA
+      ******************************
+           0900-GRAVAR-CONTROLE.
+               MOVE 'PROGCOB09B' TO WRK-CTL-PROGRAMA.
+               MOVE WRK-TOTAL-PEDIDOS TO WRK-CTL-LIDOS.
+               COMPUTE WRK-CTL-ACEITOS =
+                   WRK-TOTAL-PEDIDOS - WRK-TOTAL-NAO-ATEND.
+               MOVE WRK-TOTAL-NAO-ATEND TO WRK-CTL-REJEITADOS.
+               MOVE WRK-TOTAL-HASH TO WRK-CTL-HASH.
+               ACCEPT WRK-CTL-DATA FROM DATE YYYYMMDD.
+               OPEN EXTEND CONTROLE-LOTE.
+               WRITE LINHA-CONTROLE FROM WRK-CONTROLE-LOTE.
+               CLOSE CONTROLE-LOTE.
+               PERFORM 0910-GRAVAR-RESUMO-EOD.
+      ******************************
+      **** GRAVA O RESUMO DO RUN NO ARQUIVO COMPARTILHADO DE FIM DE
+      **** DIA, PARA O RELATORIO CONSOLIDADO (PROGEOD)
+      ******************************
+           0910-GRAVAR-RESUMO-EOD.
+               MOVE 'PROGCOB09B'        TO WRK-EOD-PROGRAMA.
+               MOVE 'PEDIDOS PROCESS.'  TO WRK-EOD-ROTULO-1.
+               MOVE WRK-TOTAL-PEDIDOS   TO WRK-EOD-VALOR-1.
+               MOVE 'FRETE ARRECADADO'  TO WRK-EOD-ROTULO-2.
+               MOVE WRK-TOTAL-FRETE     TO WRK-EOD-VALOR-2.
+               OPEN EXTEND RESUMO-EOD.
+               WRITE LINHA-RESUMO-EOD FROM WRK-RESUMO-EOD.
+               CLOSE RESUMO-EOD.
