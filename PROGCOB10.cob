@@ -1,4 +1,3 @@
-
           IDENTIFICATION DIVISION.
            PROGRAM-ID. PROGCOB10.
       ******************************
@@ -7,35 +6,188 @@
       *    OBJETIVO: RECEBER USUARIO E NIVEL
       *    USO DE VARIAVEL NIVEL 88 (TIPO LOGICA)
       *    DATA= 27/08/21
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     CONSULTA AGORA E FEITA NO CADASTRO MESTRE DE USUARIOS
+      *     (USRMST), EM VEZ DE CONFIAR NO NIVEL DIGITADO NO CONSOLE,
+      *     COM REGISTRO DE TRILHA DE AUDITORIA (AUDLOG) E NIVEIS
+      *     ADICIONAIS DE SUPERVISOR E CONVIDADO
+      *     OS CODIGOS DE NIVEL AGORA PODEM VIR DO ARQUIVO DE
+      *     PARAMETROS (PARMSUITE) EM VEZ DE FICAREM FIXOS NO FONTE
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     ACRESCENTADO UM PASSO DE SENHA ANTES DA CHECAGEM DE
+      *     NIVEL -- O USUARIO SO PASSA PELA LOGICA ADM/SUPERVISOR/
+      *     USUARIO SE A SENHA DIGITADA BATER COM A SENHA CADASTRADA
+      *     NO MESTRE (USRMST); SENHA ERRADA BARRA O ACESSO DIRETO,
+      *     SEM CHEGAR A OLHAR O NIVEL
       ******************************
            ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT USUARIOS-MASTER ASSIGN TO USRMST
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS REG-USR-ID
+                   FILE STATUS IS WRK-USRMST-STATUS.
+               SELECT AUDITORIA-LOG ASSIGN TO AUDLOG
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT PARAMETROS-IN ASSIGN TO PARMSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-PARM-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  USUARIOS-MASTER.
+           01  REG-USUARIO.
+               02 REG-USR-ID     PIC X(10).
+               02 REG-USR-NOME   PIC X(30).
+               02 REG-USR-NIVEL  PIC 9(02).
+               02 REG-USR-STATUS PIC X(01).
+                   88 USR-ATIVO   VALUE 'A'.
+                   88 USR-INATIVO VALUE 'I'.
+               02 REG-USR-SENHA  PIC X(08).
+           FD  AUDITORIA-LOG.
+           01  LINHA-AUDITORIA PIC X(100).
+           FD  PARAMETROS-IN.
+           01  REG-PARM-IN.
+               02 REG-PARM-NOTA-APROVACAO   PIC 9(02).
+               02 REG-PARM-NOTA-RECUP       PIC 9(02).
+               02 REG-PARM-NIVEL-ADMIN      PIC 9(02).
+               02 REG-PARM-NIVEL-SUPERVISOR PIC 9(02).
+               02 REG-PARM-NIVEL-USUARIO    PIC 9(02).
+               02 REG-PARM-NIVEL-CONVIDADO  PIC 9(02).
            WORKING-STORAGE SECTION.
-           77 WRK-USUARIO PIC X(20) VALUE SPACES.
-           77 WRK-NIVEL  PIC 9(02) VALUE ZEROS.
-               88 ADM  VALUE 01.
-               88 USUARIO VALUE 02.
-
+           77 WRK-USRMST-STATUS PIC X(02) VALUE '00'.
+               88 USRMST-OK      VALUE '00'.
+               88 USRMST-NAO-ACHOU VALUE '23'.
+           77 WRK-PARM-STATUS PIC X(02) VALUE '00'.
+               88 PARM-OK VALUE '00'.
+           77 WRK-USUARIO PIC X(10) VALUE SPACES.
+           77 WRK-NIVEL   PIC 9(02) VALUE ZEROS.
+           77 WRK-SENHA             PIC X(08) VALUE SPACES.
+           77 WRK-USR-SENHA-CADAST  PIC X(08) VALUE SPACES.
+           77 WRK-SENHA-SITUACAO    PIC X(01) VALUE 'N'.
+               88 SENHA-VALIDA   VALUE 'S'.
+               88 SENHA-INVALIDA VALUE 'N'.
+           COPY CPYPARM.
+           77 WRK-USUARIO-SITUACAO PIC X(01) VALUE 'N'.
+               88 ACESSO-CONCEDIDO VALUE 'S'.
+               88 ACESSO-NEGADO    VALUE 'N'.
+           77 WRK-MENSAGEM      PIC X(30) VALUE SPACES.
+           77 WRK-DATA-HORA     PIC X(14) VALUE SPACES.
+           77 WRK-LINHA-AUDIT   PIC X(100) VALUE SPACES.
            PROCEDURE DIVISION.
-
-      **************RECEBE OS DADOS
-               DISPLAY 'ENTRE COM O USUARIO'.
-               ACCEPT WRK-USUARIO.
-               DISPLAY 'ENTRE COM O USUARIO'.
-               ACCEPT WRK-NIVEL.
-
-      ***************VALIDACAO
-               IF ADM
-                   DISPLAY 'NIVEL- ADMINISTRADOR'
+           0000-PRINCIPAL.
+               PERFORM 0050-CARREGAR-PARAMETROS.
+               PERFORM 0100-RECEBER-DADOS.
+               PERFORM 0200-CONSULTAR-USUARIO.
+               PERFORM 0250-VALIDAR-SENHA.
+               IF SENHA-VALIDA
+                   PERFORM 0300-VALIDAR-NIVEL
                ELSE
-                   IF USUARIO
-                       DISPLAY 'NIVEL- USUARIO COMUM'
-               ELSE
-                   DISPLAY 'USUARIO BARRADO :('
+                   MOVE 'SENHA INVALIDA :(' TO WRK-MENSAGEM
+                   SET ACESSO-NEGADO TO TRUE
                END-IF.
-
-
+               DISPLAY WRK-MENSAGEM.
+               PERFORM 0400-REGISTRAR-AUDITORIA.
                STOP RUN.
+      ******************************
+      **** CARREGA OS CODIGOS DE NIVEL DO ARQUIVO DE PARAMETROS, SE
+      **** O ARQUIVO EXISTIR; DO CONTRARIO MANTEM O DEFAULT DO
+      **** COPYBOOK CPYPARM
+      ******************************
+           0050-CARREGAR-PARAMETROS.
+               OPEN INPUT PARAMETROS-IN.
+               IF PARM-OK
+                   READ PARAMETROS-IN
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE REG-PARM-NIVEL-ADMIN
+                               TO WRK-PARM-NIVEL-ADMIN
+                           MOVE REG-PARM-NIVEL-SUPERVISOR
+                               TO WRK-PARM-NIVEL-SUPERVISOR
+                           MOVE REG-PARM-NIVEL-USUARIO
+                               TO WRK-PARM-NIVEL-USUARIO
+                           MOVE REG-PARM-NIVEL-CONVIDADO
+                               TO WRK-PARM-NIVEL-CONVIDADO
+                   END-READ
+                   CLOSE PARAMETROS-IN
+               END-IF.
+           0100-RECEBER-DADOS.
+               DISPLAY 'ENTRE COM O ID DO USUARIO'.
+               ACCEPT WRK-USUARIO FROM CONSOLE.
+               DISPLAY 'ENTRE COM A SENHA'.
+               ACCEPT WRK-SENHA FROM CONSOLE.
+      ******************************
+      **** BUSCA O USUARIO NO CADASTRO MESTRE PELA CHAVE (ID)
+      ******************************
+           0200-CONSULTAR-USUARIO.
+               OPEN INPUT USUARIOS-MASTER.
+               MOVE WRK-USUARIO TO REG-USR-ID.
+               READ USUARIOS-MASTER
+                   INVALID KEY CONTINUE
+               END-READ.
+               IF USRMST-OK AND USR-ATIVO
+                   MOVE REG-USR-NIVEL  TO WRK-NIVEL
+                   MOVE REG-USR-SENHA  TO WRK-USR-SENHA-CADAST
+               ELSE
+                   MOVE ZEROS  TO WRK-NIVEL
+                   MOVE SPACES TO WRK-USR-SENHA-CADAST
+               END-IF.
+               CLOSE USUARIOS-MASTER.
+      ******************************
+      **** CONFERE A SENHA DIGITADA CONTRA A SENHA CADASTRADA NO
+      **** MESTRE -- SO PASSA PARA A CHECAGEM DE NIVEL SE BATER
+      ******************************
+           0250-VALIDAR-SENHA.
+               IF WRK-SENHA = WRK-USR-SENHA-CADAST
+                   SET SENHA-VALIDA TO TRUE
+               ELSE
+                   SET SENHA-INVALIDA TO TRUE
+               END-IF.
+      ******************************
+      **** CLASSIFICA O NIVEL DE ACESSO DO USUARIO ENCONTRADO
+      ******************************
+           0300-VALIDAR-NIVEL.
+               SET ACESSO-CONCEDIDO TO TRUE.
+               EVALUATE TRUE
+                   WHEN WRK-NIVEL = WRK-PARM-NIVEL-ADMIN
+                       MOVE 'NIVEL- ADMINISTRADOR' TO WRK-MENSAGEM
+                   WHEN WRK-NIVEL = WRK-PARM-NIVEL-SUPERVISOR
+                       MOVE 'NIVEL- SUPERVISOR'     TO WRK-MENSAGEM
+                   WHEN WRK-NIVEL = WRK-PARM-NIVEL-USUARIO
+                       MOVE 'NIVEL- USUARIO COMUM'  TO WRK-MENSAGEM
+                   WHEN WRK-NIVEL = WRK-PARM-NIVEL-CONVIDADO
+                       MOVE 'NIVEL- CONVIDADO (SO LEITURA)'
+                           TO WRK-MENSAGEM
+                   WHEN OTHER
+                       MOVE 'USUARIO BARRADO :('     TO WRK-MENSAGEM
+                       SET ACESSO-NEGADO TO TRUE
+               END-EVALUATE.
+      ******************************
+      **** GRAVA A TENTATIVA DE ACESSO NA TRILHA DE AUDITORIA
+      ******************************
+           0400-REGISTRAR-AUDITORIA.
+               ACCEPT WRK-DATA-HORA FROM DATE YYYYMMDD.
+               MOVE SPACES TO WRK-LINHA-AUDIT.
+               IF ACESSO-CONCEDIDO
+                   STRING WRK-USUARIO   DELIMITED BY SIZE
+                          '  ' DELIMITED BY SIZE
+                          WRK-DATA-HORA DELIMITED BY SIZE
+                          '  NIVEL=' DELIMITED BY SIZE
+                          WRK-NIVEL   DELIMITED BY SIZE
+                          '  CONCEDIDO' DELIMITED BY SIZE
+                          INTO WRK-LINHA-AUDIT
+               ELSE
+                   STRING WRK-USUARIO   DELIMITED BY SIZE
+                          '  ' DELIMITED BY SIZE
+                          WRK-DATA-HORA DELIMITED BY SIZE
+                          '  NIVEL=' DELIMITED BY SIZE
+                          WRK-NIVEL   DELIMITED BY SIZE
+                          '  NEGADO'   DELIMITED BY SIZE
+                          INTO WRK-LINHA-AUDIT
+               END-IF.
+               OPEN EXTEND AUDITORIA-LOG.
+               WRITE LINHA-AUDITORIA FROM WRK-LINHA-AUDIT.
+               CLOSE AUDITORIA-LOG.
