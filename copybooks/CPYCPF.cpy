@@ -0,0 +1,8 @@
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTOHOR= KAROLINE
+      *     LAYOUT PADRAO DE CPF EDITADO (999.999.999-99)
+      *     COMPARTILHADO POR TODOS OS PROGRAMAS QUE IMPRIMEM CPF
+      *    DATA= 09/08/26
+      ******************************
+       77 WRK-CPF-ED PIC ZZZ.ZZZ.ZZZ/ZZ VALUE ZEROS.
