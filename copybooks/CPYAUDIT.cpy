@@ -0,0 +1,23 @@
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *     LAYOUT DA TRILHA DE AUDITORIA COMPARTILHADA POR TODA A
+      *     SUITE PROGCOBXX (ARQUIVO AUDSUITE), PARA REGISTRAR QUE UM
+      *     PROGRAMA RODOU, COM QUE ENTRADA PRINCIPAL E COM QUE
+      *     RESULTADO, SEM DEPENDER DO OPERADOR GUARDAR PRINT DE TELA.
+      *     CADA PROGRAMA CONSUMIDOR PREENCHE WRK-AUD-PROGRAMA,
+      *     WRK-AUD-DATA-HORA, WRK-AUD-ENTRADA E WRK-AUD-RESULTADO E
+      *     GRAVA (OPEN EXTEND) NO FIM DO PROPRIO RUN. O ARQUIVO
+      *     ESPECIFICO DE AUDITORIA DE ACESSO DO PROGCOB10 (AUDLOG)
+      *     CONTINUA SEPARADO, POIS JA GUARDA DETALHE PROPRIO (NIVEL,
+      *     CONCEDIDO/NEGADO) QUE ESTE LAYOUT GENERICO NAO COBRE
+      *    DATA= 09/08/26
+      ******************************
+       01 WRK-AUDITORIA-SUITE.
+           02 WRK-AUD-PROGRAMA  PIC X(10) VALUE SPACES.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 WRK-AUD-DATA-HORA PIC X(14) VALUE SPACES.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 WRK-AUD-ENTRADA   PIC X(40) VALUE SPACES.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 WRK-AUD-RESULTADO PIC X(30) VALUE SPACES.
