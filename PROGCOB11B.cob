@@ -0,0 +1,258 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGCOB11B.
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *    OBJETIVO: PROCESSAR EM LOTE UM ARQUIVO DE MEDIDAS (FORMA +
+      *     DIMENSOES + MATERIAL DESEJADO), CALCULANDO AREA/PERIMETRO
+      *     OU VOLUME DE CADA REGISTRO E A ESTIMATIVA DE CUSTO DE
+      *     MATERIAL, DA MESMA FORMA QUE O PROGCOB11 FAZ UM DE CADA VEZ
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     A TABELA DE PRECO DE MATERIAL DEIXOU DE SER UMA TABELA
+      *     LITERAL EM MEMORIA E PASSOU A CONSULTAR O MESMO CADASTRO
+      *     MESTRE INDEXADO (MATMST) QUE O PROGCOB11 JA USA, PARA NAO
+      *     DIVERGIR DO PROGCOB11 QUANDO UM PRECO DE MATERIAL MUDAR
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     0220-IMPRIMIR-LINHA SO CHAMA 0230-ESTIMAR-CUSTO-MATERIAL
+      *     QUANDO A FORMA NAO E CAIXA (CAIXA NAO USA MATERIAL, SO
+      *     VOLUME); ANTES A CHAMADA ERA INCONDICIONAL E TODO REGISTRO
+      *     DE CAIXA IMPRIMIA 'SEM MATERIAL CADASTRADO' MESMO SEM A
+      *     BUSCA TER SIDO TENTADA, O QUE NAO FAZIA SENTIDO PARA QUEM
+      *     LIA O RELATORIO
+      ******************************
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MEDIDAS-IN ASSIGN TO MEDIN
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RELATORIO-MEDIDAS ASSIGN TO MEDRPT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CONTROLE-LOTE ASSIGN TO CTLSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT MATERIAL-MASTER ASSIGN TO MATMST
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS REG-MAT-CODIGO
+                   FILE STATUS IS WRK-MATMST-STATUS.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  MEDIDAS-IN.
+           01  REG-MEDIDA-IN.
+               02 REG-MED-FORMA       PIC X(01).
+               02 REG-MED-COMPRIMENTO PIC 9(03)V99.
+               02 REG-MED-LARGURA     PIC 9(03)V99.
+               02 REG-MED-ALTURA      PIC 9(03)V99.
+               02 REG-MED-RAIO        PIC 9(03)V99.
+               02 REG-MED-LADO-1      PIC 9(03)V99.
+               02 REG-MED-LADO-2      PIC 9(03)V99.
+               02 REG-MED-LADO-3      PIC 9(03)V99.
+               02 REG-MED-MATERIAL    PIC X(01).
+           FD  RELATORIO-MEDIDAS.
+           01  LINHA-MEDIDA PIC X(100).
+           FD  CONTROLE-LOTE.
+           01  LINHA-CONTROLE PIC X(100).
+           FD  MATERIAL-MASTER.
+           01  REG-MATERIAL.
+               02 REG-MAT-CODIGO PIC X(01).
+               02 REG-MAT-NOME   PIC X(14).
+               02 REG-MAT-PRECO  PIC 9(03)V99.
+           WORKING-STORAGE SECTION.
+           COPY CPYCTRL.
+           77 WRK-TOTAL-HASH PIC S9(11) VALUE ZEROS.
+           77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+               88 FIM-MEDIDAS VALUE 'S'.
+           77 WRK-PI           PIC 9(01)V99999 VALUE 3,14159 COMP-3.
+           77 WRK-AREA         PIC 9(07)V99 VALUE ZEROS COMP-3.
+           77 WRK-AREA-ED      PIC ZZZZ9,99 VALUE ZEROS.
+           77 WRK-PERIMETRO    PIC 9(07)V99 VALUE ZEROS COMP-3.
+           77 WRK-PERIMETRO-ED PIC ZZZZ9,99 VALUE ZEROS.
+           77 WRK-VOLUME       PIC 9(09)V99 VALUE ZEROS COMP-3.
+           77 WRK-VOLUME-ED    PIC ZZZZZZ9,99 VALUE ZEROS.
+           77 WRK-DADOS-OK     PIC X(01) VALUE 'N'.
+               88 DADOS-VALIDOS VALUE 'S'.
+           77 WRK-FORMA PIC X(01) VALUE SPACES.
+               88 FORMA-RETANGULO VALUE '1'.
+               88 FORMA-TRIANGULO VALUE '2'.
+               88 FORMA-CIRCULO   VALUE '3'.
+               88 FORMA-CAIXA     VALUE '4'.
+           77 WRK-MATMST-STATUS PIC X(02) VALUE '00'.
+               88 MATMST-OK        VALUE '00'.
+               88 MATMST-NAO-ACHOU VALUE '23'.
+           77 WRK-MAT-NOME      PIC X(14) VALUE SPACES.
+           77 WRK-MAT-PRECO     PIC 9(03)V99 VALUE ZEROS COMP-3.
+           77 WRK-MAT-SITUACAO  PIC X(01) VALUE 'N'.
+               88 MATERIAL-ENCONTRADO VALUE 'S'.
+           77 WRK-CUSTO-ED      PIC ZZZZ9,99 VALUE ZEROS.
+           77 WRK-LINHA-MEDIDA  PIC X(100) VALUE SPACES.
+           77 WRK-RESULTADO-ED  PIC ZZZZZZ9,99 VALUE ZEROS.
+           77 WRK-TOTAL-MEDIDAS PIC 9(06) VALUE ZEROS.
+           77 WRK-TOTAL-INVALIDAS PIC 9(06) VALUE ZEROS.
+           PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR UNTIL FIM-MEDIDAS.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+           0100-INICIALIZAR.
+               OPEN INPUT MEDIDAS-IN
+                    OUTPUT RELATORIO-MEDIDAS.
+               MOVE 'FORMA  RESULTADO           MATERIAL   CUSTO'
+                   TO LINHA-MEDIDA.
+               WRITE LINHA-MEDIDA.
+               READ MEDIDAS-IN
+                   AT END SET FIM-MEDIDAS TO TRUE
+               END-READ.
+           0200-PROCESSAR.
+               ADD 1 TO WRK-TOTAL-MEDIDAS.
+               ADD WRK-TOTAL-MEDIDAS TO WRK-TOTAL-HASH.
+               MOVE REG-MED-FORMA TO WRK-FORMA.
+               PERFORM 0210-CALCULAR.
+               IF NOT DADOS-VALIDOS
+                   ADD 1 TO WRK-TOTAL-INVALIDAS
+               END-IF.
+               PERFORM 0220-IMPRIMIR-LINHA.
+               READ MEDIDAS-IN
+                   AT END SET FIM-MEDIDAS TO TRUE
+               END-READ.
+      ******************************
+      **** DESVIA PARA O CALCULO DA FORMA DO REGISTRO LIDO
+      ******************************
+           0210-CALCULAR.
+               MOVE 'N' TO WRK-DADOS-OK.
+               EVALUATE TRUE
+                   WHEN FORMA-RETANGULO
+                       PERFORM 0211-CALC-RETANGULO
+                   WHEN FORMA-TRIANGULO
+                       PERFORM 0212-CALC-TRIANGULO
+                   WHEN FORMA-CIRCULO
+                       PERFORM 0213-CALC-CIRCULO
+                   WHEN FORMA-CAIXA
+                       PERFORM 0214-CALC-CAIXA
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE.
+           0211-CALC-RETANGULO.
+               IF REG-MED-COMPRIMENTO > 0 AND REG-MED-LARGURA > 0
+                   SET DADOS-VALIDOS TO TRUE
+                   COMPUTE WRK-AREA =
+                       REG-MED-COMPRIMENTO * REG-MED-LARGURA
+                   COMPUTE WRK-PERIMETRO =
+                       2 * (REG-MED-COMPRIMENTO + REG-MED-LARGURA)
+               END-IF.
+           0212-CALC-TRIANGULO.
+               IF REG-MED-COMPRIMENTO > 0 AND REG-MED-ALTURA > 0
+                   SET DADOS-VALIDOS TO TRUE
+                   COMPUTE WRK-AREA =
+                       (REG-MED-COMPRIMENTO * REG-MED-ALTURA) / 2
+                   COMPUTE WRK-PERIMETRO =
+                       REG-MED-LADO-1 + REG-MED-LADO-2 + REG-MED-LADO-3
+               END-IF.
+           0213-CALC-CIRCULO.
+               IF REG-MED-RAIO > 0
+                   SET DADOS-VALIDOS TO TRUE
+                   COMPUTE WRK-AREA =
+                       WRK-PI * REG-MED-RAIO * REG-MED-RAIO
+                   COMPUTE WRK-PERIMETRO = 2 * WRK-PI * REG-MED-RAIO
+               END-IF.
+           0214-CALC-CAIXA.
+               IF REG-MED-COMPRIMENTO > 0 AND REG-MED-LARGURA > 0
+                   AND REG-MED-ALTURA > 0
+                   SET DADOS-VALIDOS TO TRUE
+                   COMPUTE WRK-VOLUME = REG-MED-COMPRIMENTO *
+                       REG-MED-LARGURA * REG-MED-ALTURA
+               END-IF.
+      ******************************
+      **** IMPRIME O RESULTADO DO REGISTRO E, QUANDO HOUVER MATERIAL
+      **** INFORMADO, A ESTIMATIVA DE CUSTO SOBRE A AREA CALCULADA
+      ******************************
+           0220-IMPRIMIR-LINHA.
+               MOVE SPACES TO WRK-LINHA-MEDIDA.
+               IF NOT DADOS-VALIDOS
+                   STRING WRK-FORMA DELIMITED BY SIZE
+                          '  DADOS INSUFICIENTES' DELIMITED BY SIZE
+                          INTO WRK-LINHA-MEDIDA
+               ELSE
+                   IF FORMA-CAIXA
+                       MOVE WRK-VOLUME TO WRK-RESULTADO-ED
+                   ELSE
+                       MOVE WRK-AREA TO WRK-RESULTADO-ED
+                   END-IF
+                   IF NOT FORMA-CAIXA
+                       PERFORM 0230-ESTIMAR-CUSTO-MATERIAL
+                   END-IF
+                   IF FORMA-CAIXA
+                       STRING WRK-FORMA DELIMITED BY SIZE
+                              '  ' DELIMITED BY SIZE
+                              WRK-RESULTADO-ED DELIMITED BY SIZE
+                              INTO WRK-LINHA-MEDIDA
+                   ELSE
+                       IF MATERIAL-ENCONTRADO
+                           STRING WRK-FORMA DELIMITED BY SIZE
+                                  '  ' DELIMITED BY SIZE
+                                  WRK-RESULTADO-ED DELIMITED BY SIZE
+                                  '  ' DELIMITED BY SIZE
+                                  WRK-MAT-NOME     DELIMITED BY SIZE
+                                  '  ' DELIMITED BY SIZE
+                                  WRK-CUSTO-ED DELIMITED BY SIZE
+                                  INTO WRK-LINHA-MEDIDA
+                       ELSE
+                           STRING WRK-FORMA DELIMITED BY SIZE
+                                  '  ' DELIMITED BY SIZE
+                                  WRK-RESULTADO-ED DELIMITED BY SIZE
+                                  '  SEM MATERIAL CADASTRADO'
+                                      DELIMITED BY SIZE
+                                  INTO WRK-LINHA-MEDIDA
+                       END-IF
+                   END-IF
+               END-IF.
+               WRITE LINHA-MEDIDA FROM WRK-LINHA-MEDIDA.
+      ******************************
+      **** PROCURA O MATERIAL NO CADASTRO MESTRE E CALCULA O CUSTO
+      **** ESTIMADO SOBRE A AREA CALCULADA (SOMENTE PARA FORMAS COM
+      **** AREA)
+      ******************************
+           0230-ESTIMAR-CUSTO-MATERIAL.
+               MOVE 'N' TO WRK-MAT-SITUACAO.
+               MOVE ZEROS TO WRK-CUSTO-ED.
+               IF NOT FORMA-CAIXA
+                   OPEN INPUT MATERIAL-MASTER
+                   MOVE REG-MED-MATERIAL TO REG-MAT-CODIGO
+                   READ MATERIAL-MASTER
+                       INVALID KEY CONTINUE
+                   END-READ
+                   IF MATMST-OK
+                       SET MATERIAL-ENCONTRADO TO TRUE
+                       MOVE REG-MAT-NOME  TO WRK-MAT-NOME
+                       MOVE REG-MAT-PRECO TO WRK-MAT-PRECO
+                   END-IF
+                   CLOSE MATERIAL-MASTER
+                   IF MATERIAL-ENCONTRADO
+                       COMPUTE WRK-CUSTO-ED ROUNDED =
+                           WRK-AREA * WRK-MAT-PRECO
+                   END-IF
+               END-IF.
+           0300-FINALIZAR.
+               DISPLAY '********************'.
+               DISPLAY 'REGISTROS PROCESSADOS: ' WRK-TOTAL-MEDIDAS.
+               DISPLAY 'REGISTROS INVALIDOS  : ' WRK-TOTAL-INVALIDAS.
+               CLOSE MEDIDAS-IN RELATORIO-MEDIDAS.
+               PERFORM 0900-GRAVAR-CONTROLE.
+      ******************************
+      **** GRAVA O REGISTRO DE CONTROLE DO LOTE NO ARQUIVO
+      **** COMPARTILHADO, PARA CONFERENCIA DE ENTRADA X SAIDA
+      ******************************
+           0900-GRAVAR-CONTROLE.
+               MOVE 'PROGCOB11B' TO WRK-CTL-PROGRAMA.
+               MOVE WRK-TOTAL-MEDIDAS TO WRK-CTL-LIDOS.
+               COMPUTE WRK-CTL-ACEITOS =
+                   WRK-TOTAL-MEDIDAS - WRK-TOTAL-INVALIDAS.
+               MOVE WRK-TOTAL-INVALIDAS TO WRK-CTL-REJEITADOS.
+               MOVE WRK-TOTAL-HASH TO WRK-CTL-HASH.
+               ACCEPT WRK-CTL-DATA FROM DATE YYYYMMDD.
+               OPEN EXTEND CONTROLE-LOTE.
+               WRITE LINHA-CONTROLE FROM WRK-CONTROLE-LOTE.
+               CLOSE CONTROLE-LOTE.
