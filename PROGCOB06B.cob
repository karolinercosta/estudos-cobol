@@ -0,0 +1,151 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGCOB06B.
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *     SALDO CORRENTE (RAZAO) A PARTIR DE UM ARQUIVO DE
+      *     LANCAMENTOS COM SINAL, COM DETECCAO DE ESTOURO E
+      *     TOTAL DE CONTROLE AO FINAL DO LOTE
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     O LIMITE DE ALERTA DE SALDO NEGATIVO DEIXA DE SER FIXO NO
+      *     FONTE E PASSA A VIR DO ARQUIVO DE PARAMETROS (PARMSUITE),
+      *     NO MESMO PADRAO JA USADO PELO PROGCOB08/PROGCOB12 PARA AS
+      *     NOTAS DE CORTE
+      ******************************
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT PARAMETROS-IN ASSIGN TO PARMSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-PARM-STATUS.
+               SELECT LANCTOS-IN ASSIGN TO LANCIN
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RELATORIO-SALDO ASSIGN TO LANCRPT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  PARAMETROS-IN.
+           01  REG-PARM-IN.
+               02 REG-PARM-NOTA-APROVACAO   PIC 9(02).
+               02 REG-PARM-NOTA-RECUP       PIC 9(02).
+               02 REG-PARM-NIVEL-ADMIN      PIC 9(02).
+               02 REG-PARM-NIVEL-SUPERVISOR PIC 9(02).
+               02 REG-PARM-NIVEL-USUARIO    PIC 9(02).
+               02 REG-PARM-NIVEL-CONVIDADO  PIC 9(02).
+               02 REG-PARM-CSV-ATIVO        PIC X(01).
+               02 REG-PARM-LIMITE-ALERTA    PIC S9(07)
+                                             SIGN IS LEADING SEPARATE.
+           FD  LANCTOS-IN.
+           01  REG-LANCTO-IN.
+               02 REG-LANCTO-VALOR PIC S9(07) SIGN IS LEADING SEPARATE.
+           FD  RELATORIO-SALDO.
+           01  LINHA-SALDO PIC X(100).
+           WORKING-STORAGE SECTION.
+           COPY CPYPARM.
+           77 WRK-PARM-STATUS PIC X(02) VALUE '00'.
+               88 PARM-OK VALUE '00'.
+           77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+               88 FIM-LANCTOS VALUE 'S'.
+           77 WRK-NUM1 PIC S9(07) VALUE ZEROS COMP-3.
+           77 WRK-SALDO PIC S9(07) VALUE ZEROS COMP-3.
+           77 WRK-RESUL PIC S9(03) VALUE ZEROS COMP-3.
+           77 WRK-RESUL-ED PIC -ZZ9 VALUE ZEROS.
+           77 WRK-ESTOURO PIC X(01) VALUE 'N'.
+               88 SALDO-ESTOUROU VALUE 'S'.
+           77 WRK-LIMITE-ALERTA PIC S9(07) VALUE -500.
+           77 WRK-ALERTA PIC X(01) VALUE 'N'.
+               88 SALDO-EM-ALERTA VALUE 'S'.
+           77 WRK-LINHA-SALDO PIC X(100) VALUE SPACES.
+           77 WRK-LANCTO-ED PIC -ZZZZZZ9 VALUE ZEROS.
+           77 WRK-SALDO-ED  PIC -ZZZZZZ9 VALUE ZEROS.
+           77 WRK-TOTAL-REGISTROS PIC 9(06) VALUE ZEROS.
+           77 WRK-TOTAL-SOMA      PIC S9(09) VALUE ZEROS COMP-3.
+           77 WRK-TOTAL-SOMA-ED   PIC -ZZZZZZZZ9 VALUE ZEROS.
+           PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0050-CARREGAR-PARAMETROS.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR UNTIL FIM-LANCTOS.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+      ******************************
+      **** CARREGA O LIMITE DE ALERTA DO ARQUIVO DE PARAMETROS, SE
+      **** O ARQUIVO EXISTIR; DO CONTRARIO MANTEM O DEFAULT DO
+      **** COPYBOOK CPYPARM
+      ******************************
+           0050-CARREGAR-PARAMETROS.
+               OPEN INPUT PARAMETROS-IN.
+               IF PARM-OK
+                   READ PARAMETROS-IN
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE REG-PARM-LIMITE-ALERTA
+                               TO WRK-PARM-LIMITE-ALERTA
+                   END-READ
+                   CLOSE PARAMETROS-IN
+               END-IF.
+               MOVE WRK-PARM-LIMITE-ALERTA TO WRK-LIMITE-ALERTA.
+           0100-INICIALIZAR.
+               OPEN INPUT LANCTOS-IN
+                    OUTPUT RELATORIO-SALDO.
+               MOVE 'LANCAMENTO     SALDO          SITUACAO'
+                   TO LINHA-SALDO.
+               WRITE LINHA-SALDO.
+               READ LANCTOS-IN
+                   AT END SET FIM-LANCTOS TO TRUE
+               END-READ.
+           0200-PROCESSAR.
+               ADD 1 TO WRK-TOTAL-REGISTROS.
+               MOVE REG-LANCTO-VALOR TO WRK-NUM1.
+               ADD WRK-NUM1 TO WRK-TOTAL-SOMA.
+               ADD WRK-NUM1 TO WRK-SALDO.
+               MOVE 'N' TO WRK-ESTOURO.
+               MOVE 'N' TO WRK-ALERTA.
+               IF WRK-SALDO > 999 OR WRK-SALDO < -999
+                   SET SALDO-ESTOUROU TO TRUE
+               ELSE
+                   MOVE WRK-SALDO TO WRK-RESUL
+                   MOVE WRK-RESUL TO WRK-RESUL-ED
+               END-IF.
+               IF WRK-SALDO < WRK-LIMITE-ALERTA
+                   SET SALDO-EM-ALERTA TO TRUE
+               END-IF.
+               PERFORM 0210-IMPRIMIR-LINHA.
+               READ LANCTOS-IN
+                   AT END SET FIM-LANCTOS TO TRUE
+               END-READ.
+           0210-IMPRIMIR-LINHA.
+               MOVE WRK-NUM1  TO WRK-LANCTO-ED.
+               MOVE WRK-SALDO TO WRK-SALDO-ED.
+               MOVE SPACES TO WRK-LINHA-SALDO.
+               IF SALDO-ESTOUROU
+                   STRING WRK-LANCTO-ED DELIMITED BY SIZE
+                          '  ' DELIMITED BY SIZE
+                          WRK-SALDO-ED  DELIMITED BY SIZE
+                          '  *** ESTOURO DE CAPACIDADE ***'
+                              DELIMITED BY SIZE
+                          INTO WRK-LINHA-SALDO
+               ELSE
+                   IF SALDO-EM-ALERTA
+                       STRING WRK-LANCTO-ED DELIMITED BY SIZE
+                              '  ' DELIMITED BY SIZE
+                              WRK-SALDO-ED  DELIMITED BY SIZE
+                              '  *** ALERTA SALDO NEGATIVO ***'
+                                  DELIMITED BY SIZE
+                              INTO WRK-LINHA-SALDO
+                   ELSE
+                       STRING WRK-LANCTO-ED DELIMITED BY SIZE
+                              '  ' DELIMITED BY SIZE
+                              WRK-SALDO-ED  DELIMITED BY SIZE
+                              INTO WRK-LINHA-SALDO
+                   END-IF
+               END-IF.
+               WRITE LINHA-SALDO FROM WRK-LINHA-SALDO.
+           0300-FINALIZAR.
+               MOVE WRK-TOTAL-SOMA TO WRK-TOTAL-SOMA-ED.
+               DISPLAY '********************'.
+               DISPLAY 'LANCAMENTOS PROCESSADOS: ' WRK-TOTAL-REGISTROS.
+               DISPLAY 'SOMA DE CONTROLE       : ' WRK-TOTAL-SOMA-ED.
+               DISPLAY 'SALDO FINAL            : ' WRK-SALDO-ED.
+               CLOSE LANCTOS-IN RELATORIO-SALDO.
