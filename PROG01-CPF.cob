@@ -5,21 +5,132 @@
       *    AUTOHOR= KAROLINE
       *     MOSTRAR RECEBER CPF
       *    DATA= 25/08/21
+      *    ALT= 09/08/26 - VALIDACAO DOS DIGITOS VERIFICADORES DO CPF
+      *     GRAVA TRILHA DE AUDITORIA (AUDSUITE) AO FINAL DO RUN
       ******************************
            ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT AUDITORIA-SUITE ASSIGN TO AUDSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
+           FILE SECTION.
+           FD  AUDITORIA-SUITE.
+           01  LINHA-AUDITORIA-SUITE PIC X(100).
            WORKING-STORAGE SECTION.
            77 WRK-CPF PIC X(11) VALUE ZEROS.
-           77 WRK-CPF-ED PIC ZZZ.ZZZ.ZZZ/ZZ VALUE ZEROS.
+           COPY CPYCPF.
+           COPY CPYAUDIT.
+           77 WRK-CPF-SITUACAO PIC X(01) VALUE 'N'.
+               88 CPF-VALIDO VALUE 'S'.
+               88 CPF-INVALIDO VALUE 'N'.
+           77 WRK-IND PIC 9(02) VALUE ZEROS.
+           77 WRK-PESO PIC 9(02) VALUE ZEROS.
+           77 WRK-DIGITO PIC 9(01) VALUE ZEROS.
+           77 WRK-SOMA1 PIC 9(04) VALUE ZEROS.
+           77 WRK-SOMA2 PIC 9(04) VALUE ZEROS.
+           77 WRK-QTE PIC 9(04) VALUE ZEROS.
+           77 WRK-RESTO PIC 9(02) VALUE ZEROS.
+           77 WRK-CPF-DV1 PIC 9(01) VALUE ZEROS.
+           77 WRK-CPF-DV2 PIC 9(01) VALUE ZEROS.
+           77 WRK-CALC-DV1 PIC 9(01) VALUE ZEROS.
+           77 WRK-CALC-DV2 PIC 9(01) VALUE ZEROS.
            PROCEDURE DIVISION.
+           0000-PRINCIPAL.
                DISPLAY 'DIGITE O CPF A SER FORMATADO: '.
                ACCEPT WRK-CPF FROM CONSOLE.
-      **************************MOSTRA DADOS
-               DISPLAY '********************'
-               DISPLAY 'CPF ANTES ' WRK-CPF.
-               MOVE WRK-CPF TO WRK-CPF-ED.
-               DISPLAY 'CPF FORMATADO: ' WRK-CPF-ED.
+               PERFORM 0100-VALIDAR-CPF THRU 0100-VALIDAR-CPF-EXIT.
+               DISPLAY '********************'.
+               IF CPF-VALIDO
+                   MOVE WRK-CPF TO WRK-CPF-ED
+                   DISPLAY 'CPF ANTES ' WRK-CPF
+                   DISPLAY 'CPF FORMATADO: ' WRK-CPF-ED
+               ELSE
+                   DISPLAY 'CPF ANTES ' WRK-CPF
+                   DISPLAY 'CPF INVALIDO'
+               END-IF.
+               PERFORM 0900-REGISTRAR-AUDITORIA.
                STOP RUN.
+      ******************************
+      **** VALIDA OS DOIS DIGITOS VERIFICADORES DO CPF
+      ******************************
+           0100-VALIDAR-CPF.
+               SET CPF-VALIDO TO TRUE.
+               IF WRK-CPF IS NOT NUMERIC
+                   SET CPF-INVALIDO TO TRUE
+                   GO TO 0100-VALIDAR-CPF-EXIT
+               END-IF.
+               IF WRK-CPF = '00000000000' OR '11111111111' OR
+                            '22222222222' OR '33333333333' OR
+                            '44444444444' OR '55555555555' OR
+                            '66666666666' OR '77777777777' OR
+                            '88888888888' OR '99999999999'
+                   SET CPF-INVALIDO TO TRUE
+                   GO TO 0100-VALIDAR-CPF-EXIT
+               END-IF.
+               MOVE WRK-CPF(10:1) TO WRK-CPF-DV1.
+               MOVE WRK-CPF(11:1) TO WRK-CPF-DV2.
+               MOVE ZEROS TO WRK-SOMA1.
+               PERFORM 0110-SOMAR-DIGITO-1 THRU 0110-SOMAR-DIGITO-1-EXIT
+                   VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 9.
+               DIVIDE WRK-SOMA1 BY 11 GIVING WRK-QTE
+                   REMAINDER WRK-RESTO.
+               IF WRK-RESTO < 2
+                   MOVE 0 TO WRK-CALC-DV1
+               ELSE
+                   COMPUTE WRK-CALC-DV1 = 11 - WRK-RESTO
+               END-IF.
+               MOVE ZEROS TO WRK-SOMA2.
+               PERFORM 0120-SOMAR-DIGITO-2 THRU 0120-SOMAR-DIGITO-2-EXIT
+                   VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 10.
+               DIVIDE WRK-SOMA2 BY 11 GIVING WRK-QTE
+                   REMAINDER WRK-RESTO.
+               IF WRK-RESTO < 2
+                   MOVE 0 TO WRK-CALC-DV2
+               ELSE
+                   COMPUTE WRK-CALC-DV2 = 11 - WRK-RESTO
+               END-IF.
+               IF WRK-CALC-DV1 = WRK-CPF-DV1 AND
+                  WRK-CALC-DV2 = WRK-CPF-DV2
+                   SET CPF-VALIDO TO TRUE
+               ELSE
+                   SET CPF-INVALIDO TO TRUE
+               END-IF.
+           0100-VALIDAR-CPF-EXIT.
+               EXIT.
+      ******************************
+      **** SOMATORIO PONDERADO - 1O DIGITO (PESOS 10 A 2)
+      ******************************
+           0110-SOMAR-DIGITO-1.
+               MOVE WRK-CPF(WRK-IND:1) TO WRK-DIGITO.
+               COMPUTE WRK-PESO = 11 - WRK-IND.
+               COMPUTE WRK-SOMA1 = WRK-SOMA1 + (WRK-DIGITO * WRK-PESO).
+           0110-SOMAR-DIGITO-1-EXIT.
+               EXIT.
+      ******************************
+      **** SOMATORIO PONDERADO - 2O DIGITO (PESOS 11 A 2)
+      ******************************
+           0120-SOMAR-DIGITO-2.
+               MOVE WRK-CPF(WRK-IND:1) TO WRK-DIGITO.
+               COMPUTE WRK-PESO = 12 - WRK-IND.
+               COMPUTE WRK-SOMA2 = WRK-SOMA2 + (WRK-DIGITO * WRK-PESO).
+           0120-SOMAR-DIGITO-2-EXIT.
+               EXIT.
+      ******************************
+      **** GRAVA A TRILHA DE AUDITORIA DO RUN NO ARQUIVO COMPARTILHADO
+      ******************************
+           0900-REGISTRAR-AUDITORIA.
+               MOVE 'PROG01-CPF' TO WRK-AUD-PROGRAMA.
+               ACCEPT WRK-AUD-DATA-HORA FROM DATE YYYYMMDD.
+               MOVE WRK-CPF TO WRK-AUD-ENTRADA.
+               IF CPF-VALIDO
+                   MOVE 'CPF VALIDO'   TO WRK-AUD-RESULTADO
+               ELSE
+                   MOVE 'CPF INVALIDO' TO WRK-AUD-RESULTADO
+               END-IF.
+               OPEN EXTEND AUDITORIA-SUITE.
+               WRITE LINHA-AUDITORIA-SUITE FROM WRK-AUDITORIA-SUITE.
+               CLOSE AUDITORIA-SUITE.
