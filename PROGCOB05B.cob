@@ -0,0 +1,177 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGCOB05B.
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTOHOR= KAROLINE
+      *     PROCESSAR EM LOTE OS ITENS DE UMA FATURA (QTDE X VALOR)
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     O ARQUIVO DE ENTRADA PASSA A PODER TRAZER UM REGISTRO
+      *     TRAILER (REG-ITEM-TIPO = 'T') COM O TOTAL DE CONTROLE
+      *     ESPERADO PARA O LOTE; AO ENCONTRAR O TRAILER, O TOTAL JA
+      *     ACUMULADO (MESMO HASH JA GRAVADO NO CTLSUITE) E CONFERIDO
+      *     CONTRA O VALOR ESPERADO, E UM ALERTA E EXIBIDO NA HORA SE
+      *     NAO BATEREM, EM VEZ DE SO APARECER DEPOIS COMO UM TOTAL
+      *     GERAL ERRADO. UM ARQUIVO SEM TRAILER CONTINUA PROCESSANDO
+      *     NORMALMENTE, SEM A CONFERENCIA
+      ******************************
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ITENS-IN ASSIGN TO ITEMIN
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RELATORIO-ITENS ASSIGN TO ITEMRPT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CONTROLE-LOTE ASSIGN TO CTLSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  ITENS-IN.
+           01  REG-ITEM-IN.
+               02 REG-ITEM-QTDE     PIC 9(05).
+               02 REG-ITEM-VALOR    PIC 9(07)V99.
+               02 REG-ITEM-TIPO     PIC X(01).
+                   88 REG-ITEM-TRAILER VALUE 'T'.
+               02 REG-ITEM-HASH-ESP PIC 9(09)V99.
+           FD  RELATORIO-ITENS.
+           01  LINHA-ITEM PIC X(100).
+           FD  CONTROLE-LOTE.
+           01  LINHA-CONTROLE PIC X(100).
+           WORKING-STORAGE SECTION.
+           COPY CPYCTRL.
+           77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+               88 FIM-ITENS VALUE 'S'.
+           77 WRK-QTDE        PIC 9(05) VALUE ZEROS.
+           77 WRK-VALOR-UNIT  PIC 9(07)V99 VALUE ZEROS COMP-3.
+           77 WRK-VALOR-BRUTO PIC 9(09)V99 VALUE ZEROS COMP-3.
+           77 WRK-PERC-DESC   PIC 9(02)V99 VALUE ZEROS COMP-3.
+           77 WRK-VALOR-DESC  PIC 9(09)V99 VALUE ZEROS COMP-3.
+           77 WRK-VALOR-LIQ   PIC 9(09)V99 VALUE ZEROS COMP-3.
+           77 WRK-TOTAL-GERAL PIC 9(11)V99 VALUE ZEROS COMP-3.
+           77 WRK-SOMA-UNIT   PIC 9(11)V99 VALUE ZEROS COMP-3.
+           77 WRK-MEDIA-UNIT  PIC 9(07)V99 VALUE ZEROS COMP-3.
+           77 WRK-TOTAL-ITENS PIC 9(06) VALUE ZEROS.
+           77 WRK-LINHA-ITEM  PIC X(100) VALUE SPACES.
+           77 WRK-QTDE-ED        PIC ZZZZ9 VALUE ZEROS.
+           77 WRK-VALOR-UNIT-ED  PIC ZZZ.ZZZ,99 VALUE ZEROS.
+           77 WRK-VALOR-BRUTO-ED PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-VALOR-DESC-ED  PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-VALOR-LIQ-ED   PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-TOTAL-GERAL-ED PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-MEDIA-UNIT-ED  PIC ZZZ.ZZZ,99 VALUE ZEROS.
+           77 WRK-SOMA-UNIT-ED   PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-HASH-ESPERADO  PIC 9(09)V99 VALUE ZEROS COMP-3.
+           77 WRK-HASH-ESP-ED    PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR UNTIL FIM-ITENS.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+           0100-INICIALIZAR.
+               OPEN INPUT ITENS-IN
+                    OUTPUT RELATORIO-ITENS.
+               MOVE 'QTDE  V.UNIT  BRUTO  DESCONTO  LIQUIDO'
+                   TO LINHA-ITEM.
+               WRITE LINHA-ITEM.
+               READ ITENS-IN
+                   AT END SET FIM-ITENS TO TRUE
+               END-READ.
+           0200-PROCESSAR.
+               IF REG-ITEM-TRAILER
+                   PERFORM 0230-CONFERIR-TRAILER
+                   SET FIM-ITENS TO TRUE
+               ELSE
+                   PERFORM 0205-PROCESSAR-ITEM
+               END-IF.
+           0205-PROCESSAR-ITEM.
+               ADD 1 TO WRK-TOTAL-ITENS.
+               MOVE REG-ITEM-QTDE  TO WRK-QTDE.
+               MOVE REG-ITEM-VALOR TO WRK-VALOR-UNIT.
+      ********OPERACAO DE MULTIPLICACAO - PRECO ESTENDIDO (BRUTO)
+               MULTIPLY WRK-QTDE BY WRK-VALOR-UNIT
+                   GIVING WRK-VALOR-BRUTO.
+      ********DESCONTO POR VOLUME - 5% PARA PEDIDOS DE 10 ITENS OU MAIS
+               IF WRK-QTDE >= 10
+                   MOVE 5 TO WRK-PERC-DESC
+               ELSE
+                   MOVE 0 TO WRK-PERC-DESC
+               END-IF.
+               COMPUTE WRK-VALOR-DESC =
+                   WRK-VALOR-BRUTO * WRK-PERC-DESC / 100.
+      ********OPERACAO DE SUBTRACAO - VALOR LIQUIDO DO ITEM
+               SUBTRACT WRK-VALOR-DESC FROM WRK-VALOR-BRUTO
+                   GIVING WRK-VALOR-LIQ.
+      ********OPERACAO DE SOMA - ACUMULA TOTAIS DO LOTE
+               ADD WRK-VALOR-LIQ  TO WRK-TOTAL-GERAL.
+               ADD WRK-VALOR-UNIT TO WRK-SOMA-UNIT.
+               PERFORM 0210-IMPRIMIR-LINHA.
+               READ ITENS-IN
+                   AT END SET FIM-ITENS TO TRUE
+               END-READ.
+           0210-IMPRIMIR-LINHA.
+               MOVE WRK-QTDE        TO WRK-QTDE-ED.
+               MOVE WRK-VALOR-UNIT  TO WRK-VALOR-UNIT-ED.
+               MOVE WRK-VALOR-BRUTO TO WRK-VALOR-BRUTO-ED.
+               MOVE WRK-VALOR-DESC  TO WRK-VALOR-DESC-ED.
+               MOVE WRK-VALOR-LIQ   TO WRK-VALOR-LIQ-ED.
+               MOVE SPACES TO WRK-LINHA-ITEM.
+               STRING WRK-QTDE-ED        DELIMITED BY SIZE
+                      '  ' DELIMITED BY SIZE
+                      WRK-VALOR-UNIT-ED  DELIMITED BY SIZE
+                      '  ' DELIMITED BY SIZE
+                      WRK-VALOR-BRUTO-ED DELIMITED BY SIZE
+                      '  ' DELIMITED BY SIZE
+                      WRK-VALOR-DESC-ED  DELIMITED BY SIZE
+                      '  ' DELIMITED BY SIZE
+                      WRK-VALOR-LIQ-ED   DELIMITED BY SIZE
+                      INTO WRK-LINHA-ITEM.
+               WRITE LINHA-ITEM FROM WRK-LINHA-ITEM.
+      ******************************
+      **** CONFERE O TOTAL DE CONTROLE JA ACUMULADO (WRK-SOMA-UNIT)
+      **** CONTRA O TOTAL ESPERADO TRAZIDO NO REGISTRO TRAILER
+      ******************************
+           0230-CONFERIR-TRAILER.
+               MOVE REG-ITEM-HASH-ESP TO WRK-HASH-ESPERADO.
+               MOVE WRK-SOMA-UNIT     TO WRK-SOMA-UNIT-ED.
+               MOVE WRK-HASH-ESPERADO TO WRK-HASH-ESP-ED.
+               IF WRK-SOMA-UNIT = WRK-HASH-ESPERADO
+                   DISPLAY 'TOTAL DE CONTROLE CONFERE COM O TRAILER'
+               ELSE
+                   DISPLAY '*** ALERTA: TOTAL NAO CONFERE COM O '
+                           'TRAILER - LOTE COM REGISTRO PERDIDO OU '
+                           'DUPLICADO ***'
+                   DISPLAY 'TOTAL CALCULADO: ' WRK-SOMA-UNIT-ED
+                   DISPLAY 'TOTAL ESPERADO : ' WRK-HASH-ESP-ED
+               END-IF.
+           0300-FINALIZAR.
+      ********OPERACAO DE DIVISAO - MEDIA DO VALOR UNITARIO DO LOTE
+               IF WRK-TOTAL-ITENS > 0
+                   DIVIDE WRK-SOMA-UNIT BY WRK-TOTAL-ITENS
+                       GIVING WRK-MEDIA-UNIT
+               END-IF.
+               MOVE WRK-TOTAL-GERAL TO WRK-TOTAL-GERAL-ED.
+               MOVE WRK-MEDIA-UNIT  TO WRK-MEDIA-UNIT-ED.
+               DISPLAY '********************'.
+               DISPLAY 'ITENS PROCESSADOS : ' WRK-TOTAL-ITENS.
+               DISPLAY 'VALOR MEDIO UNIT. : ' WRK-MEDIA-UNIT-ED.
+               DISPLAY 'TOTAL GERAL LIQ.  : ' WRK-TOTAL-GERAL-ED.
+               CLOSE ITENS-IN RELATORIO-ITENS.
+               PERFORM 0900-GRAVAR-CONTROLE.
+      ******************************
+      **** GRAVA O REGISTRO DE CONTROLE DO LOTE NO ARQUIVO
+      **** COMPARTILHADO, PARA CONFERENCIA DE ENTRADA X SAIDA
+      ******************************
+           0900-GRAVAR-CONTROLE.
+               MOVE 'PROGCOB05B' TO WRK-CTL-PROGRAMA.
+               MOVE WRK-TOTAL-ITENS TO WRK-CTL-LIDOS.
+               MOVE WRK-TOTAL-ITENS TO WRK-CTL-ACEITOS.
+               MOVE ZEROS TO WRK-CTL-REJEITADOS.
+               MOVE WRK-SOMA-UNIT TO WRK-CTL-HASH.
+               ACCEPT WRK-CTL-DATA FROM DATE YYYYMMDD.
+               OPEN EXTEND CONTROLE-LOTE.
+               WRITE LINHA-CONTROLE FROM WRK-CONTROLE-LOTE.
+               CLOSE CONTROLE-LOTE.
