@@ -0,0 +1,28 @@
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *     LAYOUT DO HISTORICO DE MATRICULA/NOTAS COMPARTILHADO PELOS
+      *     PROGRAMAS DE MEDIA DE ALUNO (PROGCOB07, PROGCOB08,
+      *     PROGCOB12), GRAVADO (OPEN EXTEND) NO ARQUIVO NOTAHIST A
+      *     CADA ALUNO PROCESSADO. GUARDA A MATRICULA/NOME/CURSO
+      *     CONSULTADOS NO CADASTRO MESTRE ALUMST JUNTO COM O TERMO E
+      *     O RESULTADO DO PERIODO, PARA QUE UM RELATORIO FUTURO POSSA
+      *     MONTAR O HISTORICO DE VARIOS TERMOS DE UM MESMO ALUNO
+      *    DATA= 09/08/26
+      ******************************
+       01 WRK-MATRICULA-HIST.
+           02 WRK-MTH-MATRICULA PIC 9(06) VALUE ZEROS.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 WRK-MTH-NOME      PIC X(30) VALUE SPACES.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 WRK-MTH-CURSO     PIC X(20) VALUE SPACES.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 WRK-MTH-TERMO     PIC X(06) VALUE SPACES.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 WRK-MTH-NOTA1     PIC 9(02) VALUE ZEROS.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 WRK-MTH-NOTA2     PIC 9(02) VALUE ZEROS.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 WRK-MTH-MEDIA     PIC 9(03)V9 VALUE ZEROS.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 WRK-MTH-SITUACAO  PIC X(14) VALUE SPACES.
