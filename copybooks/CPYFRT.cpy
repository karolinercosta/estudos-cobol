@@ -0,0 +1,21 @@
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTOHOR= KAROLINE
+      *     TABELA DE FRETE EM MEMORIA (UF + FAIXA DE PESO) CARREGADA
+      *     A PARTIR DO ARQUIVO EXTERNO DE TARIFAS (TABFRETE), PARA
+      *     EVITAR PERCENTUAL FIXO EMBUTIDO NO PROGRAMA
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     TARIFA PASSOU A SER NEGOCIADA POR TRANSPORTADORA, NAO SO
+      *     POR UF/FAIXA DE PESO -- CADA LINHA DA TABELA AGORA TRAZ O
+      *     CODIGO DA TRANSPORTADORA A QUE A TARIFA SE APLICA
+      ******************************
+       77 WRK-QTD-FRT PIC 9(04) VALUE ZEROS.
+       01 TAB-FRETE.
+           02 TAB-FRT OCCURS 1 TO 500 TIMES
+              DEPENDING ON WRK-QTD-FRT
+              INDEXED BY TAB-FRT-IDX.
+               03 TAB-FRT-UF     PIC X(02).
+               03 TAB-FRT-ATE-KG PIC 9(05)V99.
+               03 TAB-FRT-MULT   PIC 9(02)V99.
+               03 TAB-FRT-TRANSP PIC X(04).
