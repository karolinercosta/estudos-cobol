@@ -1,4 +1,3 @@
-
           IDENTIFICATION DIVISION.
            PROGRAM-ID. PROGCOB11.
       ******************************
@@ -6,34 +5,265 @@
       *    AUTHOR= KAROLINE
       *    OBJETIVO: CALCULAR AREA COM OS DADOS LARGURA E COMPRIMENTO
       *    DATA= 27/08/21
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     AGORA ACEITA UM SELETOR DE FORMA (RETANGULO, TRIANGULO,
+      *     CIRCULO OU CAIXA) E CALCULA AREA/PERIMETRO/VOLUME CONFORME
+      *     A FORMA, ALEM DE ESTIMAR O CUSTO DE MATERIAL (PISO, TINTA
+      *     OU CARPETE) SOBRE A AREA CALCULADA
+      *     TODAS AS MEDIDAS DIGITADAS PASSARAM A SER VALIDADAS (COM
+      *     NOVA TENTATIVA EM CASO DE ENTRADA NAO NUMERICA), USANDO A
+      *     MENSAGEM PADRAO DO COPYBOOK CPYERRO
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     A TABELA DE PRECO DE MATERIAL DEIXOU DE SER UMA TABELA
+      *     LITERAL EM MEMORIA E PASSOU A SER UM CADASTRO MESTRE
+      *     INDEXADO (MATMST) PELO CODIGO DO MATERIAL, NO MESMO PADRAO
+      *     DO PRDMST/ALUMST/USRMST, PARA PERMITIR INCLUIR MATERIAL
+      *     NOVO OU MUDAR PRECO SEM RECOMPILAR, E PARA PODER SER
+      *     COMPARTILHADO NO FUTURO COM OUTROS PROGRAMAS DE ORCAMENTO
+      *     DA SUITE
       ******************************
            ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MATERIAL-MASTER ASSIGN TO MATMST
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS REG-MAT-CODIGO
+                   FILE STATUS IS WRK-MATMST-STATUS.
+               SELECT AUDITORIA-SUITE ASSIGN TO AUDSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
+           FILE SECTION.
+           FD  MATERIAL-MASTER.
+           01  REG-MATERIAL.
+               02 REG-MAT-CODIGO PIC X(01).
+               02 REG-MAT-NOME   PIC X(14).
+               02 REG-MAT-PRECO  PIC 9(03)V99.
+           FD  AUDITORIA-SUITE.
+           01  LINHA-AUDITORIA-SUITE PIC X(100).
            WORKING-STORAGE SECTION.
-           77 WRK-COMPRIMENTO  PIC 9(03)V99 VALUE ZEROS.
-           77 WRK-LARGURA      PIC 9(03)V99 VALUE ZEROS.
-           77 WRK-AREA         PIC 9(07)V99 VALUE ZEROS.
-           77 WRK-AREA-ED      PIC ZZZZ9,99.
+           77 WRK-COMPRIMENTO  PIC 9(03)V99 VALUE ZEROS COMP-3.
+           77 WRK-LARGURA      PIC 9(03)V99 VALUE ZEROS COMP-3.
+           77 WRK-ALTURA       PIC 9(03)V99 VALUE ZEROS COMP-3.
+           77 WRK-RAIO         PIC 9(03)V99 VALUE ZEROS COMP-3.
+           77 WRK-LADO-1       PIC 9(03)V99 VALUE ZEROS COMP-3.
+           77 WRK-LADO-2       PIC 9(03)V99 VALUE ZEROS COMP-3.
+           77 WRK-LADO-3       PIC 9(03)V99 VALUE ZEROS COMP-3.
+           77 WRK-PI           PIC 9(01)V99999 VALUE 3,14159 COMP-3.
+           77 WRK-AREA         PIC 9(07)V99 VALUE ZEROS COMP-3.
+           77 WRK-AREA-ED      PIC ZZZZ9,99 VALUE ZEROS.
+           77 WRK-PERIMETRO    PIC 9(07)V99 VALUE ZEROS COMP-3.
+           77 WRK-PERIMETRO-ED PIC ZZZZ9,99 VALUE ZEROS.
+           77 WRK-VOLUME       PIC 9(09)V99 VALUE ZEROS COMP-3.
+           77 WRK-VOLUME-ED    PIC ZZZZZZ9,99 VALUE ZEROS.
+           77 WRK-DADOS-OK     PIC X(01) VALUE 'N'.
+               88 DADOS-VALIDOS VALUE 'S'.
+           77 WRK-FORMA PIC X(01) VALUE SPACES.
+               88 FORMA-RETANGULO VALUE '1'.
+               88 FORMA-TRIANGULO VALUE '2'.
+               88 FORMA-CIRCULO   VALUE '3'.
+               88 FORMA-CAIXA     VALUE '4'.
+           77 WRK-MATMST-STATUS PIC X(02) VALUE '00'.
+               88 MATMST-OK        VALUE '00'.
+               88 MATMST-NAO-ACHOU VALUE '23'.
+           77 WRK-TIPO-MATERIAL PIC X(01) VALUE SPACES.
+           77 WRK-MAT-NOME      PIC X(14) VALUE SPACES.
+           77 WRK-MAT-PRECO     PIC 9(03)V99 VALUE ZEROS COMP-3.
+           77 WRK-MAT-SITUACAO  PIC X(01) VALUE 'N'.
+               88 MATERIAL-ENCONTRADO VALUE 'S'.
+           77 WRK-CUSTO-ED      PIC ZZZZ9,99 VALUE ZEROS.
+           COPY CPYERRO.
+           COPY CPYAUDIT.
+           77 WRK-PROMPT-MSG       PIC X(40) VALUE SPACES.
+           77 WRK-CAMPO-NUMERICO   PIC 9(03)V99 VALUE ZEROS.
+           77 WRK-CAMPO-ALFA       PIC X(05) VALUE SPACES.
+           77 WRK-CAMPO-CHECK      PIC X(05) VALUE SPACES.
            PROCEDURE DIVISION.
-
-      **************RECEBE OS DADOS
-               DISPLAY 'ENTRE COM O ALTURA EM METROS'.
-               ACCEPT WRK-COMPRIMENTO.
-               DISPLAY 'ENTRE COM O LARGURA EM METROS'.
-               ACCEPT WRK-LARGURA.
-
-               IF WRK-LARGURA >0 AND WRK-COMPRIMENTO>0
-                   COMPUTE WRK-AREA= (WRK-LARGURA * WRK-COMPRIMENTO)
-                   MOVE WRK-AREA TO WRK-AREA-ED
-                   DISPLAY 'AREA:' WRK-AREA-ED ' M'
-               ELSE
-                   DISPLAY 'NÃO FOI POSSIVEL CALCULAR, FALTAM DADOS!'
+           0000-PRINCIPAL.
+               PERFORM 0100-RECEBER-FORMA.
+               PERFORM 0200-CALCULAR.
+               PERFORM 0300-EXIBIR-RESULTADO.
+               IF DADOS-VALIDOS AND WRK-AREA > 0
+                   PERFORM 0400-ESTIMAR-CUSTO-MATERIAL
                END-IF.
-      ***************VALIDACAO
-
-
-
+               PERFORM 0950-REGISTRAR-AUDITORIA.
                STOP RUN.
+           0100-RECEBER-FORMA.
+               DISPLAY 'FORMA: 1-RETANG 2-TRIANG 3-CIRCULO 4-CAIXA'.
+               ACCEPT WRK-FORMA FROM CONSOLE.
+      ******************************
+      **** DESVIA PARA O CALCULO DA FORMA ESCOLHIDA
+      ******************************
+           0200-CALCULAR.
+               MOVE 'N' TO WRK-DADOS-OK.
+               EVALUATE TRUE
+                   WHEN FORMA-RETANGULO
+                       PERFORM 0210-CALC-RETANGULO
+                   WHEN FORMA-TRIANGULO
+                       PERFORM 0220-CALC-TRIANGULO
+                   WHEN FORMA-CIRCULO
+                       PERFORM 0230-CALC-CIRCULO
+                   WHEN FORMA-CAIXA
+                       PERFORM 0240-CALC-CAIXA
+                   WHEN OTHER
+                       DISPLAY 'FORMA INVALIDA'
+               END-EVALUATE.
+           0210-CALC-RETANGULO.
+               MOVE 'ENTRE COM O COMPRIMENTO EM METROS'
+                   TO WRK-PROMPT-MSG.
+               PERFORM 0900-RECEBER-NUMERICO.
+               MOVE WRK-CAMPO-NUMERICO TO WRK-COMPRIMENTO.
+               MOVE 'ENTRE COM A LARGURA EM METROS' TO WRK-PROMPT-MSG.
+               PERFORM 0900-RECEBER-NUMERICO.
+               MOVE WRK-CAMPO-NUMERICO TO WRK-LARGURA.
+               IF WRK-COMPRIMENTO > 0 AND WRK-LARGURA > 0
+                   SET DADOS-VALIDOS TO TRUE
+                   COMPUTE WRK-AREA = WRK-COMPRIMENTO * WRK-LARGURA
+                   COMPUTE WRK-PERIMETRO =
+                       2 * (WRK-COMPRIMENTO + WRK-LARGURA)
+               END-IF.
+           0220-CALC-TRIANGULO.
+               MOVE 'ENTRE COM A BASE EM METROS' TO WRK-PROMPT-MSG.
+               PERFORM 0900-RECEBER-NUMERICO.
+               MOVE WRK-CAMPO-NUMERICO TO WRK-COMPRIMENTO.
+               MOVE 'ENTRE COM A ALTURA EM METROS' TO WRK-PROMPT-MSG.
+               PERFORM 0900-RECEBER-NUMERICO.
+               MOVE WRK-CAMPO-NUMERICO TO WRK-ALTURA.
+               DISPLAY 'ENTRE COM OS 3 LADOS (PARA O PERIMETRO)'.
+               MOVE 'LADO 1' TO WRK-PROMPT-MSG.
+               PERFORM 0900-RECEBER-NUMERICO.
+               MOVE WRK-CAMPO-NUMERICO TO WRK-LADO-1.
+               MOVE 'LADO 2' TO WRK-PROMPT-MSG.
+               PERFORM 0900-RECEBER-NUMERICO.
+               MOVE WRK-CAMPO-NUMERICO TO WRK-LADO-2.
+               MOVE 'LADO 3' TO WRK-PROMPT-MSG.
+               PERFORM 0900-RECEBER-NUMERICO.
+               MOVE WRK-CAMPO-NUMERICO TO WRK-LADO-3.
+               IF WRK-COMPRIMENTO > 0 AND WRK-ALTURA > 0
+                   SET DADOS-VALIDOS TO TRUE
+                   COMPUTE WRK-AREA =
+                       (WRK-COMPRIMENTO * WRK-ALTURA) / 2
+                   COMPUTE WRK-PERIMETRO =
+                       WRK-LADO-1 + WRK-LADO-2 + WRK-LADO-3
+               END-IF.
+           0230-CALC-CIRCULO.
+               MOVE 'ENTRE COM O RAIO EM METROS' TO WRK-PROMPT-MSG.
+               PERFORM 0900-RECEBER-NUMERICO.
+               MOVE WRK-CAMPO-NUMERICO TO WRK-RAIO.
+               IF WRK-RAIO > 0
+                   SET DADOS-VALIDOS TO TRUE
+                   COMPUTE WRK-AREA = WRK-PI * WRK-RAIO * WRK-RAIO
+                   COMPUTE WRK-PERIMETRO = 2 * WRK-PI * WRK-RAIO
+               END-IF.
+           0240-CALC-CAIXA.
+               MOVE 'ENTRE COM O COMPRIMENTO EM METROS'
+                   TO WRK-PROMPT-MSG.
+               PERFORM 0900-RECEBER-NUMERICO.
+               MOVE WRK-CAMPO-NUMERICO TO WRK-COMPRIMENTO.
+               MOVE 'ENTRE COM A LARGURA EM METROS' TO WRK-PROMPT-MSG.
+               PERFORM 0900-RECEBER-NUMERICO.
+               MOVE WRK-CAMPO-NUMERICO TO WRK-LARGURA.
+               MOVE 'ENTRE COM A ALTURA EM METROS' TO WRK-PROMPT-MSG.
+               PERFORM 0900-RECEBER-NUMERICO.
+               MOVE WRK-CAMPO-NUMERICO TO WRK-ALTURA.
+               IF WRK-COMPRIMENTO > 0 AND WRK-LARGURA > 0
+                   AND WRK-ALTURA > 0
+                   SET DADOS-VALIDOS TO TRUE
+                   COMPUTE WRK-VOLUME =
+                       WRK-COMPRIMENTO * WRK-LARGURA * WRK-ALTURA
+               END-IF.
+           0300-EXIBIR-RESULTADO.
+               IF NOT DADOS-VALIDOS
+                   DISPLAY 'NAO FOI POSSIVEL CALCULAR, FALTAM DADOS!'
+               ELSE
+                   IF FORMA-CAIXA
+                       MOVE WRK-VOLUME TO WRK-VOLUME-ED
+                       DISPLAY 'VOLUME:' WRK-VOLUME-ED ' M3'
+                   ELSE
+                       MOVE WRK-AREA TO WRK-AREA-ED
+                       MOVE WRK-PERIMETRO TO WRK-PERIMETRO-ED
+                       DISPLAY 'AREA:' WRK-AREA-ED ' M2'
+                       DISPLAY 'PERIMETRO:' WRK-PERIMETRO-ED ' M'
+                   END-IF
+               END-IF.
+      ******************************
+      **** PROCURA O MATERIAL NO CADASTRO MESTRE E IMPRIME A
+      **** ESTIMATIVA DE CUSTO SOBRE A AREA CALCULADA
+      ******************************
+           0400-ESTIMAR-CUSTO-MATERIAL.
+               DISPLAY 'MATERIAL: 1-PISO 2-TINTA 3-CARPETE'.
+               ACCEPT WRK-TIPO-MATERIAL FROM CONSOLE.
+               MOVE 'N' TO WRK-MAT-SITUACAO.
+               OPEN INPUT MATERIAL-MASTER.
+               MOVE WRK-TIPO-MATERIAL TO REG-MAT-CODIGO.
+               READ MATERIAL-MASTER
+                   INVALID KEY CONTINUE
+               END-READ.
+               IF MATMST-OK
+                   SET MATERIAL-ENCONTRADO TO TRUE
+                   MOVE REG-MAT-NOME  TO WRK-MAT-NOME
+                   MOVE REG-MAT-PRECO TO WRK-MAT-PRECO
+               END-IF.
+               CLOSE MATERIAL-MASTER.
+               IF MATERIAL-ENCONTRADO
+                   COMPUTE WRK-CUSTO-ED ROUNDED =
+                       WRK-AREA * WRK-MAT-PRECO
+                   DISPLAY 'MATERIAL: ' WRK-MAT-NOME
+                   DISPLAY 'CUSTO ESTIMADO: ' WRK-CUSTO-ED
+               ELSE
+                   DISPLAY 'MATERIAL NAO CADASTRADO'
+               END-IF.
+      ******************************
+      **** PEDE UM VALOR NUMERICO (PROMPT EM WRK-PROMPT-MSG) ATE
+      **** RECEBER UMA ENTRADA NUMERICA, DEVOLVIDA EM
+      **** WRK-CAMPO-NUMERICO
+      ******************************
+           0900-RECEBER-NUMERICO.
+               MOVE 'N' TO WRK-ENTRADA-SITUACAO.
+               PERFORM 0901-LER-NUMERICO UNTIL ENTRADA-VALIDA.
+           0901-LER-NUMERICO.
+               DISPLAY WRK-PROMPT-MSG.
+               MOVE SPACES TO WRK-CAMPO-ALFA.
+               ACCEPT WRK-CAMPO-ALFA FROM CONSOLE.
+               MOVE WRK-CAMPO-ALFA TO WRK-CAMPO-CHECK.
+               INSPECT WRK-CAMPO-CHECK
+                   REPLACING TRAILING SPACES BY ZEROS.
+               IF WRK-CAMPO-CHECK IS NUMERIC
+                   MOVE WRK-CAMPO-ALFA TO WRK-CAMPO-NUMERICO
+                   SET ENTRADA-VALIDA TO TRUE
+               ELSE
+                   DISPLAY WRK-MSG-ERRO-PADRAO
+               END-IF.
+      ******************************
+      **** GRAVA A TRILHA DE AUDITORIA DO RUN NO ARQUIVO COMPARTILHADO
+      ******************************
+           0950-REGISTRAR-AUDITORIA.
+               MOVE 'PROGCOB11' TO WRK-AUD-PROGRAMA.
+               ACCEPT WRK-AUD-DATA-HORA FROM DATE YYYYMMDD.
+               EVALUATE TRUE
+                   WHEN FORMA-RETANGULO
+                       MOVE 'RETANGULO' TO WRK-AUD-ENTRADA
+                   WHEN FORMA-TRIANGULO
+                       MOVE 'TRIANGULO' TO WRK-AUD-ENTRADA
+                   WHEN FORMA-CIRCULO
+                       MOVE 'CIRCULO'   TO WRK-AUD-ENTRADA
+                   WHEN FORMA-CAIXA
+                       MOVE 'CAIXA'     TO WRK-AUD-ENTRADA
+                   WHEN OTHER
+                       MOVE 'FORMA INVALIDA' TO WRK-AUD-ENTRADA
+               END-EVALUATE.
+               IF DADOS-VALIDOS AND FORMA-CAIXA
+                   MOVE WRK-VOLUME-ED TO WRK-AUD-RESULTADO
+               ELSE
+                   IF DADOS-VALIDOS
+                       MOVE WRK-AREA-ED TO WRK-AUD-RESULTADO
+                   ELSE
+                       MOVE 'SEM CALCULO' TO WRK-AUD-RESULTADO
+                   END-IF
+               END-IF.
+               OPEN EXTEND AUDITORIA-SUITE.
+               WRITE LINHA-AUDITORIA-SUITE FROM WRK-AUDITORIA-SUITE.
+               CLOSE AUDITORIA-SUITE.
