@@ -0,0 +1,199 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGSEM.
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *    OBJETIVO: PAINEL SEMANAL DE OPERACAO, LENDO A TRILHA DE
+      *     AUDITORIA DE ACESSO (AUDLOG, GRAVADA PELO PROGCOB10/
+      *     PROGCOB10B) E O ARQUIVO DE CONTROLE DE LOTE (CTLSUITE,
+      *     LAYOUT CPYCTRL) PARA SOMAR, POR DIA, OS ACESSOS NEGADOS,
+      *     OS CPF REJEITADOS NO LOTE (PROG01-CPFB) E OS PEDIDOS SEM
+      *     ENTREGA/TARIFA DE FRETE (PROGCOB09B), EM VEZ DE SO DAR
+      *     PARA ENXERGAR O PROBLEMA OLHANDO RUN A RUN
+      *    DATA= 09/08/26
+      ******************************
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT AUDITORIA-LOG-IN ASSIGN TO AUDLOG
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CONTROLE-LOTE-IN ASSIGN TO CTLSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RELATORIO-SEMANAL ASSIGN TO SEMRPT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  AUDITORIA-LOG-IN.
+           01  LINHA-AUDITORIA-IN PIC X(100).
+           FD  CONTROLE-LOTE-IN.
+           01  LINHA-CONTROLE-IN PIC X(100).
+           FD  RELATORIO-SEMANAL.
+           01  LINHA-SEMANAL PIC X(100).
+           WORKING-STORAGE SECTION.
+           COPY CPYCTRL.
+           77 WRK-FIM-AUDLOG PIC X(01) VALUE 'N'.
+               88 FIM-AUDLOG VALUE 'S'.
+           77 WRK-FIM-CTLSUITE PIC X(01) VALUE 'N'.
+               88 FIM-CTLSUITE VALUE 'S'.
+           01 WRK-AUDLOG-REG.
+               02 WRK-AUDLOG-USUARIO    PIC X(10).
+               02 FILLER                PIC X(02).
+               02 WRK-AUDLOG-DATA       PIC X(08).
+               02 WRK-AUDLOG-HORA-RESTO PIC X(06).
+               02 WRK-AUDLOG-RESTO      PIC X(74).
+           77 WRK-TALLY-NEGADO PIC 9(04) VALUE ZEROS.
+           77 WRK-DIA-CHAVE    PIC X(08) VALUE SPACES.
+           77 WRK-IMPR-IDX     PIC 9(04) VALUE ZEROS.
+           77 WRK-LINHA-SEM    PIC X(100) VALUE SPACES.
+           77 WRK-DATA-HORA    PIC X(08) VALUE SPACES.
+      ******************************
+      **** TABELA EM MEMORIA DOS DIAS VISTOS NOS DOIS ARQUIVOS DE
+      **** ENTRADA, COM OS TRES CONTADORES QUE O PAINEL CONSOLIDA
+      ******************************
+           77 WRK-QTD-DIAS PIC 9(04) VALUE ZEROS.
+           01 TAB-DIAS.
+               02 TAB-DIA OCCURS 1 TO 40 TIMES
+                  DEPENDING ON WRK-QTD-DIAS
+                  INDEXED BY TAB-DIA-IDX.
+                   03 TAB-DIA-DATA      PIC X(08).
+                   03 TAB-DIA-NEGADOS   PIC 9(06).
+                   03 TAB-DIA-CPF-REJ   PIC 9(06).
+                   03 TAB-DIA-FRETE-REJ PIC 9(06).
+           PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR-AUDLOG UNTIL FIM-AUDLOG.
+               PERFORM 0400-PROCESSAR-CTLSUITE UNTIL FIM-CTLSUITE.
+               PERFORM 0600-IMPRIMIR-RELATORIO.
+               PERFORM 0900-FINALIZAR.
+               STOP RUN.
+      ******************************
+      **** ABRE OS ARQUIVOS E LE O PRIMEIRO REGISTRO DE CADA ENTRADA
+      ******************************
+           0100-INICIALIZAR.
+               OPEN INPUT AUDITORIA-LOG-IN.
+               OPEN INPUT CONTROLE-LOTE-IN.
+               OPEN OUTPUT RELATORIO-SEMANAL.
+               MOVE ZEROS TO WRK-QTD-DIAS.
+               READ AUDITORIA-LOG-IN INTO WRK-AUDLOG-REG
+                   AT END SET FIM-AUDLOG TO TRUE
+               END-READ.
+               READ CONTROLE-LOTE-IN INTO WRK-CONTROLE-LOTE
+                   AT END SET FIM-CTLSUITE TO TRUE
+               END-READ.
+      ******************************
+      **** CONTA 1 ACESSO NEGADO NO DIA DO REGISTRO DE AUDITORIA DE
+      **** ACESSO SEMPRE QUE A PALAVRA NEGADO APARECER NO RESTANTE
+      **** DA LINHA GRAVADA PELO PROGCOB10/PROGCOB10B
+      ******************************
+           0200-PROCESSAR-AUDLOG.
+               MOVE WRK-AUDLOG-DATA TO WRK-DIA-CHAVE.
+               PERFORM 0150-LOCALIZAR-DIA.
+               MOVE ZEROS TO WRK-TALLY-NEGADO.
+               INSPECT WRK-AUDLOG-RESTO TALLYING WRK-TALLY-NEGADO
+                   FOR ALL 'NEGADO'.
+               IF WRK-TALLY-NEGADO > 0
+                   ADD 1 TO TAB-DIA-NEGADOS (TAB-DIA-IDX)
+               END-IF.
+               READ AUDITORIA-LOG-IN INTO WRK-AUDLOG-REG
+                   AT END SET FIM-AUDLOG TO TRUE
+               END-READ.
+      ******************************
+      **** PROCURA O DIA NA TABELA EM MEMORIA PELA CHAVE WRK-DIA-CHAVE,
+      **** CRIANDO UMA LINHA NOVA QUANDO O DIA AINDA NAO APARECEU
+      ******************************
+           0150-LOCALIZAR-DIA.
+               IF WRK-QTD-DIAS = 0
+                   PERFORM 0160-CRIAR-DIA
+               ELSE
+                   SET TAB-DIA-IDX TO 1
+                   SEARCH TAB-DIA
+                       AT END PERFORM 0160-CRIAR-DIA
+                       WHEN TAB-DIA-DATA (TAB-DIA-IDX) = WRK-DIA-CHAVE
+                           CONTINUE
+                   END-SEARCH
+               END-IF.
+           0160-CRIAR-DIA.
+               IF WRK-QTD-DIAS < 40
+                   ADD 1 TO WRK-QTD-DIAS
+                   SET TAB-DIA-IDX TO WRK-QTD-DIAS
+                   MOVE WRK-DIA-CHAVE TO TAB-DIA-DATA (TAB-DIA-IDX)
+                   MOVE ZEROS TO TAB-DIA-NEGADOS   (TAB-DIA-IDX)
+                   MOVE ZEROS TO TAB-DIA-CPF-REJ   (TAB-DIA-IDX)
+                   MOVE ZEROS TO TAB-DIA-FRETE-REJ (TAB-DIA-IDX)
+               ELSE
+                   SET TAB-DIA-IDX TO WRK-QTD-DIAS
+               END-IF.
+      ******************************
+      **** SOMA NO DIA DO REGISTRO DE CONTROLE DE LOTE OS CPF
+      **** REJEITADOS (PROG01-CPFB) E OS PEDIDOS SEM TARIFA DE FRETE
+      **** (PROGCOB09B); OS DEMAIS PROGRAMAS QUE GRAVAM EM CTLSUITE
+      **** NAO INTERESSAM A ESTE PAINEL
+      ******************************
+           0400-PROCESSAR-CTLSUITE.
+               MOVE WRK-CTL-DATA TO WRK-DIA-CHAVE.
+               IF WRK-CTL-PROGRAMA = 'PROG01-CPFB'
+                   OR WRK-CTL-PROGRAMA = 'PROGCOB09B'
+                   PERFORM 0150-LOCALIZAR-DIA
+                   EVALUATE WRK-CTL-PROGRAMA
+                       WHEN 'PROG01-CPFB'
+                           ADD WRK-CTL-REJEITADOS
+                               TO TAB-DIA-CPF-REJ (TAB-DIA-IDX)
+                       WHEN 'PROGCOB09B'
+                           ADD WRK-CTL-REJEITADOS
+                               TO TAB-DIA-FRETE-REJ (TAB-DIA-IDX)
+                   END-EVALUATE
+               END-IF.
+               READ CONTROLE-LOTE-IN INTO WRK-CONTROLE-LOTE
+                   AT END SET FIM-CTLSUITE TO TRUE
+               END-READ.
+      ******************************
+      **** IMPRIME O CABECALHO E UMA LINHA POR DIA ENCONTRADO NOS
+      **** ARQUIVOS DE ENTRADA
+      ******************************
+           0600-IMPRIMIR-RELATORIO.
+               ACCEPT WRK-DATA-HORA FROM DATE YYYYMMDD.
+               MOVE SPACES TO WRK-LINHA-SEM.
+               STRING 'PAINEL SEMANAL DE OPERACAO - EMITIDO EM '
+                      WRK-DATA-HORA DELIMITED BY SIZE
+                      INTO WRK-LINHA-SEM.
+               WRITE LINHA-SEMANAL FROM WRK-LINHA-SEM.
+               MOVE SPACES TO LINHA-SEMANAL.
+               WRITE LINHA-SEMANAL.
+               MOVE SPACES TO WRK-LINHA-SEM.
+               STRING 'DIA       ACESSOS NEGADOS  CPF REJEITADOS'
+                      '  FRETE SEM TARIFA' DELIMITED BY SIZE
+                      INTO WRK-LINHA-SEM.
+               WRITE LINHA-SEMANAL FROM WRK-LINHA-SEM.
+               IF WRK-QTD-DIAS = 0
+                   MOVE SPACES TO WRK-LINHA-SEM
+                   MOVE 'SEM MOVIMENTO NO PERIODO' TO WRK-LINHA-SEM
+                   WRITE LINHA-SEMANAL FROM WRK-LINHA-SEM
+               ELSE
+                   MOVE 1 TO WRK-IMPR-IDX
+                   PERFORM 0610-IMPRIMIR-LINHA-DIA
+                       UNTIL WRK-IMPR-IDX > WRK-QTD-DIAS
+               END-IF.
+           0610-IMPRIMIR-LINHA-DIA.
+               SET TAB-DIA-IDX TO WRK-IMPR-IDX.
+               MOVE SPACES TO WRK-LINHA-SEM.
+               STRING TAB-DIA-DATA (TAB-DIA-IDX) DELIMITED BY SIZE
+                      '  '                       DELIMITED BY SIZE
+                      TAB-DIA-NEGADOS (TAB-DIA-IDX)
+                                                  DELIMITED BY SIZE
+                      '             '            DELIMITED BY SIZE
+                      TAB-DIA-CPF-REJ (TAB-DIA-IDX)
+                                                  DELIMITED BY SIZE
+                      '            '             DELIMITED BY SIZE
+                      TAB-DIA-FRETE-REJ (TAB-DIA-IDX)
+                                                  DELIMITED BY SIZE
+                      INTO WRK-LINHA-SEM.
+               WRITE LINHA-SEMANAL FROM WRK-LINHA-SEM.
+               ADD 1 TO WRK-IMPR-IDX.
+           0900-FINALIZAR.
+               CLOSE AUDITORIA-LOG-IN.
+               CLOSE CONTROLE-LOTE-IN.
+               CLOSE RELATORIO-SEMANAL.
