@@ -0,0 +1,211 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGCOB10B.
+      ******************************
+      ******** COMENTARIOS  - REMARKS
+      *    AUTHOR= KAROLINE
+      *    OBJETIVO: CONFERIR EM LOTE O NIVEL DE ACESSO DE UMA LISTA
+      *     DE USUARIOS CONTRA O CADASTRO MESTRE (USRMST), GERANDO UM
+      *     RELATORIO DE CONCEDIDO/NEGADO POR USUARIO E GRAVANDO A
+      *     MESMA TRILHA DE AUDITORIA (AUDLOG) USADA PELA CONSULTA
+      *     INTERATIVA (PROGCOB10), UM REGISTRO POR USUARIO CONFERIDO
+      *    DATA= 09/08/26
+      *    ALTERADO= 09/08/26 - KAROLINE
+      *     REG-USUARIO GANHOU O CAMPO DE SENHA (REG-USR-SENHA) PARA
+      *     ACOMPANHAR O LAYOUT DO MESTRE USRMST, QUE PASSOU A TRAZER
+      *     SENHA PARA O SIGN-ON DA CONSULTA INTERATIVA (PROGCOB10);
+      *     A LISTA DE ACESSO EM LOTE NAO TEM SENHA POR USUARIO, ENTAO
+      *     ESTE PROGRAMA CONTINUA CONFERINDO SOMENTE O NIVEL
+      ******************************
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ACESSO-IN ASSIGN TO ACCIN
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RELATORIO-ACESSO ASSIGN TO ACCRPT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT USUARIOS-MASTER ASSIGN TO USRMST
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS REG-USR-ID
+                   FILE STATUS IS WRK-USRMST-STATUS.
+               SELECT AUDITORIA-LOG ASSIGN TO AUDLOG
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT PARAMETROS-IN ASSIGN TO PARMSUITE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-PARM-STATUS.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  ACESSO-IN.
+           01  REG-ACESSO-IN.
+               02 REG-ACESSO-USUARIO PIC X(10).
+           FD  RELATORIO-ACESSO.
+           01  LINHA-ACESSO PIC X(100).
+           FD  USUARIOS-MASTER.
+           01  REG-USUARIO.
+               02 REG-USR-ID     PIC X(10).
+               02 REG-USR-NOME   PIC X(30).
+               02 REG-USR-NIVEL  PIC 9(02).
+               02 REG-USR-STATUS PIC X(01).
+                   88 USR-ATIVO   VALUE 'A'.
+                   88 USR-INATIVO VALUE 'I'.
+               02 REG-USR-SENHA  PIC X(08).
+           FD  AUDITORIA-LOG.
+           01  LINHA-AUDITORIA PIC X(100).
+           FD  PARAMETROS-IN.
+           01  REG-PARM-IN.
+               02 REG-PARM-NOTA-APROVACAO   PIC 9(02).
+               02 REG-PARM-NOTA-RECUP       PIC 9(02).
+               02 REG-PARM-NIVEL-ADMIN      PIC 9(02).
+               02 REG-PARM-NIVEL-SUPERVISOR PIC 9(02).
+               02 REG-PARM-NIVEL-USUARIO    PIC 9(02).
+               02 REG-PARM-NIVEL-CONVIDADO  PIC 9(02).
+           WORKING-STORAGE SECTION.
+           77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+               88 FIM-ACESSOS VALUE 'S'.
+           77 WRK-USRMST-STATUS PIC X(02) VALUE '00'.
+               88 USRMST-OK        VALUE '00'.
+               88 USRMST-NAO-ACHOU VALUE '23'.
+           77 WRK-PARM-STATUS PIC X(02) VALUE '00'.
+               88 PARM-OK VALUE '00'.
+           77 WRK-USUARIO PIC X(10) VALUE SPACES.
+           77 WRK-NIVEL   PIC 9(02) VALUE ZEROS.
+           COPY CPYPARM.
+           77 WRK-USUARIO-SITUACAO PIC X(01) VALUE 'N'.
+               88 ACESSO-CONCEDIDO VALUE 'S'.
+               88 ACESSO-NEGADO    VALUE 'N'.
+           77 WRK-MENSAGEM      PIC X(30) VALUE SPACES.
+           77 WRK-DATA-HORA     PIC X(14) VALUE SPACES.
+           77 WRK-LINHA-AUDIT   PIC X(100) VALUE SPACES.
+           77 WRK-LINHA-ACESSO  PIC X(100) VALUE SPACES.
+           77 WRK-TOTAL-USUARIOS  PIC 9(04) VALUE ZEROS.
+           77 WRK-TOTAL-CONCEDIDO PIC 9(04) VALUE ZEROS.
+           77 WRK-TOTAL-NEGADO    PIC 9(04) VALUE ZEROS.
+           PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0050-CARREGAR-PARAMETROS.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR UNTIL FIM-ACESSOS.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+      ******************************
+      **** CARREGA OS CODIGOS DE NIVEL DO ARQUIVO DE PARAMETROS, SE
+      **** O ARQUIVO EXISTIR; DO CONTRARIO MANTEM O DEFAULT DO
+      **** COPYBOOK CPYPARM
+      ******************************
+           0050-CARREGAR-PARAMETROS.
+               OPEN INPUT PARAMETROS-IN.
+               IF PARM-OK
+                   READ PARAMETROS-IN
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE REG-PARM-NIVEL-ADMIN
+                               TO WRK-PARM-NIVEL-ADMIN
+                           MOVE REG-PARM-NIVEL-SUPERVISOR
+                               TO WRK-PARM-NIVEL-SUPERVISOR
+                           MOVE REG-PARM-NIVEL-USUARIO
+                               TO WRK-PARM-NIVEL-USUARIO
+                           MOVE REG-PARM-NIVEL-CONVIDADO
+                               TO WRK-PARM-NIVEL-CONVIDADO
+                   END-READ
+                   CLOSE PARAMETROS-IN
+               END-IF.
+           0100-INICIALIZAR.
+               OPEN INPUT ACESSO-IN
+                    OUTPUT RELATORIO-ACESSO.
+               MOVE 'USUARIO    NIVEL               SITUACAO'
+                   TO LINHA-ACESSO.
+               WRITE LINHA-ACESSO.
+               READ ACESSO-IN
+                   AT END SET FIM-ACESSOS TO TRUE
+               END-READ.
+           0200-PROCESSAR.
+               ADD 1 TO WRK-TOTAL-USUARIOS.
+               MOVE REG-ACESSO-USUARIO TO WRK-USUARIO.
+               PERFORM 0210-CONSULTAR-USUARIO.
+               PERFORM 0220-VALIDAR-NIVEL.
+               PERFORM 0230-IMPRIMIR-LINHA.
+               PERFORM 0240-REGISTRAR-AUDITORIA.
+               READ ACESSO-IN
+                   AT END SET FIM-ACESSOS TO TRUE
+               END-READ.
+      ******************************
+      **** BUSCA O USUARIO NO CADASTRO MESTRE PELA CHAVE (ID)
+      ******************************
+           0210-CONSULTAR-USUARIO.
+               OPEN INPUT USUARIOS-MASTER.
+               MOVE WRK-USUARIO TO REG-USR-ID.
+               READ USUARIOS-MASTER
+                   INVALID KEY CONTINUE
+               END-READ.
+               IF USRMST-OK AND USR-ATIVO
+                   MOVE REG-USR-NIVEL TO WRK-NIVEL
+               ELSE
+                   MOVE ZEROS TO WRK-NIVEL
+               END-IF.
+               CLOSE USUARIOS-MASTER.
+      ******************************
+      **** CLASSIFICA O NIVEL DE ACESSO DO USUARIO ENCONTRADO
+      ******************************
+           0220-VALIDAR-NIVEL.
+               SET ACESSO-CONCEDIDO TO TRUE.
+               EVALUATE TRUE
+                   WHEN WRK-NIVEL = WRK-PARM-NIVEL-ADMIN
+                       MOVE 'NIVEL- ADMINISTRADOR' TO WRK-MENSAGEM
+                       ADD 1 TO WRK-TOTAL-CONCEDIDO
+                   WHEN WRK-NIVEL = WRK-PARM-NIVEL-SUPERVISOR
+                       MOVE 'NIVEL- SUPERVISOR'     TO WRK-MENSAGEM
+                       ADD 1 TO WRK-TOTAL-CONCEDIDO
+                   WHEN WRK-NIVEL = WRK-PARM-NIVEL-USUARIO
+                       MOVE 'NIVEL- USUARIO COMUM'  TO WRK-MENSAGEM
+                       ADD 1 TO WRK-TOTAL-CONCEDIDO
+                   WHEN WRK-NIVEL = WRK-PARM-NIVEL-CONVIDADO
+                       MOVE 'NIVEL- CONVIDADO (SO LEITURA)'
+                           TO WRK-MENSAGEM
+                       ADD 1 TO WRK-TOTAL-CONCEDIDO
+                   WHEN OTHER
+                       MOVE 'USUARIO BARRADO :('     TO WRK-MENSAGEM
+                       SET ACESSO-NEGADO TO TRUE
+                       ADD 1 TO WRK-TOTAL-NEGADO
+               END-EVALUATE.
+           0230-IMPRIMIR-LINHA.
+               MOVE SPACES TO WRK-LINHA-ACESSO.
+               STRING WRK-USUARIO  DELIMITED BY SIZE
+                      '  ' DELIMITED BY SIZE
+                      WRK-MENSAGEM DELIMITED BY SIZE
+                      INTO WRK-LINHA-ACESSO.
+               WRITE LINHA-ACESSO FROM WRK-LINHA-ACESSO.
+      ******************************
+      **** GRAVA A TENTATIVA DE ACESSO NA TRILHA DE AUDITORIA
+      ******************************
+           0240-REGISTRAR-AUDITORIA.
+               ACCEPT WRK-DATA-HORA FROM DATE YYYYMMDD.
+               MOVE SPACES TO WRK-LINHA-AUDIT.
+               IF ACESSO-CONCEDIDO
+                   STRING WRK-USUARIO   DELIMITED BY SIZE
+                          '  ' DELIMITED BY SIZE
+                          WRK-DATA-HORA DELIMITED BY SIZE
+                          '  NIVEL=' DELIMITED BY SIZE
+                          WRK-NIVEL   DELIMITED BY SIZE
+                          '  CONCEDIDO' DELIMITED BY SIZE
+                          INTO WRK-LINHA-AUDIT
+               ELSE
+                   STRING WRK-USUARIO   DELIMITED BY SIZE
+                          '  ' DELIMITED BY SIZE
+                          WRK-DATA-HORA DELIMITED BY SIZE
+                          '  NIVEL=' DELIMITED BY SIZE
+                          WRK-NIVEL   DELIMITED BY SIZE
+                          '  NEGADO'   DELIMITED BY SIZE
+                          INTO WRK-LINHA-AUDIT
+               END-IF.
+               OPEN EXTEND AUDITORIA-LOG.
+               WRITE LINHA-AUDITORIA FROM WRK-LINHA-AUDIT.
+               CLOSE AUDITORIA-LOG.
+           0300-FINALIZAR.
+               DISPLAY '********************'.
+               DISPLAY 'USUARIOS CONFERIDOS : ' WRK-TOTAL-USUARIOS.
+               DISPLAY 'ACESSOS CONCEDIDOS  : ' WRK-TOTAL-CONCEDIDO.
+               DISPLAY 'ACESSOS NEGADOS     : ' WRK-TOTAL-NEGADO.
+               CLOSE ACESSO-IN RELATORIO-ACESSO.
